@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:SEPARA UM NOME COMPLETO EM PRIMEIRO NOME E ULTIMO NOME
+      *         (SOBRENOME), NOS MOLDES DO LAYOUT DE PESSOA (LAYOUT001),
+      *         REAPROVEITANDO A LOGICA DE DELIMITADOR POR ESPACO JA
+      *         DEMONSTRADA EM UNSTRING.cbl.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - UNSTRING.cbl so tinha exemplos soltos de
+      *               separacao de nome, sem nenhuma rotina reutilizavel
+      *               por outros programas.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSENOME.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       77 WS-PONTEIRO PIC 9(02) VALUE 1.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 PN-NOME-COMPLETO   PIC X(50) VALUE SPACES.
+           02 PN-PRIMEIRO-NOME   PIC X(20) VALUE SPACES.
+           02 PN-ULTIMO-NOME     PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            MOVE SPACES TO PN-PRIMEIRO-NOME
+                           PN-ULTIMO-NOME
+            PERFORM 1000-SEPARA-PRIMEIRO-NOME THRU 1000-FIM
+            PERFORM 2000-MONTA-ULTIMO-NOME THRU 2000-FIM
+            GOBACK.
+
+      ******************************************************************
+      * 1000-SEPARA-PRIMEIRO-NOME  --  O PRIMEIRO NOME E TUDO ATE O
+      *                                  PRIMEIRO ESPACO; WS-PONTEIRO
+      *                                  FICA APONTANDO PARA O RESTO.
+      ******************************************************************
+       1000-SEPARA-PRIMEIRO-NOME.
+            MOVE 1 TO WS-PONTEIRO
+            UNSTRING PN-NOME-COMPLETO
+               DELIMITED BY SPACE
+               INTO PN-PRIMEIRO-NOME
+                    WITH POINTER WS-PONTEIRO
+            END-UNSTRING.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-MONTA-ULTIMO-NOME  --  O ULTIMO NOME (SOBRENOME) E TUDO O
+      *                               QUE SOBROU APOS O PRIMEIRO NOME,
+      *                               MESMO QUE TENHA MAIS DE UMA
+      *                               PALAVRA (EX: "DA SILVA").
+      ******************************************************************
+       2000-MONTA-ULTIMO-NOME.
+            IF WS-PONTEIRO <= FUNCTION LENGTH(PN-NOME-COMPLETO)
+                MOVE PN-NOME-COMPLETO(WS-PONTEIRO:) TO PN-ULTIMO-NOME
+                MOVE FUNCTION TRIM(PN-ULTIMO-NOME)  TO PN-ULTIMO-NOME
+            END-IF.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM PARSENOME.

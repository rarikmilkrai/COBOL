@@ -0,0 +1,152 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:EXPORTACAO DO CADASTRO DE CONTATOS (LAYOUT_CONTATO) PARA
+      *         UM ARQUIVO DE INTERFACE EM LARGURA FIXA, NO LAYOUT
+      *         EXIGIDO PELA GRAFICA DE MALA DIRETA. ESTE PROGRAMA NAO
+      *         GERA PESSOAS.DAT - O ARQUIVO E ESPERADO COMO SAIDA DE UM
+      *         JOB ANTERIOR DE EXTRACAO DO CADASTRO DE CONTATOS (CRM),
+      *         NO LAYOUT CANONICO LAYOUT_CONTATO.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - primeira exportacao do cadastro de
+      *               pessoas para um parceiro externo; ate hoje o
+      *               layout de pessoa (LAYOUT001) so era usado dentro
+      *               de STRINGS.cbl, sem nenhum arquivo de dados.
+      * 09/08/26 RMS  Erros de abertura de arquivo agora tambem sao
+      *               gravados no log central de erros via CALL
+      *               'LOGERRO'.
+      * 09/08/26 RMS  Trocado o layout de leitura de PESSOAS de
+      *               LAYOUT001 para o layout canonico de contato
+      *               LAYOUT_CONTATO - o unico dos dois com campo de
+      *               e-mail, que a grafica de mala direta tambem
+      *               exige; REG-INTERFACE-MALA
+      *               ganhou MALA-E-MAIL e trocou RUA/BAIRRO/CEP por um
+      *               unico MALA-ENDERECO, acompanhando o campo de
+      *               endereco unico do LAYOUT_CONTATO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAMALADIRETA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PESSOAS ASSIGN TO DYNAMIC WS-PESSOAS-DD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FS.
+
+           SELECT INTERFACE-MALA ASSIGN TO DYNAMIC WS-MALA-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-MALA-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PESSOAS.
+       01 REG-PESSOA-CONTATO.
+          COPY LAYOUT_CONTATO.
+
+       FD INTERFACE-MALA.
+       01 REG-INTERFACE-MALA.
+          03 MALA-NOME                  PIC X(30).
+          03 MALA-ENDERECO              PIC X(60).
+          03 MALA-CIDADE                PIC X(30).
+          03 MALA-UF                    PIC X(02).
+          03 MALA-E-MAIL                PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PESSOAS-DD                 PIC X(100) VALUE SPACES.
+       01 WS-MALA-DD                    PIC X(100) VALUE SPACES.
+       77 WS-FS                         PIC X(02) VALUE SPACES.
+          88 FS-OK                      VALUE '00'.
+       77 WS-MALA-FS                    PIC X(02) VALUE SPACES.
+          88 MALA-FS-OK                 VALUE '00'.
+       77 WS-EOF                        PIC A     VALUE SPACE.
+       77 WS-QTD-EXPORTADOS             PIC 9(05) VALUE ZEROS.
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-PESSOAS-DD FROM ENVIRONMENT 'DD_PESSOAS'
+            IF WS-PESSOAS-DD = SPACES
+                MOVE 'PESSOAS.DAT' TO WS-PESSOAS-DD
+            END-IF
+
+            ACCEPT WS-MALA-DD FROM ENVIRONMENT 'DD_MALA_DIRETA'
+            IF WS-MALA-DD = SPACES
+                MOVE 'MALA_DIRETA.TXT' TO WS-MALA-DD
+            END-IF
+
+            OPEN INPUT PESSOAS
+            IF NOT FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-PESSOAS-DD
+                        ' - FILE STATUS: ' WS-FS
+                MOVE 'EXPORTAMALADIRETA' TO LOG-PROGRAMA
+                                             OF WS-LOG-PARM
+                MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                         OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-PESSOAS-DD
+                       ' - FILE STATUS: ' WS-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            OPEN OUTPUT INTERFACE-MALA
+            IF NOT MALA-FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-MALA-DD
+                        ' - FILE STATUS: ' WS-MALA-FS
+                MOVE 'EXPORTAMALADIRETA' TO LOG-PROGRAMA
+                                             OF WS-LOG-PARM
+                MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                         OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-MALA-DD
+                       ' - FILE STATUS: ' WS-MALA-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                CLOSE PESSOAS
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM UNTIL WS-EOF = 'F'
+                READ PESSOAS
+                    AT END MOVE 'F' TO WS-EOF
+                    NOT AT END
+                        PERFORM 2000-GRAVA-INTERFACE THRU 2000-FIM
+                END-READ
+            END-PERFORM
+
+            CLOSE PESSOAS
+            CLOSE INTERFACE-MALA
+
+            DISPLAY 'ARQUIVO DE MALA DIRETA GERADO: ' WS-MALA-DD
+            DISPLAY 'REGISTROS EXPORTADOS.........: '
+                    WS-QTD-EXPORTADOS.
+
+       FIM-DO-PROGRAMA.
+            STOP RUN.
+
+      ******************************************************************
+      * 2000-GRAVA-INTERFACE  --  MONTA E GRAVA UM REGISTRO DE
+      *                             INTERFACE COM NOME COMPLETO E
+      *                             ENDERECO DA PESSOA CORRENTE.
+      ******************************************************************
+       2000-GRAVA-INTERFACE.
+            MOVE SPACES TO REG-INTERFACE-MALA
+            MOVE WS-NOME     OF REG-PESSOA-CONTATO TO MALA-NOME
+            MOVE WS-ENDERECO OF REG-PESSOA-CONTATO TO MALA-ENDERECO
+            MOVE WS-CIDADE   OF REG-PESSOA-CONTATO TO MALA-CIDADE
+            MOVE WS-UF       OF REG-PESSOA-CONTATO TO MALA-UF
+            MOVE WS-E-MAIL   OF REG-PESSOA-CONTATO TO MALA-E-MAIL
+
+            WRITE REG-INTERFACE-MALA
+            ADD 1 TO WS-QTD-EXPORTADOS.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM EXPORTAMALADIRETA.

@@ -0,0 +1,577 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:RELATORIO DE FIM DE PERIODO - LE O HISTORICO DE NOTAS
+      *         GRAVADO PELO PROGRAMA CALCULARNOTAS, CALCULA A MEDIA
+      *         GERAL (GPA) DE CADA ALUNO NO PERIODO E EMITE UM
+      *         RELATORIO IMPRESSO COM TODOS OS ALUNOS EM ORDEM
+      *         DECRESCENTE DE GPA, SEGUIDO DO QUADRO DE HONRA (ALUNOS
+      *         COM GPA IGUAL OU ACIMA DA MEDIA DE CORTE).
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - a diretoria pedia esse relatorio todo
+      *               periodo e ate hoje ele nao existia de nenhuma
+      *               forma, nem em papel: o historico de notas so era
+      *               consultado registro a registro.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e registros lidos)
+      *               ao final do job.
+      * 09/08/26 RMS  WS-ALUNO-GPA e WS-CORTE-HONRA sao numericos sem
+      *               edicao (ponto decimal implicito) e estavam sendo
+      *               gravados assim mesmo na linha do relatorio - um
+      *               GPA de 9,50 saia como "00950". Passaram a ser
+      *               editados (PIC ZZ9.99) antes do STRING, tanto na
+      *               listagem geral quanto no quadro de honra.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELATORIOGPA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-NOTAS ASSIGN TO DYNAMIC WS-HISTORICO-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-HIST-FS.
+
+           SELECT HIST-ORDENACAO ASSIGN TO DYNAMIC WS-WORK-DD.
+
+           SELECT HISTORICO-ORDENADO ASSIGN TO DYNAMIC WS-ORDENADO-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-ORD-FS.
+
+           SELECT PARAM-HONRA ASSIGN TO DYNAMIC WS-PARAM-HONRA-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-PARAM-HONRA-FS.
+
+           SELECT RELATORIO-GPA ASSIGN TO DYNAMIC WS-RPT-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-RPT-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORICO-NOTAS.
+          COPY FD_HISTORICO.
+
+       SD HIST-ORDENACAO.
+       01 REG-ORDENACAO.
+          03 ORD-NOME-ALUNO                 PIC X(50).
+          03 ORD-MATERIA                    PIC X(50).
+          03 ORD-NOTA-1                     PIC 9(3)V9(2).
+          03 ORD-NOTA-2                     PIC 9(3)V9(2).
+          03 ORD-NOTA-3                     PIC 9(3)V9(2).
+          03 ORD-NOTA-4                     PIC 9(3)V9(2).
+          03 ORD-MEDIA                      PIC 9(3)V9(2).
+          03 ORD-CONCEITO                   PIC X(01).
+
+       FD HISTORICO-ORDENADO.
+       01 REG-HISTORICO-ORDENADO.
+          03 HORD-NOME-ALUNO                PIC X(50).
+          03 HORD-MATERIA                   PIC X(50).
+          03 HORD-NOTA-1                    PIC 9(3)V9(2).
+          03 HORD-NOTA-2                    PIC 9(3)V9(2).
+          03 HORD-NOTA-3                    PIC 9(3)V9(2).
+          03 HORD-NOTA-4                    PIC 9(3)V9(2).
+          03 HORD-MEDIA                     PIC 9(3)V9(2).
+          03 HORD-CONCEITO                  PIC X(01).
+
+       FD PARAM-HONRA.
+          COPY FD_PARAM_HONRA.
+
+       FD RELATORIO-GPA.
+       01 RPT-LINHA                         PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-HISTORICO-DD                   PIC X(100) VALUE SPACES.
+       01 WS-WORK-DD                        PIC X(100) VALUE SPACES.
+       01 WS-ORDENADO-DD                    PIC X(100) VALUE SPACES.
+       01 WS-PARAM-HONRA-DD                 PIC X(100) VALUE SPACES.
+       01 WS-RPT-DD                         PIC X(100) VALUE SPACES.
+       01 WS-LOG-PARM.
+           COPY LOGERRO_PARM.
+
+       77 WS-HIST-FS                        PIC XX     VALUE SPACES.
+          88 HIST-FS-OK                     VALUE '00'.
+       77 WS-ORD-FS                         PIC XX     VALUE SPACES.
+          88 ORD-FS-OK                      VALUE '00'.
+       77 WS-PARAM-HONRA-FS                 PIC XX     VALUE SPACES.
+          88 PARAM-HONRA-FS-OK              VALUE '00'.
+       77 WS-RPT-FS                         PIC XX     VALUE SPACES.
+          88 RPT-FS-OK                      VALUE '00'.
+       77 WS-SORT-RETURN                    PIC 9(04)  VALUE ZERO.
+
+       77 WS-ORD-EOF                        PIC X      VALUE 'N'.
+          88 ORD-FIM-ARQUIVO                VALUE 'F'.
+
+       77 WS-CORTE-HONRA                    PIC 9(3)V9(2) VALUE 9.
+       77 WS-CORTE-HONRA-ED                 PIC ZZ9.99.
+
+       77 WS-NOME-ATUAL                     PIC X(50)  VALUE SPACES.
+       77 WS-SOMA-ATUAL                     PIC 9(5)V9(2) VALUE ZEROS.
+       77 WS-QTD-ATUAL                      PIC 9(03)  VALUE ZEROS.
+       77 WS-PRIMEIRO-REG                   PIC 9      VALUE 1.
+          88 PRIMEIRO-REGISTRO              VALUE 1.
+
+       01 WS-TABELA-ALUNOS.
+          05 WS-QTD-ALUNOS                  PIC 9(04)  VALUE ZERO.
+          05 WS-ALUNO-TAB OCCURS 500 TIMES
+                          INDEXED BY WS-IDX-ALU WS-IDX-TROCA.
+             10 WS-ALUNO-NOME               PIC X(50).
+             10 WS-ALUNO-GPA                PIC 9(3)V9(2).
+
+       01 WS-ALUNO-AUX.
+          05 WS-AUX-NOME                    PIC X(50).
+          05 WS-AUX-GPA                     PIC 9(3)V9(2).
+
+       77 WS-ALUNO-GPA-ED                   PIC ZZ9.99.
+
+       77 WS-LINHAS-POR-PAGINA              PIC 9(02)  VALUE 50.
+       77 WS-LINHA-ATUAL                    PIC 9(02)  VALUE ZEROS.
+       77 WS-PAGINA-ATUAL                   PIC 9(03)  VALUE ZEROS.
+       77 WS-PAGINA-ED                      PIC ZZ9.
+
+       01 WS-DATA-SISTEMA                   PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-SISTEMA.
+          03 WS-DATA-AAAA                   PIC 9(04).
+          03 WS-DATA-MM                     PIC 9(02).
+          03 WS-DATA-DD                     PIC 9(02).
+       01 WS-DATA-BR                        PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-BR.
+          03 WS-BR-DD                       PIC 9(02).
+          03 WS-BR-MM                       PIC 9(02).
+          03 WS-BR-AAAA                     PIC 9(04).
+       77 WS-DATA-ED                        PIC 99/99/9999.
+
+       77 WS-QTD-LIDA                       PIC 9(07)  VALUE ZEROS.
+       01 WS-HORA-INICIO                    PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-INICIO.
+          03 WS-INICIO-HH                   PIC 9(02).
+          03 WS-INICIO-MM                   PIC 9(02).
+          03 WS-INICIO-SS                   PIC 9(02).
+          03 WS-INICIO-CENT                 PIC 9(02).
+       01 WS-HORA-FIM                       PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-FIM.
+          03 WS-FIM-HH                      PIC 9(02).
+          03 WS-FIM-MM                      PIC 9(02).
+          03 WS-FIM-SS                      PIC 9(02).
+          03 WS-FIM-CENT                    PIC 9(02).
+       77 WS-SEGUNDOS-INICIO                PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-FIM                   PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-DECORRIDOS            PIC 9(07)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-HORA-INICIO FROM TIME
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            MOVE WS-DATA-DD   TO WS-BR-DD
+            MOVE WS-DATA-MM   TO WS-BR-MM
+            MOVE WS-DATA-AAAA TO WS-BR-AAAA
+            MOVE WS-DATA-BR   TO WS-DATA-ED
+
+            PERFORM 1000-ABRE-SAIDA THRU 1000-FIM
+            IF NOT RPT-FS-OK
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM 1100-CARREGA-CORTE-HONRA THRU 1100-FIM
+
+            PERFORM 2000-ORDENA-HISTORICO THRU 2000-FIM
+            IF WS-SORT-RETURN NOT = ZERO
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM 3000-CALCULA-GPA-ALUNOS THRU 3000-FIM
+
+            PERFORM 4000-ORDENA-POR-GPA THRU 4000-FIM
+
+            PERFORM 5000-GERA-RELATORIO THRU 5000-FIM
+
+            CLOSE RELATORIO-GPA
+
+            DISPLAY 'RELATORIO DE GPA E QUADRO DE HONRA GERADO EM '
+                    WS-RPT-DD
+            DISPLAY 'ALUNOS PROCESSADOS...: ' WS-QTD-ALUNOS.
+
+       FIM-DO-PROGRAMA.
+            PERFORM 9000-ESTATISTICAS-EXECUCAO THRU 9000-FIM
+            STOP RUN.
+
+      ******************************************************************
+      * 1000-ABRE-SAIDA  --  ABRE O RELATORIO DE SAIDA (DD_RELATORIO_
+      *                        GPA).
+      ******************************************************************
+       1000-ABRE-SAIDA.
+            ACCEPT WS-RPT-DD FROM ENVIRONMENT 'DD_RELATORIO_GPA'
+            IF WS-RPT-DD = SPACES
+                MOVE 'RELATORIO_GPA.RPT' TO WS-RPT-DD
+            END-IF
+
+            OPEN OUTPUT RELATORIO-GPA
+            IF NOT RPT-FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-RPT-DD
+                        ' - FILE STATUS: ' WS-RPT-FS
+                MOVE 'RELATORIOGPA' TO LOG-PROGRAMA OF WS-LOG-PARM
+                MOVE '1000-ABRE-SAIDA' TO LOG-PARAGRAFO OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-RPT-DD
+                       ' - FILE STATUS: ' WS-RPT-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1100-CARREGA-CORTE-HONRA  --  LE A MEDIA DE CORTE DO QUADRO DE
+      *                                 HONRA DE PARAM-HONRA. QUANDO O
+      *                                 ARQUIVO NAO EXISTE, PERMANECE O
+      *                                 PADRAO DE 9,00 PONTOS.
+      ******************************************************************
+       1100-CARREGA-CORTE-HONRA.
+            ACCEPT WS-PARAM-HONRA-DD FROM ENVIRONMENT 'DD_PARAM_HONRA'
+            IF WS-PARAM-HONRA-DD = SPACES
+                MOVE 'HONRA_CORTE.TXT' TO WS-PARAM-HONRA-DD
+            END-IF
+
+            OPEN INPUT PARAM-HONRA
+            IF PARAM-HONRA-FS-OK
+                READ PARAM-HONRA
+                    NOT AT END
+                        MOVE PARAM-HONRA-CORTE TO WS-CORTE-HONRA
+                END-READ
+                CLOSE PARAM-HONRA
+            END-IF.
+       1100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-ORDENA-HISTORICO  --  ORDENA O HISTORICO DE NOTAS POR
+      *                              NOME DO ALUNO, PARA QUE AS NOTAS DE
+      *                              UM MESMO ALUNO FIQUEM AGRUPADAS NA
+      *                              LEITURA SEGUINTE.
+      ******************************************************************
+       2000-ORDENA-HISTORICO.
+            ACCEPT WS-HISTORICO-DD FROM ENVIRONMENT 'DD_HISTORICO_NOTAS'
+            IF WS-HISTORICO-DD = SPACES
+                MOVE 'HISTORICO_NOTAS.TXT' TO WS-HISTORICO-DD
+            END-IF
+
+            MOVE 'GPASORTWORK.TMP' TO WS-WORK-DD
+            MOVE 'GPAHISTORDENADO.TMP' TO WS-ORDENADO-DD
+
+            OPEN INPUT HISTORICO-NOTAS
+            IF NOT HIST-FS-OK
+                DISPLAY 'HISTORICO DE NOTAS AUSENTE - NENHUM ALUNO A '
+                        'CALCULAR NESTE PERIODO.'
+                OPEN OUTPUT HISTORICO-ORDENADO
+                CLOSE HISTORICO-ORDENADO
+                GO TO 2000-FIM
+            END-IF
+            CLOSE HISTORICO-NOTAS
+
+            SORT HIST-ORDENACAO
+                 ON ASCENDING KEY ORD-NOME-ALUNO
+                 USING HISTORICO-NOTAS
+                 GIVING HISTORICO-ORDENADO
+
+            MOVE SORT-RETURN TO WS-SORT-RETURN
+            IF WS-SORT-RETURN NOT = ZERO
+                DISPLAY 'ERRO NA ORDENACAO DO HISTORICO - SORT-RETURN: '
+                        WS-SORT-RETURN
+                MOVE 'RELATORIOGPA' TO LOG-PROGRAMA OF WS-LOG-PARM
+                MOVE '2000-ORDENA-HISTORICO' TO LOG-PARAGRAFO
+                                                 OF WS-LOG-PARM
+                STRING 'ERRO NA ORDENACAO DO HISTORICO - SORT-RETURN: '
+                       WS-SORT-RETURN
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                CLOSE RELATORIO-GPA
+            END-IF.
+       2000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3000-CALCULA-GPA-ALUNOS  --  LE O HISTORICO JA ORDENADO POR
+      *                                NOME E ACUMULA, POR QUEBRA DE
+      *                                CONTROLE, A MEDIA GERAL (GPA) DE
+      *                                CADA ALUNO NO WS-ALUNO-TAB.
+      ******************************************************************
+       3000-CALCULA-GPA-ALUNOS.
+            OPEN INPUT HISTORICO-ORDENADO
+            IF NOT ORD-FS-OK
+                DISPLAY 'HISTORICO DE NOTAS VAZIO OU INEXISTENTE - '
+                        'NENHUM ALUNO A CALCULAR.'
+            ELSE
+                PERFORM UNTIL ORD-FIM-ARQUIVO
+                    READ HISTORICO-ORDENADO
+                        AT END
+                            SET ORD-FIM-ARQUIVO TO TRUE
+                        NOT AT END
+                            PERFORM 3100-PROCESSA-REGISTRO THRU 3100-FIM
+                    END-READ
+                END-PERFORM
+
+                IF NOT PRIMEIRO-REGISTRO
+                    PERFORM 3200-FECHA-ALUNO THRU 3200-FIM
+                END-IF
+
+                CLOSE HISTORICO-ORDENADO
+            END-IF.
+       3000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3100-PROCESSA-REGISTRO  --  ACUMULA A MEDIA DE UMA MATERIA NO
+      *                               TOTAL DO ALUNO CORRENTE, FECHANDO
+      *                               O ALUNO ANTERIOR QUANDO O NOME
+      *                               MUDA (QUEBRA DE CONTROLE).
+      ******************************************************************
+       3100-PROCESSA-REGISTRO.
+            IF PRIMEIRO-REGISTRO
+                MOVE 0 TO WS-PRIMEIRO-REG
+                MOVE HORD-NOME-ALUNO TO WS-NOME-ATUAL
+            ELSE
+                IF HORD-NOME-ALUNO NOT = WS-NOME-ATUAL
+                    PERFORM 3200-FECHA-ALUNO THRU 3200-FIM
+                    MOVE HORD-NOME-ALUNO TO WS-NOME-ATUAL
+                END-IF
+            END-IF
+
+            ADD HORD-MEDIA TO WS-SOMA-ATUAL
+            ADD 1 TO WS-QTD-ATUAL
+            ADD 1 TO WS-QTD-LIDA.
+       3100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3200-FECHA-ALUNO  --  GRAVA NO WS-ALUNO-TAB O GPA (MEDIA DAS
+      *                         MEDIAS DAS MATERIAS) DO ALUNO CUJA
+      *                         QUEBRA DE CONTROLE ACABOU DE OCORRER, E
+      *                         ZERA OS ACUMULADORES PARA O PROXIMO.
+      ******************************************************************
+       3200-FECHA-ALUNO.
+            IF WS-QTD-ALUNOS < 500
+                ADD 1 TO WS-QTD-ALUNOS
+                MOVE WS-NOME-ATUAL TO WS-ALUNO-NOME(WS-QTD-ALUNOS)
+                COMPUTE WS-ALUNO-GPA(WS-QTD-ALUNOS) ROUNDED =
+                        WS-SOMA-ATUAL / WS-QTD-ATUAL
+            END-IF
+
+            MOVE ZEROS TO WS-SOMA-ATUAL
+            MOVE ZEROS TO WS-QTD-ATUAL.
+       3200-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 4000-ORDENA-POR-GPA  --  REORDENA WS-ALUNO-TAB EM MEMORIA POR
+      *                            GPA DECRESCENTE (SELECAO DIRETA - A
+      *                            TABELA E PEQUENA, UMA TURMA POR VEZ).
+      ******************************************************************
+       4000-ORDENA-POR-GPA.
+            IF WS-QTD-ALUNOS > 1
+                SET WS-IDX-ALU TO 1
+                PERFORM UNTIL WS-IDX-ALU >= WS-QTD-ALUNOS
+                    SET WS-IDX-TROCA TO WS-IDX-ALU
+                    ADD 1 TO WS-IDX-TROCA
+                    PERFORM UNTIL WS-IDX-TROCA > WS-QTD-ALUNOS
+                        IF WS-ALUNO-GPA(WS-IDX-TROCA) >
+                           WS-ALUNO-GPA(WS-IDX-ALU)
+                            MOVE WS-ALUNO-TAB(WS-IDX-ALU)
+                                TO WS-ALUNO-AUX
+                            MOVE WS-ALUNO-TAB(WS-IDX-TROCA)
+                                TO WS-ALUNO-TAB(WS-IDX-ALU)
+                            MOVE WS-ALUNO-AUX
+                                TO WS-ALUNO-TAB(WS-IDX-TROCA)
+                        END-IF
+                        SET WS-IDX-TROCA UP BY 1
+                    END-PERFORM
+                    SET WS-IDX-ALU UP BY 1
+                END-PERFORM
+            END-IF.
+       4000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5000-GERA-RELATORIO  --  EMITE O RELATORIO IMPRESSO: A LISTA
+      *                            COMPLETA DE ALUNOS EM ORDEM
+      *                            DECRESCENTE DE GPA, SEGUIDA DO
+      *                            QUADRO DE HONRA (SOMENTE OS ALUNOS
+      *                            COM GPA >= WS-CORTE-HONRA).
+      ******************************************************************
+       5000-GERA-RELATORIO.
+            IF WS-QTD-ALUNOS = 0
+                PERFORM 5100-CABECALHO-GPA THRU 5100-FIM
+                MOVE SPACES TO RPT-LINHA
+                STRING 'NENHUM LANCAMENTO DE NOTAS ENCONTRADO NO '
+                       'PERIODO.' DELIMITED BY SIZE INTO RPT-LINHA
+                END-STRING
+                WRITE RPT-LINHA
+            ELSE
+                SET WS-IDX-ALU TO 1
+                PERFORM UNTIL WS-IDX-ALU > WS-QTD-ALUNOS
+                    PERFORM 5200-GRAVA-LINHA-ALUNO THRU 5200-FIM
+                    SET WS-IDX-ALU UP BY 1
+                END-PERFORM
+            END-IF
+
+            PERFORM 5300-QUADRO-DE-HONRA THRU 5300-FIM.
+       5000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5100-CABECALHO-GPA  --  TITULO, DATA E CABECALHO DE COLUNAS DA
+      *                           LISTAGEM GERAL DE GPA POR ALUNO.
+      ******************************************************************
+       5100-CABECALHO-GPA.
+            ADD 1 TO WS-PAGINA-ATUAL
+            MOVE WS-PAGINA-ATUAL TO WS-PAGINA-ED
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'RELATORIO DE GPA DO PERIODO' DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'DATA: ' DELIMITED BY SIZE
+                   WS-DATA-ED             DELIMITED BY SIZE
+                   '     PAGINA: '        DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PAGINA-ED) DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'ALUNO                                             '
+                       DELIMITED BY SIZE
+                   'GPA'  DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE ZEROS TO WS-LINHA-ATUAL.
+       5100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5200-GRAVA-LINHA-ALUNO  --  GRAVA UMA LINHA DE DETALHE DA
+      *                               LISTAGEM GERAL, PAGINANDO A CADA
+      *                               WS-LINHAS-POR-PAGINA LINHAS.
+      ******************************************************************
+       5200-GRAVA-LINHA-ALUNO.
+            IF WS-LINHA-ATUAL = 0
+                PERFORM 5100-CABECALHO-GPA THRU 5100-FIM
+            END-IF
+
+            MOVE WS-ALUNO-GPA(WS-IDX-ALU) TO WS-ALUNO-GPA-ED
+
+            MOVE SPACES TO RPT-LINHA
+            STRING WS-ALUNO-NOME(WS-IDX-ALU) DELIMITED BY SIZE
+                   '  '                      DELIMITED BY SIZE
+                   WS-ALUNO-GPA-ED           DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            ADD 1 TO WS-LINHA-ATUAL
+            IF WS-LINHA-ATUAL >= WS-LINHAS-POR-PAGINA
+                MOVE ZEROS TO WS-LINHA-ATUAL
+            END-IF.
+       5200-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5300-QUADRO-DE-HONRA  --  EMITE A SECAO DO QUADRO DE HONRA,
+      *                             SOMENTE COM OS ALUNOS DE GPA IGUAL
+      *                             OU ACIMA DA MEDIA DE CORTE, JA EM
+      *                             ORDEM DECRESCENTE DE GPA (A MESMA
+      *                             ORDEM DE WS-ALUNO-TAB).
+      ******************************************************************
+       5300-QUADRO-DE-HONRA.
+            MOVE ZEROS TO WS-LINHA-ATUAL
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE WS-CORTE-HONRA TO WS-CORTE-HONRA-ED
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'QUADRO DE HONRA (GPA >= ' DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CORTE-HONRA-ED) DELIMITED BY SIZE
+                   ')'                        DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            SET WS-IDX-ALU TO 1
+            PERFORM UNTIL WS-IDX-ALU > WS-QTD-ALUNOS
+                       OR WS-ALUNO-GPA(WS-IDX-ALU) < WS-CORTE-HONRA
+                MOVE WS-ALUNO-GPA(WS-IDX-ALU) TO WS-ALUNO-GPA-ED
+
+                MOVE SPACES TO RPT-LINHA
+                STRING WS-ALUNO-NOME(WS-IDX-ALU) DELIMITED BY SIZE
+                       '  '                      DELIMITED BY SIZE
+                       WS-ALUNO-GPA-ED           DELIMITED BY SIZE
+                       INTO RPT-LINHA
+                END-STRING
+                WRITE RPT-LINHA
+                SET WS-IDX-ALU UP BY 1
+            END-PERFORM
+
+            IF WS-IDX-ALU = 1
+                MOVE SPACES TO RPT-LINHA
+                STRING 'NENHUM ALUNO ATINGIU A MEDIA DE CORTE NESTE '
+                       'PERIODO.' DELIMITED BY SIZE INTO RPT-LINHA
+                END-STRING
+                WRITE RPT-LINHA
+            END-IF.
+       5300-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 9000-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                   O INICIO DO JOB E EXIBE O
+      *                                   RESUMO DE HORA INICIO/FIM,
+      *                                   TEMPO DECORRIDO E REGISTROS
+      *                                   LIDOS.
+      ******************************************************************
+       9000-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY '*** ESTATISTICAS DE EXECUCAO ***'
+            DISPLAY 'INICIO............: ' WS-INICIO-HH ':'
+                     WS-INICIO-MM ':' WS-INICIO-SS
+            DISPLAY 'FIM...............: ' WS-FIM-HH ':'
+                     WS-FIM-MM ':' WS-FIM-SS
+            DISPLAY 'TEMPO DECORRIDO(S): ' WS-SEGUNDOS-DECORRIDOS
+            DISPLAY 'REGISTROS LIDOS...: ' WS-QTD-LIDA.
+       9000-FIM.
+            EXIT.
+
+       END PROGRAM RELATORIOGPA.

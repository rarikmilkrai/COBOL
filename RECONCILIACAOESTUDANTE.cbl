@@ -0,0 +1,135 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:RECONCILIACAO DO ARQUIVO ESTUDANTE - DETECTA CD-STUDENT
+      *         DUPLICADO, LACUNAS NA NUMERACAO E CONFERE A QUANTIDADE
+      *         DE REGISTROS LIDA CONTRA A QUANTIDADE ESPERADA.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - nada valida STUDENT.DAT depois de uma
+      *               carga em lote; ja tivemos CD-STUDENT repetido
+      *               chegar ao processamento de notas.
+      * 09/08/26 RMS  Erro de abertura do arquivo agora tambem e
+      *               gravado no log central de erros via CALL
+      *               'LOGERRO'.
+      * 09/08/26 RMS  SELECT passou a usar WS-STUDENT-DD, resolvido em
+      *               tempo de execucao a partir de DD_STUDENT (estilo
+      *               DD de JCL), no lugar do caminho absoluto embutido
+      *               no fonte, mesma convencao ja usada pelos demais
+      *               programas do cadastro de alunos.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIACAOESTUDANTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CD-STUDENT
+              FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DD            PIC X(100) VALUE SPACES.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC 9.
+          88 EOF-OK                VALUE 1 FALSE 0.
+       77 WS-CD-ANTERIOR           PIC 9(05) VALUE ZEROS.
+       77 WS-PRIMEIRO-REG          PIC 9     VALUE 1.
+          88 PRIMEIRO-REGISTRO     VALUE 1.
+       77 WS-QTD-ESPERADA          PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-LIDA              PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-DUPLICADOS        PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-LACUNAS           PIC 9(05) VALUE ZEROS.
+
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            DISPLAY 'QUANTIDADE DE REGISTROS ESPERADA: '
+            ACCEPT WS-QTD-ESPERADA
+
+            OPEN INPUT ESTUDANTE
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+               MOVE 'RECONCILIACAOESTUDANTE' TO LOG-PROGRAMA
+                                                 OF WS-LOG-PARM
+               MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                        OF WS-LOG-PARM
+               STRING 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+               READ ESTUDANTE NEXT RECORD
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        PERFORM 2000-CONFERE-REGISTRO
+                             THRU 2000-FIM
+               END-READ
+            END-PERFORM
+
+            CLOSE ESTUDANTE
+
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DA RECONCILIACAO ***'
+            DISPLAY 'REGISTROS ESPERADOS...: ' WS-QTD-ESPERADA
+            DISPLAY 'REGISTROS LIDOS.......: ' WS-QTD-LIDA
+            DISPLAY 'CHAVES DUPLICADAS.....: ' WS-QTD-DUPLICADOS
+            DISPLAY 'LACUNAS NA SEQUENCIA..: ' WS-QTD-LACUNAS
+            IF WS-QTD-LIDA NOT = WS-QTD-ESPERADA
+               DISPLAY 'ATENCAO: QUANTIDADE LIDA DIFERE DA ESPERADA.'
+            END-IF.
+
+       FIM-DO-PROGRAMA.
+            STOP RUN.
+
+      ******************************************************************
+      * 2000-CONFERE-REGISTRO  --  COMPARA O REGISTRO ATUAL COM O
+      *                             ANTERIOR PARA ACHAR DUPLICATA OU
+      *                             LACUNA (ARQUIVO LIDO EM ORDEM DE
+      *                             CHAVE).
+      ******************************************************************
+       2000-CONFERE-REGISTRO.
+            ADD 1 TO WS-QTD-LIDA
+
+            IF PRIMEIRO-REGISTRO
+               MOVE 0 TO WS-PRIMEIRO-REG
+            ELSE
+               IF CD-STUDENT = WS-CD-ANTERIOR
+                  ADD 1 TO WS-QTD-DUPLICADOS
+                  DISPLAY 'CD-STUDENT DUPLICADO: ' CD-STUDENT
+               ELSE
+                  IF CD-STUDENT > WS-CD-ANTERIOR + 1
+                     ADD 1 TO WS-QTD-LACUNAS
+                     DISPLAY 'LACUNA ENTRE ' WS-CD-ANTERIOR
+                             ' E ' CD-STUDENT
+                  END-IF
+               END-IF
+            END-IF
+
+            MOVE CD-STUDENT TO WS-CD-ANTERIOR.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM RECONCILIACAOESTUDANTE.

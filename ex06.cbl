@@ -3,26 +3,94 @@
       * Date:31/08/22
       * Purpose:COMANDO SET
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  O demo so mostrava o efeito do SET em duas
+      *               variaveis soltas; virou um gerador de numero de
+      *               ticket/documento sequencial de verdade, com o
+      *               ultimo numero emitido persistido entre execucoes
+      *               (nos mesmos moldes do checkpoint de
+      *               ARQUIVOCOMOEXEMPLO). Corrigido tambem o
+      *               PROGRAM-ID, que estava copiado de ex05.
+      * 09/08/26 RMS  Virou subrotina de verdade (PROGRAM-ID renomeado
+      *               para GERATICKET, LINKAGE SECTION com TICKET_PARM,
+      *               STOP RUN trocado por GOBACK), para o cadastro de
+      *               alunos parar de deixar o operador digitar o
+      *               CD-STUDENT a mao e passar a chamar esta rotina
+      *               como fonte unica do numero.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. ex05.
+       PROGRAM-ID. GERATICKET.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TICKET-CTRL ASSIGN TO DYNAMIC WS-TICKET-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-TICKET-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD TICKET-CTRL.
+       01 TICKET-LINHA                PIC 9(05).
+
        WORKING-STORAGE SECTION.
-       77 WS-NUM-1                    PIC 99 VALUE 0.
-       77 WS-NUM-2                    PIC 99 VALUE 0.
-       PROCEDURE DIVISION.
+       01 WS-TICKET-DD                PIC X(100) VALUE SPACES.
+       77 WS-TICKET-FS                PIC XX VALUE SPACES.
+          88 TICKET-FS-OK             VALUE '00'.
+       77 WS-NUM-1                    PIC 9(05) VALUE 0.
+
+       LINKAGE SECTION.
+       01 WS-TICKET-PARM.
+           COPY TICKET_PARM.
+
+       PROCEDURE DIVISION USING WS-TICKET-PARM.
        MAIN-PROCEDURE.
-            DISPLAY 'ANTES DE SETAR WSS-NUM-1.: ' WS-NUM-1
-            SET WS-NUM-1              TO 5
-            DISPLAY 'DEPOIS DE SETAR WS-NUM-1: ' WS-NUM-1
-
-            DISPLAY 'ANTES DE SETAR WSS-NUM-2.: ' WS-NUM-2
-              SET  WS-NUM-2           TO WS-NUM-1
-             DISPLAY 'DEPOIS DE SETAR WS-NUM-2: ' WS-NUM-2
-
-              SET WS-NUM-1            TO 7
-              DISPLAY 'VALOR FINAL WS-NUM-1.....: ' WS-NUM-1
-              DISPLAY 'VALOR FINAL WS-NUM-1.....: ' WS-NUM-2
-            STOP RUN.
-       END PROGRAM ex05.
+            PERFORM 1000-LE-ULTIMO-TICKET THRU 1000-FIM
+
+            SET WS-NUM-1              UP BY 1
+
+            PERFORM 2000-GRAVA-ULTIMO-TICKET THRU 2000-FIM
+
+            MOVE WS-NUM-1 TO TICKET-NUMERO OF WS-TICKET-PARM
+
+            GOBACK.
+
+      ******************************************************************
+      * 1000-LE-ULTIMO-TICKET  --  RECUPERA O ULTIMO NUMERO DE TICKET
+      *                              EMITIDO EM UMA EXECUCAO ANTERIOR;
+      *                              SE NAO HOUVER ARQUIVO DE CONTROLE
+      *                              AINDA, COMECA DO ZERO.
+      ******************************************************************
+       1000-LE-ULTIMO-TICKET.
+            ACCEPT WS-TICKET-DD FROM ENVIRONMENT 'DD_TICKET_CTRL'
+            IF WS-TICKET-DD = SPACES
+                MOVE 'TICKET.CTRL' TO WS-TICKET-DD
+            END-IF
+
+            MOVE ZEROS TO WS-NUM-1
+            OPEN INPUT TICKET-CTRL
+            IF TICKET-FS-OK
+                READ TICKET-CTRL INTO WS-NUM-1
+                    AT END
+                        MOVE ZEROS TO WS-NUM-1
+                END-READ
+                CLOSE TICKET-CTRL
+            END-IF.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-GRAVA-ULTIMO-TICKET  --  PERSISTE O NOVO NUMERO EMITIDO NO
+      *                                 ARQUIVO DE CONTROLE, PARA A
+      *                                 PROXIMA EXECUCAO CONTINUAR A
+      *                                 SEQUENCIA A PARTIR DELE.
+      ******************************************************************
+       2000-GRAVA-ULTIMO-TICKET.
+            MOVE WS-NUM-1 TO TICKET-LINHA
+            OPEN OUTPUT TICKET-CTRL
+            WRITE TICKET-LINHA
+            CLOSE TICKET-CTRL.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM GERATICKET.

@@ -0,0 +1,87 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:REGISTRA, NA TRILHA DE AUDITORIA DO CADASTRO DE
+      *         ESTUDANTES (AUDITORIA.LOG), A IMAGEM ANTES/DEPOIS DE UM
+      *         CAMPO ALTERADO POR UMA TRANSACAO DE MANUTENCAO
+      *         (INCLUSAO, ALTERACAO OU INATIVACAO), COM OPERADOR,
+      *         DATA/HORA, CD-STUDENT, CAMPO, VALOR ANTIGO E VALOR
+      *         NOVO. CHAMADA POR MANUTENCAOESTUDANTE A CADA CAMPO
+      *         EFETIVAMENTE ALTERADO, NO MESMO ESPIRITO DA SUBROTINA
+      *         LOGERRO PARA O LOG DE ERROS.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate hoje uma disputa sobre elegibilidade
+      *               de nota nao tinha como mostrar quando e por quem
+      *               a situacao de um estudante foi alterada.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GRAVAAUDITORIA.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDITORIA-LOG ASSIGN TO DYNAMIC WS-AUD-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-AUD-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITORIA-LOG.
+       01 AUD-LINHA                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUD-DD                     PIC X(100) VALUE SPACES.
+       77 WS-AUD-FS                     PIC XX VALUE SPACES.
+          88 AUD-FS-OK                  VALUE '00'.
+       77 WS-DATA-SISTEMA               PIC 9(08) VALUE 0.
+       77 WS-HORA-SISTEMA               PIC 9(08) VALUE 0.
+       77 WS-CD-STUDENT-ED              PIC ZZZZ9.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           COPY AUDITORIA_PARM.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            ACCEPT WS-AUD-DD FROM ENVIRONMENT 'DD_AUDITORIA_LOG'
+            IF WS-AUD-DD = SPACES
+                MOVE 'AUDITORIA.LOG' TO WS-AUD-DD
+            END-IF
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-SISTEMA FROM TIME
+            MOVE AUD-CD-STUDENT TO WS-CD-STUDENT-ED
+
+            OPEN EXTEND AUDITORIA-LOG
+            IF NOT AUD-FS-OK
+                OPEN OUTPUT AUDITORIA-LOG
+            END-IF
+
+            MOVE SPACES TO AUD-LINHA
+            STRING WS-DATA-SISTEMA                  DELIMITED BY SIZE
+                   ' '                               DELIMITED BY SIZE
+                   WS-HORA-SISTEMA                   DELIMITED BY SIZE
+                   ' OPERADOR='                       DELIMITED BY SIZE
+                   FUNCTION TRIM(AUD-OPERADOR)       DELIMITED BY SIZE
+                   ' TRANS='                          DELIMITED BY SIZE
+                   AUD-COD-TRANS                     DELIMITED BY SIZE
+                   ' CD-STUDENT='                     DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-CD-STUDENT-ED)   DELIMITED BY SIZE
+                   ' CAMPO='                          DELIMITED BY SIZE
+                   FUNCTION TRIM(AUD-CAMPO)          DELIMITED BY SIZE
+                   ' DE=['                            DELIMITED BY SIZE
+                   FUNCTION TRIM(AUD-VALOR-ANTIGO)   DELIMITED BY SIZE
+                   '] PARA=['                         DELIMITED BY SIZE
+                   FUNCTION TRIM(AUD-VALOR-NOVO)     DELIMITED BY SIZE
+                   ']'                                DELIMITED BY SIZE
+                   INTO AUD-LINHA
+            END-STRING
+
+            WRITE AUD-LINHA
+
+            CLOSE AUDITORIA-LOG
+
+            GOBACK.
+
+       END PROGRAM GRAVAAUDITORIA.

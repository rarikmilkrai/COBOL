@@ -0,0 +1,195 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:VALIDACAO CRUZADA ENTRE O CEP E A UF INFORMADOS PARA UM
+      *         ENDERECO (LAYOUT001), CONFERINDO SE O CEP INFORMADO
+      *         PERTENCE A FAIXA DE NUMERACAO DA UF INFORMADA.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - chamada como subrotina, no mesmo moldes
+      *               de VALIDACPF, para conferir CEP x UF em qualquer
+      *               programa que use o layout de endereco LAYOUT001.
+      * 09/08/26 RMS  Completadas as faixas das 27 UFs - so 9 estavam
+      *               carregadas, o que reprovava como invalido qualquer
+      *               endereco valido das outras 18 UFs; AM, DF e GO tem
+      *               duas faixas descontinuas cada, por isso a tabela
+      *               cresceu para 30 linhas em vez de 27.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDACEP.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-QTD-FAIXAS PIC 9(02) VALUE 30.
+       01 WS-IDX-FAIXA PIC 99 VALUE 0.
+       01 WS-TABELA-CEP-UF.
+          05 WS-FAIXA-CEP-UF OCCURS 30 TIMES.
+             10 WS-FAIXA-UF        PIC X(02).
+             10 WS-FAIXA-CEP-INI   PIC 9(08).
+             10 WS-FAIXA-CEP-FIM   PIC 9(08).
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 WS-CEP-INFORMADO   PIC 9(08) VALUE 0.
+           02 WS-UF-INFORMADA    PIC X(02) VALUE SPACES.
+           02 WS-RETURN          PIC 99 VALUE 0.
+              88 CEP-VALIDO      VALUE 0.
+              88 CEP-INVALIDO    VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            SET CEP-INVALIDO TO TRUE
+            PERFORM 1000-CARREGA-FAIXAS THRU 1000-FIM
+            PERFORM 2000-VERIFICA-FAIXA THRU 2000-FIM
+            GOBACK.
+
+      ******************************************************************
+      * 1000-CARREGA-FAIXAS  --  MONTA A TABELA DE FAIXAS DE CEP POR UF.
+      *                            AS FAIXAS SEGUEM A DIVISAO OFICIAL
+      *                            DOS CORREIOS POR REGIAO/UF.
+      ******************************************************************
+       1000-CARREGA-FAIXAS.
+            MOVE 'SP' TO WS-FAIXA-UF(1)
+            MOVE 01000000 TO WS-FAIXA-CEP-INI(1)
+            MOVE 19999999 TO WS-FAIXA-CEP-FIM(1)
+
+            MOVE 'RJ' TO WS-FAIXA-UF(2)
+            MOVE 20000000 TO WS-FAIXA-CEP-INI(2)
+            MOVE 28999999 TO WS-FAIXA-CEP-FIM(2)
+
+            MOVE 'ES' TO WS-FAIXA-UF(3)
+            MOVE 29000000 TO WS-FAIXA-CEP-INI(3)
+            MOVE 29999999 TO WS-FAIXA-CEP-FIM(3)
+
+            MOVE 'MG' TO WS-FAIXA-UF(4)
+            MOVE 30000000 TO WS-FAIXA-CEP-INI(4)
+            MOVE 39999999 TO WS-FAIXA-CEP-FIM(4)
+
+            MOVE 'BA' TO WS-FAIXA-UF(5)
+            MOVE 40000000 TO WS-FAIXA-CEP-INI(5)
+            MOVE 48999999 TO WS-FAIXA-CEP-FIM(5)
+
+            MOVE 'PE' TO WS-FAIXA-UF(6)
+            MOVE 50000000 TO WS-FAIXA-CEP-INI(6)
+            MOVE 56999999 TO WS-FAIXA-CEP-FIM(6)
+
+            MOVE 'CE' TO WS-FAIXA-UF(7)
+            MOVE 60000000 TO WS-FAIXA-CEP-INI(7)
+            MOVE 63999999 TO WS-FAIXA-CEP-FIM(7)
+
+            MOVE 'DF' TO WS-FAIXA-UF(8)
+            MOVE 70000000 TO WS-FAIXA-CEP-INI(8)
+            MOVE 72799999 TO WS-FAIXA-CEP-FIM(8)
+
+            MOVE 'SE' TO WS-FAIXA-UF(9)
+            MOVE 49000000 TO WS-FAIXA-CEP-INI(9)
+            MOVE 49999999 TO WS-FAIXA-CEP-FIM(9)
+
+            MOVE 'AL' TO WS-FAIXA-UF(10)
+            MOVE 57000000 TO WS-FAIXA-CEP-INI(10)
+            MOVE 57999999 TO WS-FAIXA-CEP-FIM(10)
+
+            MOVE 'PB' TO WS-FAIXA-UF(11)
+            MOVE 58000000 TO WS-FAIXA-CEP-INI(11)
+            MOVE 58999999 TO WS-FAIXA-CEP-FIM(11)
+
+            MOVE 'RN' TO WS-FAIXA-UF(12)
+            MOVE 59000000 TO WS-FAIXA-CEP-INI(12)
+            MOVE 59999999 TO WS-FAIXA-CEP-FIM(12)
+
+            MOVE 'PI' TO WS-FAIXA-UF(13)
+            MOVE 64000000 TO WS-FAIXA-CEP-INI(13)
+            MOVE 64999999 TO WS-FAIXA-CEP-FIM(13)
+
+            MOVE 'MA' TO WS-FAIXA-UF(14)
+            MOVE 65000000 TO WS-FAIXA-CEP-INI(14)
+            MOVE 65999999 TO WS-FAIXA-CEP-FIM(14)
+
+            MOVE 'PA' TO WS-FAIXA-UF(15)
+            MOVE 66000000 TO WS-FAIXA-CEP-INI(15)
+            MOVE 68899999 TO WS-FAIXA-CEP-FIM(15)
+
+            MOVE 'AP' TO WS-FAIXA-UF(16)
+            MOVE 68900000 TO WS-FAIXA-CEP-INI(16)
+            MOVE 68999999 TO WS-FAIXA-CEP-FIM(16)
+
+            MOVE 'AM' TO WS-FAIXA-UF(17)
+            MOVE 69000000 TO WS-FAIXA-CEP-INI(17)
+            MOVE 69299999 TO WS-FAIXA-CEP-FIM(17)
+
+            MOVE 'RR' TO WS-FAIXA-UF(18)
+            MOVE 69300000 TO WS-FAIXA-CEP-INI(18)
+            MOVE 69399999 TO WS-FAIXA-CEP-FIM(18)
+
+            MOVE 'AM' TO WS-FAIXA-UF(19)
+            MOVE 69400000 TO WS-FAIXA-CEP-INI(19)
+            MOVE 69899999 TO WS-FAIXA-CEP-FIM(19)
+
+            MOVE 'AC' TO WS-FAIXA-UF(20)
+            MOVE 69900000 TO WS-FAIXA-CEP-INI(20)
+            MOVE 69999999 TO WS-FAIXA-CEP-FIM(20)
+
+            MOVE 'GO' TO WS-FAIXA-UF(21)
+            MOVE 72800000 TO WS-FAIXA-CEP-INI(21)
+            MOVE 72999999 TO WS-FAIXA-CEP-FIM(21)
+
+            MOVE 'DF' TO WS-FAIXA-UF(22)
+            MOVE 73000000 TO WS-FAIXA-CEP-INI(22)
+            MOVE 73699999 TO WS-FAIXA-CEP-FIM(22)
+
+            MOVE 'GO' TO WS-FAIXA-UF(23)
+            MOVE 73700000 TO WS-FAIXA-CEP-INI(23)
+            MOVE 76799999 TO WS-FAIXA-CEP-FIM(23)
+
+            MOVE 'RO' TO WS-FAIXA-UF(24)
+            MOVE 76800000 TO WS-FAIXA-CEP-INI(24)
+            MOVE 76999999 TO WS-FAIXA-CEP-FIM(24)
+
+            MOVE 'TO' TO WS-FAIXA-UF(25)
+            MOVE 77000000 TO WS-FAIXA-CEP-INI(25)
+            MOVE 77999999 TO WS-FAIXA-CEP-FIM(25)
+
+            MOVE 'MT' TO WS-FAIXA-UF(26)
+            MOVE 78000000 TO WS-FAIXA-CEP-INI(26)
+            MOVE 78899999 TO WS-FAIXA-CEP-FIM(26)
+
+            MOVE 'MS' TO WS-FAIXA-UF(27)
+            MOVE 79000000 TO WS-FAIXA-CEP-INI(27)
+            MOVE 79999999 TO WS-FAIXA-CEP-FIM(27)
+
+            MOVE 'PR' TO WS-FAIXA-UF(28)
+            MOVE 80000000 TO WS-FAIXA-CEP-INI(28)
+            MOVE 87999999 TO WS-FAIXA-CEP-FIM(28)
+
+            MOVE 'SC' TO WS-FAIXA-UF(29)
+            MOVE 88000000 TO WS-FAIXA-CEP-INI(29)
+            MOVE 89999999 TO WS-FAIXA-CEP-FIM(29)
+
+            MOVE 'RS' TO WS-FAIXA-UF(30)
+            MOVE 90000000 TO WS-FAIXA-CEP-INI(30)
+            MOVE 99999999 TO WS-FAIXA-CEP-FIM(30).
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-VERIFICA-FAIXA  --  PROCURA A FAIXA DE CEP QUE CONTEM O
+      *                            CEP INFORMADO E CONFERE SE A UF DA
+      *                            FAIXA BATE COM A UF INFORMADA.
+      ******************************************************************
+       2000-VERIFICA-FAIXA.
+            SET WS-IDX-FAIXA TO 1
+            PERFORM UNTIL WS-IDX-FAIXA > WS-QTD-FAIXAS
+                IF WS-CEP-INFORMADO >= WS-FAIXA-CEP-INI(WS-IDX-FAIXA)
+                   AND
+                   WS-CEP-INFORMADO <= WS-FAIXA-CEP-FIM(WS-IDX-FAIXA)
+                    IF WS-FAIXA-UF(WS-IDX-FAIXA) = WS-UF-INFORMADA
+                        SET CEP-VALIDO TO TRUE
+                    END-IF
+                    SET WS-IDX-FAIXA TO WS-QTD-FAIXAS
+                END-IF
+                SET WS-IDX-FAIXA UP BY 1
+            END-PERFORM.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM VALIDACEP.

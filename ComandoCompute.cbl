@@ -3,19 +3,59 @@
       * Date:12/09/22
       * Purpose:COMANDO COMPUTE
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Alem da soma, adicionado um seletor de operacao
+      *               (subtracao/multiplicacao/divisao) para o segundo
+      *               bloco, que so somava os dois numeros informados.
+      * 09/08/26 RMS  Adicionado ON SIZE ERROR em todo COMPUTE (nenhum
+      *               tinha); sem isso, uma divisao por zero informada
+      *               pelo operador derrubava o job inteiro.
+      * 09/08/26 RMS  Cada ON SIZE ERROR agora tambem grava a ocorrencia
+      *               no log central de erros via CALL 'LOGERRO', alem
+      *               do DISPLAY no console.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMANDO_COMPUTE.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       77 WS-RESULT        PIC 9(05)  VALUE ZEROS.
+       77 WS-RESULT        PIC S9(07)V99 VALUE ZEROS.
        77 WS-NUM-1         PIC 99     VALUE ZEROS.
        77 WS-NUM-2         PIC 99     VALUE ZEROS.
+       77 WS-OPERACAO      PIC 9      VALUE ZEROS.
+          88 OPERACAO-SOMA             VALUE 1.
+          88 OPERACAO-SUBTRACAO        VALUE 2.
+          88 OPERACAO-MULTIPLICACAO    VALUE 3.
+          88 OPERACAO-DIVISAO          VALUE 4.
+
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
        PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
 
             COMPUTE WS-RESULT = 5 + 5
+                ON SIZE ERROR
+                    DISPLAY 'ERRO DE TAMANHO NO CALCULO!'
+                    MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+                    MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                    MOVE 'ERRO DE TAMANHO NO CALCULO FIXO'
+                        TO LOG-MENSAGEM OF WS-LOG-PARM
+                    CALL 'LOGERRO' USING WS-LOG-PARM
+            END-COMPUTE
             COMPUTE WS-RESULT = WS-RESULT ** 2
+                ON SIZE ERROR
+                    DISPLAY 'ERRO DE TAMANHO NO CALCULO!'
+                    MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+                    MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                    MOVE 'ERRO DE TAMANHO NO CALCULO FIXO'
+                        TO LOG-MENSAGEM OF WS-LOG-PARM
+                    CALL 'LOGERRO' USING WS-LOG-PARM
+            END-COMPUTE
 
             DISPLAY 'RESULTADO: ' WS-RESULT
 
@@ -25,7 +65,63 @@
             DISPLAY ' INFORME O SEGUNDO NUMERO: '
             ACCEPT WS-NUM-2
 
-            COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+            DISPLAY 'INFORME A OPERACAO (1-SOMA 2-SUBTRACAO '
+                    '3-MULTIPLICACAO 4-DIVISAO): '
+            ACCEPT WS-OPERACAO
+
+            MOVE ZEROS TO WS-RESULT
+            EVALUATE TRUE
+               WHEN OPERACAO-SOMA
+                   COMPUTE WS-RESULT = WS-NUM-1 + WS-NUM-2
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO DE TAMANHO NA SOMA!'
+                           MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                                     OF WS-LOG-PARM
+                           MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                                    OF WS-LOG-PARM
+                           MOVE 'ERRO DE TAMANHO NA SOMA'
+                               TO LOG-MENSAGEM OF WS-LOG-PARM
+                           CALL 'LOGERRO' USING WS-LOG-PARM
+                   END-COMPUTE
+               WHEN OPERACAO-SUBTRACAO
+                   COMPUTE WS-RESULT = WS-NUM-1 - WS-NUM-2
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO DE TAMANHO NA SUBTRACAO!'
+                           MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                                     OF WS-LOG-PARM
+                           MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                                    OF WS-LOG-PARM
+                           MOVE 'ERRO DE TAMANHO NA SUBTRACAO'
+                               TO LOG-MENSAGEM OF WS-LOG-PARM
+                           CALL 'LOGERRO' USING WS-LOG-PARM
+                   END-COMPUTE
+               WHEN OPERACAO-MULTIPLICACAO
+                   COMPUTE WS-RESULT = WS-NUM-1 * WS-NUM-2
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO DE TAMANHO NA MULTIPLICACAO!'
+                           MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                                     OF WS-LOG-PARM
+                           MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                                    OF WS-LOG-PARM
+                           MOVE 'ERRO DE TAMANHO NA MULTIPLICACAO'
+                               TO LOG-MENSAGEM OF WS-LOG-PARM
+                           CALL 'LOGERRO' USING WS-LOG-PARM
+                   END-COMPUTE
+               WHEN OPERACAO-DIVISAO
+                   COMPUTE WS-RESULT = WS-NUM-1 / WS-NUM-2
+                       ON SIZE ERROR
+                           DISPLAY 'ERRO: DIVISAO POR ZERO!'
+                           MOVE 'COMANDO_COMPUTE' TO LOG-PROGRAMA
+                                                     OF WS-LOG-PARM
+                           MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                                    OF WS-LOG-PARM
+                           MOVE 'DIVISAO POR ZERO'
+                               TO LOG-MENSAGEM OF WS-LOG-PARM
+                           CALL 'LOGERRO' USING WS-LOG-PARM
+                   END-COMPUTE
+               WHEN OTHER
+                   DISPLAY 'OPERACAO INVALIDA!'
+            END-EVALUATE
 
             DISPLAY 'RESULTADO: ' WS-RESULT
 

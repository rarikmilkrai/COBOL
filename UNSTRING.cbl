@@ -24,7 +24,7 @@
 
       ***********************1 EXEMPLO*******************
             DISPLAY 'EXEMPLO 1'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
 
@@ -49,7 +49,7 @@
 
       ***********************2 EXEMPLO*******************
             DISPLAY 'EXEMPLO 2'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT
@@ -79,7 +79,7 @@
 
       ***********************3 EXEMPLO*******************
             DISPLAY 'EXEMPLO 2'
-            INITIALISE WS-NOME-COMPLETO
+            INITIALIZE WS-NOME-COMPLETO
                        WS-NOME
                        WS-MOSTRA
                        WS-COUNT

@@ -3,6 +3,63 @@
       * Date:25/03/23
       * Purpose:MOSTRAR LEITURA DE ARQUIVO NO COBOL
       * Tectonics: cobc
+      * Modification History:
+      * 25/03/23 RMS  Criacao.
+      * 09/08/26 RMS  Corrigido OPEN INPUT STUDEN -> STUDENT e incluido
+      *               FILE STATUS para tratar STUDENT.TXT ausente ou
+      *               bloqueado sem abendar o job.
+      * 09/08/26 RMS  FD STUDENT passou a usar o copybook FD_ESTUDANTE,
+      *               compartilhado com INDEXADORESEQUENCIA, trazendo
+      *               COURSE-CODE, ENROLLMENT-DATE e STUDENT-STATUS.
+      * 09/08/26 RMS  SELECT passou a usar WS-STUDENT-DD, resolvido em
+      *               tempo de execucao a partir da variavel de
+      *               ambiente DD_STUDENT (estilo DD de JCL), para
+      *               permitir rodar contra arquivos de teste e de
+      *               producao sem recompilar. Mantido o caminho
+      *               antigo como valor default quando DD_STUDENT nao
+      *               esta definida.
+      * 09/08/26 RMS  Incluida opcao de exportar a listagem para um
+      *               arquivo texto no formato CSV (nome entre aspas),
+      *               alem da exibicao no terminal.
+      * 09/08/26 RMS  Incluido checkpoint/restart: o ultimo CD-STUDENT
+      *               processado e gravado periodicamente em
+      *               STUDENT.CKPT; se o job for reiniciado, os
+      *               registros ja processados sao pulados em vez de
+      *               reprocessar o arquivo inteiro.
+      * 09/08/26 RMS  Erros de abertura de arquivo agora tambem sao
+      *               gravados no log central de erros via CALL
+      *               'LOGERRO', alem do DISPLAY no console.
+      * 09/08/26 RMS  Erro de abertura de arquivo agora tambem grava
+      *               RETURN-CODE 4, para o script de execucao do job
+      *               detectar a falha pelo codigo de retorno.
+      * 09/08/26 RMS  Corrigido CSV-LINHA sem MOVE SPACES antes do
+      *               STRING: o lixo binario que sobrava depois do
+      *               texto montado fazia o WRITE falhar com FILE
+      *               STATUS 71 (caractere invalido) e o CSV saia
+      *               sempre vazio, apesar da mensagem de sucesso.
+      * 09/08/26 RMS  Incluida opcao de relatorio impresso (R), com
+      *               linha de titulo, cabecalho de colunas, data e
+      *               numero de pagina, quebrando a pagina a cada 50
+      *               linhas de detalhe - a listagem em tela (D) nao
+      *               tinha cabecalho nem paginacao, inutilizavel
+      *               para impressao na portaria.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e registros lidos) ao
+      *               final do job, unica forma ate hoje de saber se
+      *               uma execucao ficou lenta sem estar acompanhando
+      *               o terminal.
+      * 09/08/26 RMS  Corrigida incompatibilidade entre RESTART e as
+      *               opcoes de exportacao CSV/relatorio: o OPEN OUTPUT
+      *               de CSV-STUDENT/RELATORIO-STUDENT era incondicional
+      *               e truncava o conteudo ja gravado por uma execucao
+      *               anterior interrompida. A leitura do checkpoint
+      *               passou a ocorrer antes desses OPENs; havendo
+      *               checkpoint (WS-ULTIMO-CD-PROCESSADO > 0), o
+      *               arquivo e reaberto em EXTEND em vez de OUTPUT.
+      *               O numero de pagina do relatorio (WS-PAGINA-ATUAL)
+      *               tambem passou a ser gravado no checkpoint junto
+      *               com o CD-STUDENT, para a paginacao continuar de
+      *               onde parou em vez de reiniciar em zero.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARQUIVOCOMOEXEMPLO.
@@ -10,41 +67,441 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT STUDENT ASSING TO
-           'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.TXT'
-           ORGANIZATION IS SEQUENTIAL.
+           SELECT STUDENT ASSIGN TO DYNAMIC WS-STUDENT-DD
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS WS-FS.
+
+           SELECT CSV-STUDENT ASSIGN TO DYNAMIC WS-CSV-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CSV-FS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO DYNAMIC WS-CKPT-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FS.
+
+           SELECT RELATORIO-STUDENT ASSIGN TO DYNAMIC WS-RPT-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RPT-FS.
 
        DATA DIVISION.
        FILE SECTION.
-       FD STUDENT
-       01 STUDENT-FILE.
-          03 CD-STUDENT                     PIC 9(05).
-          03 NM-STUDENT                     PIC X(20).
+       FD STUDENT.
+          COPY FD_ESTUDANTE.
+
+       FD CSV-STUDENT.
+       01 CSV-LINHA                         PIC X(100).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-LINHA.
+          03 CKPT-CD-STUDENT                PIC 9(05).
+          03 CKPT-PAGINA-ATUAL              PIC 9(03).
+
+       FD RELATORIO-STUDENT.
+       01 RPT-LINHA                         PIC X(132).
 
        WORKING-STORAGE SECTION.
-       01 WS-DADOS                          PIC X(25) VALUE SPACES.
+       01 WS-STUDENT-DD                     PIC X(100) VALUE SPACES.
+       01 WS-CSV-DD                         PIC X(100) VALUE SPACES.
+       01 WS-CKPT-DD                        PIC X(100) VALUE SPACES.
+       01 WS-RPT-DD                         PIC X(100) VALUE SPACES.
+       01 WS-LOG-PARM.
+           COPY LOGERRO_PARM.
+       01 WS-DADOS                          PIC X(75) VALUE SPACES.
 
        01 FILLER REDEFINES WS-DADOS.
           03 WS-CD-STUDENT                  PIC 9(05).
           03 WS-NM-STUDENT                  PIC X(20).
+          03 WS-COURSE-CODE                 PIC X(05).
+          03 WS-ENROLLMENT-DATE             PIC 9(08).
+          03 WS-STUDENT-STATUS              PIC X(01).
+          03 FILLER                         PIC X(36).
 
        77 WS-EOF                            PIC A      VALUE SPACE.
+       77 WS-FS                             PIC X(02)  VALUE SPACES.
+          88 FS-OK                          VALUE '00'.
+       77 WS-CSV-FS                         PIC X(02)  VALUE SPACES.
+          88 CSV-FS-OK                      VALUE '00'.
+       77 WS-CKPT-FS                        PIC X(02)  VALUE SPACES.
+          88 CKPT-FS-OK                     VALUE '00'.
+       77 WS-RPT-FS                         PIC X(02)  VALUE SPACES.
+          88 RPT-FS-OK                      VALUE '00'.
+       77 WS-CD-STUDENT-ED                  PIC ZZZZ9.
+       77 WS-OPCAO                          PIC X      VALUE SPACE.
+          88 OPCAO-EXPORTAR-CSV             VALUE 'C' 'c'.
+          88 OPCAO-RELATORIO                VALUE 'R' 'r'.
+       77 WS-ULTIMO-CD-PROCESSADO           PIC 9(05)  VALUE ZEROS.
+       77 WS-EM-SKIP                        PIC 9      VALUE 0.
+          88 EM-SKIP                        VALUE 1.
+       77 WS-CONT-DESDE-CKPT                PIC 9(05)  VALUE ZEROS.
+       77 WS-INTERVALO-CKPT                 PIC 9(05)  VALUE 100.
+
+       77 WS-LINHAS-POR-PAGINA              PIC 9(02)  VALUE 50.
+       77 WS-LINHA-ATUAL                    PIC 9(02)  VALUE ZEROS.
+       77 WS-PAGINA-ATUAL                   PIC 9(03)  VALUE ZEROS.
+       77 WS-PAGINA-ED                      PIC ZZ9.
+       01 WS-DATA-SISTEMA                   PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-SISTEMA.
+          03 WS-DATA-AAAA                   PIC 9(04).
+          03 WS-DATA-MM                     PIC 9(02).
+          03 WS-DATA-DD                     PIC 9(02).
+       01 WS-DATA-BR                        PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-DATA-BR.
+          03 WS-BR-DD                       PIC 9(02).
+          03 WS-BR-MM                       PIC 9(02).
+          03 WS-BR-AAAA                     PIC 9(04).
+       77 WS-DATA-ED                        PIC 99/99/9999.
+
+       77 WS-QTD-LIDA                       PIC 9(07)  VALUE ZEROS.
+       01 WS-HORA-INICIO                    PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-INICIO.
+          03 WS-INICIO-HH                   PIC 9(02).
+          03 WS-INICIO-MM                   PIC 9(02).
+          03 WS-INICIO-SS                   PIC 9(02).
+          03 WS-INICIO-CENT                 PIC 9(02).
+       01 WS-HORA-FIM                       PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-FIM.
+          03 WS-FIM-HH                      PIC 9(02).
+          03 WS-FIM-MM                      PIC 9(02).
+          03 WS-FIM-SS                      PIC 9(02).
+          03 WS-FIM-CENT                    PIC 9(02).
+       77 WS-SEGUNDOS-INICIO                PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-FIM                   PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-DECORRIDOS            PIC 9(07)  VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            OPEN INPUT STUDEN.
+            ACCEPT WS-HORA-INICIO FROM TIME
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.TXT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            DISPLAY '(D)ISPLAY NO TERMINAL, (C)SV PARA ARQUIVO OU'
+            DISPLAY '(R)ELATORIO IMPRESSO: '
+            ACCEPT WS-OPCAO
+
+            OPEN INPUT STUDENT.
+
+            IF NOT FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-STUDENT-DD
+                        ' - FILE STATUS: ' WS-FS
+                MOVE 'ARQUIVOCOMOEXEMPLO' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+                MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                         OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-STUDENT-DD
+                       ' - FILE STATUS: ' WS-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM 1000-LE-CHECKPOINT THRU 1000-FIM
+
+            IF OPCAO-EXPORTAR-CSV
+                ACCEPT WS-CSV-DD FROM ENVIRONMENT 'DD_STUDENT_CSV'
+                IF WS-CSV-DD = SPACES
+                    MOVE 'STUDENT.CSV' TO WS-CSV-DD
+                END-IF
+                IF WS-ULTIMO-CD-PROCESSADO > 0
+                    OPEN EXTEND CSV-STUDENT
+                ELSE
+                    OPEN OUTPUT CSV-STUDENT
+                END-IF
+                IF NOT CSV-FS-OK
+                    DISPLAY 'ERRO AO ABRIR ' WS-CSV-DD
+                            ' - FILE STATUS: ' WS-CSV-FS
+                    MOVE 'ARQUIVOCOMOEXEMPLO' TO LOG-PROGRAMA
+                                                  OF WS-LOG-PARM
+                    MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                    STRING 'ERRO AO ABRIR ' WS-CSV-DD
+                           ' - FILE STATUS: ' WS-CSV-FS
+                           DELIMITED BY SIZE
+                           INTO LOG-MENSAGEM OF WS-LOG-PARM
+                    END-STRING
+                    CALL 'LOGERRO' USING WS-LOG-PARM
+                    MOVE 4 TO RETURN-CODE
+                    CLOSE STUDENT
+                    GO TO FIM-DO-PROGRAMA
+                END-IF
+            END-IF
+
+            IF OPCAO-RELATORIO
+                ACCEPT WS-RPT-DD FROM ENVIRONMENT 'DD_STUDENT_RPT'
+                IF WS-RPT-DD = SPACES
+                    MOVE 'STUDENT.RPT' TO WS-RPT-DD
+                END-IF
+                IF WS-ULTIMO-CD-PROCESSADO > 0
+                    OPEN EXTEND RELATORIO-STUDENT
+                ELSE
+                    OPEN OUTPUT RELATORIO-STUDENT
+                END-IF
+                IF NOT RPT-FS-OK
+                    DISPLAY 'ERRO AO ABRIR ' WS-RPT-DD
+                            ' - FILE STATUS: ' WS-RPT-FS
+                    MOVE 'ARQUIVOCOMOEXEMPLO' TO LOG-PROGRAMA
+                                                  OF WS-LOG-PARM
+                    MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                    STRING 'ERRO AO ABRIR ' WS-RPT-DD
+                           ' - FILE STATUS: ' WS-RPT-FS
+                           DELIMITED BY SIZE
+                           INTO LOG-MENSAGEM OF WS-LOG-PARM
+                    END-STRING
+                    CALL 'LOGERRO' USING WS-LOG-PARM
+                    MOVE 4 TO RETURN-CODE
+                    CLOSE STUDENT
+                    GO TO FIM-DO-PROGRAMA
+                END-IF
+                ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+                MOVE WS-DATA-DD   TO WS-BR-DD
+                MOVE WS-DATA-MM   TO WS-BR-MM
+                MOVE WS-DATA-AAAA TO WS-BR-AAAA
+                MOVE WS-DATA-BR   TO WS-DATA-ED
+            END-IF
 
             PERFORM UNTIL WS-EOF = 'F'
                READ STUDENT INTO WS-DADOS
                    AT END MOVE 'F' TO WS-EOF
                        NOT AT END
-                           DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
+                           ADD 1 TO WS-QTD-LIDA
+                           IF EM-SKIP
+                               IF WS-CD-STUDENT =
+                                       WS-ULTIMO-CD-PROCESSADO
+                                   MOVE 0 TO WS-EM-SKIP
+                               END-IF
+                           ELSE
+                               IF OPCAO-EXPORTAR-CSV
+                                   PERFORM 2000-GRAVA-CSV THRU 2000-FIM
+                               ELSE
+                                   IF OPCAO-RELATORIO
+                                       PERFORM 6000-GRAVA-RELATORIO
+                                            THRU 6000-FIM
+                                   ELSE
+                                       DISPLAY
+                                         WS-CD-STUDENT ' - '
+                                         WS-NM-STUDENT
+                                         ' - CURSO: ' WS-COURSE-CODE
+                                         ' - SITUACAO: '
+                                         WS-STUDENT-STATUS
+                                   END-IF
+                               END-IF
+                               PERFORM 3000-ATUALIZA-CHECKPOINT
+                                    THRU 3000-FIM
+                           END-IF
                END-READ
              END-PERFORM.
 
             CLOSE STUDENT.
+            IF OPCAO-EXPORTAR-CSV
+                CLOSE CSV-STUDENT
+                DISPLAY 'ARQUIVO CSV GERADO: ' WS-CSV-DD
+            END-IF
+            IF OPCAO-RELATORIO
+                CLOSE RELATORIO-STUDENT
+                DISPLAY 'RELATORIO GERADO..: ' WS-RPT-DD
+            END-IF
 
+            MOVE ZEROS TO WS-ULTIMO-CD-PROCESSADO
+            PERFORM 4000-GRAVA-CHECKPOINT THRU 4000-FIM.
 
+       FIM-DO-PROGRAMA.
+            PERFORM 9000-ESTATISTICAS-EXECUCAO THRU 9000-FIM
             STOP RUN.
+
+      ******************************************************************
+      * 1000-LE-CHECKPOINT  --  SE HOUVER UM CHECKPOINT DE UMA EXECUCAO
+      *                          ANTERIOR, OS REGISTROS ATE O ULTIMO
+      *                          CD-STUDENT PROCESSADO SAO PULADOS.
+      ******************************************************************
+       1000-LE-CHECKPOINT.
+            ACCEPT WS-CKPT-DD FROM ENVIRONMENT 'DD_STUDENT_CKPT'
+            IF WS-CKPT-DD = SPACES
+                MOVE 'STUDENT.CKPT' TO WS-CKPT-DD
+            END-IF
+
+            OPEN INPUT CHECKPOINT-FILE
+            IF CKPT-FS-OK
+                READ CHECKPOINT-FILE
+                    AT END
+                        MOVE ZEROS TO CKPT-LINHA
+                END-READ
+                MOVE CKPT-CD-STUDENT   TO WS-ULTIMO-CD-PROCESSADO
+                MOVE CKPT-PAGINA-ATUAL TO WS-PAGINA-ATUAL
+                CLOSE CHECKPOINT-FILE
+                IF WS-ULTIMO-CD-PROCESSADO > 0
+                    MOVE 1 TO WS-EM-SKIP
+                    DISPLAY 'RETOMANDO APOS O CD-STUDENT '
+                            WS-ULTIMO-CD-PROCESSADO
+                END-IF
+            END-IF.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3000-ATUALIZA-CHECKPOINT  --  A CADA WS-INTERVALO-CKPT
+      *                                REGISTROS, GRAVA O ULTIMO
+      *                                CD-STUDENT PROCESSADO.
+      ******************************************************************
+       3000-ATUALIZA-CHECKPOINT.
+            ADD 1 TO WS-CONT-DESDE-CKPT
+            IF WS-CONT-DESDE-CKPT >= WS-INTERVALO-CKPT
+                MOVE WS-CD-STUDENT TO WS-ULTIMO-CD-PROCESSADO
+                PERFORM 4000-GRAVA-CHECKPOINT THRU 4000-FIM
+                MOVE ZEROS TO WS-CONT-DESDE-CKPT
+            END-IF.
+       3000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 4000-GRAVA-CHECKPOINT  --  REGRAVA STUDENT.CKPT COM O VALOR
+      *                             CORRENTE DE WS-ULTIMO-CD-PROCESSADO
+      *                             (ZERO INDICA JOB CONCLUIDO).
+      ******************************************************************
+       4000-GRAVA-CHECKPOINT.
+            OPEN OUTPUT CHECKPOINT-FILE
+            MOVE WS-ULTIMO-CD-PROCESSADO TO CKPT-CD-STUDENT
+            MOVE WS-PAGINA-ATUAL         TO CKPT-PAGINA-ATUAL
+            WRITE CKPT-LINHA
+            CLOSE CHECKPOINT-FILE.
+       4000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-GRAVA-CSV  --  GRAVA UMA LINHA CSV COM O NOME ENTRE ASPAS.
+      ******************************************************************
+       2000-GRAVA-CSV.
+            MOVE SPACES TO CSV-LINHA
+            MOVE WS-CD-STUDENT TO WS-CD-STUDENT-ED
+            STRING
+                FUNCTION TRIM(WS-CD-STUDENT-ED) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                '"' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-NM-STUDENT) DELIMITED BY SIZE
+                '"' DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                FUNCTION TRIM(WS-COURSE-CODE) DELIMITED BY SIZE
+                ',' DELIMITED BY SIZE
+                WS-STUDENT-STATUS DELIMITED BY SIZE
+                INTO CSV-LINHA
+            END-STRING
+            WRITE CSV-LINHA.
+       2000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5000-CABECALHO-RELATORIO  --  MONTA E GRAVA O TITULO, A LINHA
+      *                                 DE DATA/PAGINA E O CABECALHO DE
+      *                                 COLUNAS DO RELATORIO, E ZERA A
+      *                                 CONTAGEM DE LINHAS DA PAGINA.
+      ******************************************************************
+       5000-CABECALHO-RELATORIO.
+            ADD 1 TO WS-PAGINA-ATUAL
+            MOVE WS-PAGINA-ATUAL TO WS-PAGINA-ED
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'RELACAO DE ESTUDANTES' DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'DATA: ' DELIMITED BY SIZE
+                   WS-DATA-ED             DELIMITED BY SIZE
+                   '     PAGINA: '        DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-PAGINA-ED) DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            WRITE RPT-LINHA
+
+            MOVE SPACES TO RPT-LINHA
+            STRING 'MATRICULA  NOME                  CURSO '
+                       DELIMITED BY SIZE
+                   'DATA MATRICULA  SIT'  DELIMITED BY SIZE
+                   INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            MOVE ZEROS TO WS-LINHA-ATUAL.
+       5000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 6000-GRAVA-RELATORIO  --  GRAVA UMA LINHA DE DETALHE DO
+      *                             RELATORIO IMPRESSO, EMITINDO UM
+      *                             NOVO CABECALHO SEMPRE QUE A PAGINA
+      *                             ATINGE WS-LINHAS-POR-PAGINA LINHAS.
+      ******************************************************************
+       6000-GRAVA-RELATORIO.
+            IF WS-LINHA-ATUAL = 0
+                PERFORM 5000-CABECALHO-RELATORIO THRU 5000-FIM
+            END-IF
+
+            MOVE WS-CD-STUDENT TO WS-CD-STUDENT-ED
+            MOVE SPACES TO RPT-LINHA
+            STRING
+                WS-CD-STUDENT-ED     DELIMITED BY SIZE
+                '  '                 DELIMITED BY SIZE
+                WS-NM-STUDENT        DELIMITED BY SIZE
+                ' '                  DELIMITED BY SIZE
+                WS-COURSE-CODE       DELIMITED BY SIZE
+                '        '           DELIMITED BY SIZE
+                WS-ENROLLMENT-DATE   DELIMITED BY SIZE
+                '        '           DELIMITED BY SIZE
+                WS-STUDENT-STATUS    DELIMITED BY SIZE
+                INTO RPT-LINHA
+            END-STRING
+            WRITE RPT-LINHA
+
+            ADD 1 TO WS-LINHA-ATUAL
+            IF WS-LINHA-ATUAL >= WS-LINHAS-POR-PAGINA
+                MOVE ZEROS TO WS-LINHA-ATUAL
+            END-IF.
+       6000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 9000-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                   O INICIO DO JOB E EXIBE O
+      *                                   RESUMO DE HORA INICIO/FIM,
+      *                                   TEMPO DECORRIDO E REGISTROS
+      *                                   LIDOS.
+      ******************************************************************
+       9000-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY '*** ESTATISTICAS DE EXECUCAO ***'
+            DISPLAY 'INICIO............: ' WS-INICIO-HH ':'
+                     WS-INICIO-MM ':' WS-INICIO-SS
+            DISPLAY 'FIM...............: ' WS-FIM-HH ':'
+                     WS-FIM-MM ':' WS-FIM-SS
+            DISPLAY 'TEMPO DECORRIDO(S): ' WS-SEGUNDOS-DECORRIDOS
+            DISPLAY 'REGISTROS LIDOS...: ' WS-QTD-LIDA.
+       9000-FIM.
+            EXIT.
+
        END PROGRAM ARQUIVOCOMOEXEMPLO.

@@ -0,0 +1,121 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:DEPURACAO EM LOTE DO CPF DE TODOS OS ESTUDANTES JA
+      *         CADASTRADOS NO ARQUIVO ESTUDANTE, REAPROVEITANDO A
+      *         SUBROTINA VALIDACPF USADA NA INCLUSAO DE ESTUDANTES.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - MANUTENCAOESTUDANTE so valida o CPF na
+      *               inclusao; nao havia como saber se os estudantes
+      *               ja cadastrados antes dessa validacao tinham CPF
+      *               valido no arquivo.
+      * 09/08/26 RMS  Erro de abertura do arquivo agora tambem e
+      *               gravado no log central de erros via CALL
+      *               'LOGERRO'.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DEPURACAOCPFESTUDANTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CD-STUDENT
+              FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       WORKING-STORAGE SECTION.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+       77 WS-EOF                   PIC 9.
+          88 EOF-OK                VALUE 1 FALSE 0.
+       77 WS-STUDENT-DD            PIC X(100) VALUE SPACES.
+       77 WS-QTD-LIDA              PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-VALIDOS           PIC 9(05) VALUE ZEROS.
+       77 WS-QTD-INVALIDOS         PIC 9(05) VALUE ZEROS.
+
+       01 WS-CPF-PARM.
+          03 WS-CPF-PARM-CPF       PIC 9(11) VALUE 0.
+          03 WS-CPF-PARM-RETORNO   PIC 99 VALUE 0.
+             88 CPF-PARM-VALIDO    VALUE 0.
+             88 CPF-PARM-INVALIDO  VALUE 1.
+
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            OPEN INPUT ESTUDANTE
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO ABRIR ' WS-STUDENT-DD
+                       ' - FILE STATUS: ' WS-FS
+               MOVE 'DEPURACAOCPFESTUDANTE' TO LOG-PROGRAMA
+                                                OF WS-LOG-PARM
+               MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                        OF WS-LOG-PARM
+               STRING 'ERRO AO ABRIR ' WS-STUDENT-DD
+                      ' - FILE STATUS: ' WS-FS
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM UNTIL EOF-OK
+               READ ESTUDANTE NEXT RECORD
+                    AT END
+                        SET EOF-OK TO TRUE
+                    NOT AT END
+                        PERFORM 2000-VALIDA-REGISTRO THRU 2000-FIM
+               END-READ
+            END-PERFORM
+
+            CLOSE ESTUDANTE
+
+            DISPLAY ' '
+            DISPLAY '*** RESUMO DA DEPURACAO DE CPF ***'
+            DISPLAY 'REGISTROS LIDOS.......: ' WS-QTD-LIDA
+            DISPLAY 'CPF VALIDOS...........: ' WS-QTD-VALIDOS
+            DISPLAY 'CPF INVALIDOS.........: ' WS-QTD-INVALIDOS.
+
+       FIM-DO-PROGRAMA.
+            STOP RUN.
+
+      ******************************************************************
+      * 2000-VALIDA-REGISTRO  --  CHAMA VALIDACPF PARA O CPF DO
+      *                             ESTUDANTE CORRENTE E REPORTA O CPF
+      *                             QUANDO INVALIDO.
+      ******************************************************************
+       2000-VALIDA-REGISTRO.
+            ADD 1 TO WS-QTD-LIDA
+
+            MOVE STUDENT-CPF TO WS-CPF-PARM-CPF
+            CALL 'VALIDACPF' USING WS-CPF-PARM
+
+            IF CPF-PARM-INVALIDO
+                ADD 1 TO WS-QTD-INVALIDOS
+                DISPLAY 'CPF INVALIDO - CD-STUDENT: ' CD-STUDENT
+                        ' NOME: ' NM-STUDENT
+                        ' CPF: ' STUDENT-CPF
+            ELSE
+                ADD 1 TO WS-QTD-VALIDOS
+            END-IF.
+       2000-FIM.
+            EXIT.
+
+       END PROGRAM DEPURACAOCPFESTUDANTE.

@@ -3,6 +3,33 @@
       * Date:25/03/23
       * Purpose: MOSTRAR LEITURA EM LISTA - INDEXADO E SEQUENCIAL
       * Tectonics: cobc
+      * Modification History:
+      * 25/03/23 RMS  Criacao.
+      * 09/08/26 RMS  Copybook FD_ESTUDANTE adicionado (compartilhado
+      *               com os demais programas do cadastro de alunos);
+      *               corrigido erro de digitacao em WS-NM-STUDENT que
+      *               quebrava a compilacao; contador de registros
+      *               lidos corrigido (incremento de 1 em 1) e total
+      *               final "N REGISTROS LIDOS" adicionado.
+      * 09/08/26 RMS  Listagem atualizada para exibir COURSE-CODE e
+      *               STUDENT-STATUS, incluidos no layout do aluno.
+      * 09/08/26 RMS  ACCESS MODE alterado para DYNAMIC e incluida a
+      *               opcao de busca pontual por CD-STUDENT (o bloco
+      *               que estava comentado como exemplo de uso do modo
+      *               randomico agora e uma opcao real do programa).
+      * 09/08/26 RMS  SELECT passou a usar WS-STUDENT-DD, resolvido em
+      *               tempo de execucao a partir da variavel de
+      *               ambiente DD_STUDENT (estilo DD de JCL), no lugar
+      *               do caminho absoluto embutido no fonte.
+      * 09/08/26 RMS  Erro de abertura do arquivo agora tambem e
+      *               gravado no log central de erros via CALL
+      *               'LOGERRO'.
+      * 09/08/26 RMS  Erro de abertura do arquivo agora tambem grava
+      *               RETURN-CODE 4, para o script de execucao do job
+      *               detectar a falha pelo codigo de retorno.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e registros lidos)
+      *               ao final do job.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INDEXADORESEQUENCIA.
@@ -14,12 +41,12 @@
 
             INPUT-OUTPUT SECTION.
             FILE-CONTROL.
-            SELECT ESTUDANTE ASSIGN TO
-            'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+            SELECT ESTUDANTE ASSIGN TO DYNAMIC WS-STUDENT-DD
                ORGANIZATION IS INDEXED
     ******  MODO DE ACESSO RANDOMICO É PARA PESQUISA PONTUAL.
     ******  MODO DE ACDESSO SEQUENCIA É PARA LEITURA RECURSIVA
-               ACCESS MODE IS SEQUENTIAL
+    ******  DYNAMIC PERMITE USAR OS DOIS MODOS NO MESMO PROGRAMA.
+               ACCESS MODE IS DYNAMIC
                RECORD KEY IS CD-STUDENT
                FILE STATUS IS WS-FS.
 
@@ -29,47 +56,165 @@
           COPY FD_ESTUDANTE.
 
        WORKING-STORAGE SECTION.
-       01 WS-REGISTRO              PIC X(25) VALUE SPACES.
+       01 WS-STUDENT-DD            PIC X(100) VALUE SPACES.
+       01 WS-REGISTRO              PIC X(75) VALUE SPACES.
        01 FILLER REDEFINES WS-REGISTRO.
           03 WS-CD-STUDENT         PIC 9(05).
-          03WS-NM-STUDENT          PIC X(20).
+          03 WS-NM-STUDENT         PIC X(20).
+          03 WS-COURSE-CODE        PIC X(05).
+          03 WS-ENROLLMENT-DATE    PIC 9(08).
+          03 WS-STUDENT-STATUS     PIC X(01).
+          03 FILLER                PIC X(36).
        77 WS-EOF                   PIC 9.
-          88 EOF-OK                VALUE 0 FALSE 1.
+          88 EOF-OK                VALUE 1 FALSE 0.
        77 WS-FS                    PIC 99.
           88 FS-OK                 VALUE 0.
-       77 WS-CONT-REG              PIC 99.
+       77 WS-CONT-REG              PIC 9(05).
+       77 WS-OPCAO                 PIC X.
+          88 OPCAO-LISTAR          VALUE 'L' 'l'.
+          88 OPCAO-BUSCAR          VALUE 'B' 'b'.
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       01 WS-HORA-INICIO           PIC 9(08) VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-INICIO.
+          03 WS-INICIO-HH          PIC 9(02).
+          03 WS-INICIO-MM          PIC 9(02).
+          03 WS-INICIO-SS          PIC 9(02).
+          03 WS-INICIO-CENT        PIC 9(02).
+       01 WS-HORA-FIM              PIC 9(08) VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-FIM.
+          03 WS-FIM-HH             PIC 9(02).
+          03 WS-FIM-MM             PIC 9(02).
+          03 WS-FIM-SS             PIC 9(02).
+          03 WS-FIM-CENT           PIC 9(02).
+       77 WS-SEGUNDOS-INICIO       PIC 9(07) VALUE ZEROS.
+       77 WS-SEGUNDOS-FIM          PIC 9(07) VALUE ZEROS.
+       77 WS-SEGUNDOS-DECORRIDOS   PIC 9(07) VALUE ZEROS.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            SET EOF-OK             TO FALSE
-            SET FS-OK              TO TRUE
-            SET WS-CONT-REG        TO 0.
+            ACCEPT WS-HORA-INICIO FROM TIME
+            MOVE 0 TO WS-CONT-REG
 
-            DISPLAY '*** LISTAGEM DOS ESTUDANTES ***'
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            DISPLAY '*** ESTUDANTES - (L)ISTAR TODOS OU (B)USCAR ***'
+            ACCEPT WS-OPCAO
 
             OPEN INPUT ESTUDANTE
+
+            IF FS-OK
+               IF OPCAO-BUSCAR
+                  PERFORM 3000-BUSCA-RANDOMICA THRU 3000-FIM
+               ELSE
+                  PERFORM 2000-LISTAR-TODOS THRU 2000-FIM
+               END-IF
+            ELSE
+               DISPLAY 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+               MOVE 'INDEXADORESEQUENCIA' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+               MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                        OF WS-LOG-PARM
+               STRING 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               MOVE 4 TO RETURN-CODE
+            END-IF
+
+            CLOSE ESTUDANTE.
+
+            PERFORM 9000-ESTATISTICAS-EXECUCAO THRU 9000-FIM
+
+            STOP RUN.
+
+      ******************************************************************
+      * 2000-LISTAR-TODOS  --  PERCORRE O ARQUIVO EM SEQUENCIA (MODO
+      *                         DYNAMIC, LEITURA VIA NEXT RECORD).
+      ******************************************************************
+       2000-LISTAR-TODOS.
+            DISPLAY '*** LISTAGEM DOS ESTUDANTES ***'
+            SET EOF-OK             TO FALSE
+            MOVE 0                 TO WS-CONT-REG
+
             PERFORM UNTIL EOF-OK
-               IF FS-OK THEN
-      *      **** PARTE COMENTADA É PARA BUSCA ESPECIFICA EM MODO RANDOM
-      *           MOVE 6 TO CD-STUDENT --> USAR FORA DO LOOP!!!
+               READ ESTUDANTE NEXT RECORD INTO WS-REGISTRO
+                    AT END
+                        SET EOF-OK          TO TRUE
+                        DISPLAY 'FIM DA LEITURA.'
+                    NOT AT END
+                        ADD 1               TO WS-CONT-REG
+                        DISPLAY
+                            WS-CD-STUDENT ' - ' WS-NM-STUDENT
+                            ' - CURSO: ' WS-COURSE-CODE
+                            ' - SITUACAO: ' WS-STUDENT-STATUS
+               END-READ
+            END-PERFORM
 
-                  READ ESTUDANTE INTO WS-REGISTRO
-      *               KEY IS WS-CD-STUDENT
-      *                INVALID KEY
-      *                    DISPLAY 'ESTUDANTE NAO EXISTE.'
-      *                NOT INVALID KEY
-      *                    DISPLAY WS-CD-STUDENT ' - ' WS-NM-STUDENT
+            DISPLAY WS-CONT-REG ' REGISTROS LIDOS.'.
+       2000-FIM.
+            EXIT.
 
-                       AT END
-                           SET EOF-OK          TO TRUE
-                           DISPLAY 'FIM DA LEITURA.'
-                               ADD EXP10       TO WS-CONT-REG
-                               DISPLAY
-                                   'REGISTRO '
-                                   WS-CONT-REG
+      ******************************************************************
+      * 3000-BUSCA-RANDOMICA  --  BUSCA PONTUAL POR CD-STUDENT, USANDO
+      *                            O MODO DE ACESSO RANDOMICO.
+      ******************************************************************
+       3000-BUSCA-RANDOMICA.
+            DISPLAY 'INFORME O CD-STUDENT PARA BUSCA: '
+            ACCEPT CD-STUDENT
 
+            READ ESTUDANTE
+                 INVALID KEY
+                     DISPLAY 'ESTUDANTE NAO EXISTE.'
+                 NOT INVALID KEY
+                     ADD 1 TO WS-CONT-REG
+                     DISPLAY
+                         CD-STUDENT ' - ' NM-STUDENT
+                         ' - CURSO: ' COURSE-CODE
+                         ' - SITUACAO: ' STUDENT-STATUS
+            END-READ.
+       3000-FIM.
+            EXIT.
 
+      ******************************************************************
+      * 9000-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                   O INICIO DO JOB E EXIBE O
+      *                                   RESUMO DE HORA INICIO/FIM,
+      *                                   TEMPO DECORRIDO E REGISTROS
+      *                                   LIDOS.
+      ******************************************************************
+       9000-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY '*** ESTATISTICAS DE EXECUCAO ***'
+            DISPLAY 'INICIO............: ' WS-INICIO-HH ':'
+                     WS-INICIO-MM ':' WS-INICIO-SS
+            DISPLAY 'FIM...............: ' WS-FIM-HH ':'
+                     WS-FIM-MM ':' WS-FIM-SS
+            DISPLAY 'TEMPO DECORRIDO(S): ' WS-SEGUNDOS-DECORRIDOS
+            DISPLAY 'REGISTROS LIDOS...: ' WS-CONT-REG.
+       9000-FIM.
+            EXIT.
 
-            STOP RUN.
        END PROGRAM INDEXADORESEQUENCIA.

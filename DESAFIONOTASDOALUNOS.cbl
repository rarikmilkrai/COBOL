@@ -3,11 +3,138 @@
       * Date:21/03/23
       * Purpose:CALCULAR NOTAS
       * Tectonics: cobc
+      * Modification History:
+      * 21/03/23 RMS  Criacao.
+      * 09/08/26 RMS  Cada media calculada passa a ser gravada no
+      *               arquivo HISTORICO-NOTAS (copybook FD_HISTORICO),
+      *               em vez de apenas exibida no terminal.
+      * 09/08/26 RMS  Incluido modo de calculo por media ponderada, com
+      *               peso informado pelo operador para cada nota, como
+      *               alternativa a media simples ja existente.
+      * 09/08/26 RMS  Incluido modo de lote, que le uma turma inteira do
+      *               arquivo LOTE-NOTAS (copybook FD_LOTE_NOTAS) em vez
+      *               de digitar aluno a aluno; o calculo da media e a
+      *               gravacao no historico foram isolados no paragrafo
+      *               5000-CALCULA-E-GRAVA para serem reaproveitados
+      *               pelos dois modos.
+      * 09/08/26 RMS  Incluido relatorio-resumo da turma (quantidade de
+      *               aprovados, media geral, maior e menor media),
+      *               exibido ao final do job.
+      * 09/08/26 RMS  A nota minima de aprovacao deixou de ser fixa em 6
+      *               e passou a ser lida do arquivo de parametros
+      *               PARAM-MATERIAS (copybook FD_PARAM_MATERIA), com uma
+      *               nota minima por materia; quando a materia nao
+      *               consta do arquivo (ou o arquivo nao existe), usa-se
+      *               o padrao de 6 pontos.
+      * 09/08/26 RMS  Incluido cabecalho e rodape de execucao (programa e
+      *               data do sistema) no inicio e no fim do job; o laco
+      *               de entrada aluno-a-aluno do modo interativo deixou
+      *               de usar GO TO e passou a ser um PERFORM UNTIL.
+      * 09/08/26 RMS  Apos gravar cada media no HISTORICO-NOTAS, o
+      *               programa relê o historico completo do aluno (todas
+      *               as materias ja lancadas, inclusive de execucoes
+      *               anteriores) e exibe a media geral acumulada do
+      *               aluno, tipo boletim/historico escolar.
+      * 09/08/26 RMS  Incluida tela de conferencia dos dados digitados no
+      *               modo interativo, com confirmacao do operador antes
+      *               de gravar o lancamento.
+      * 09/08/26 RMS  Incluido conceito (A/B/C/D) ao lado da media
+      *               numerica, tambem gravado no historico
+      *               (HIST-CONCEITO, copybook FD_HISTORICO).
+      * 09/08/26 RMS  Erro de abertura do arquivo de lote agora tambem
+      *               e gravado no log central de erros via CALL
+      *               'LOGERRO'.
+      * 09/08/26 RMS  Erro de abertura do arquivo de lote agora tambem
+      *               grava RETURN-CODE 4, para o script de execucao
+      *               do modo de lote detectar a falha pelo codigo de
+      *               retorno.
+      * 09/08/26 RMS  Incluida senha do operador, conferida pela
+      *               subrotina VALIDAOPERADOR contra a lista de
+      *               operadores autorizados (OPERADORES.TXT), antes
+      *               de liberar o lancamento de notas - ate hoje
+      *               qualquer operador capaz de rodar o programa
+      *               podia lancar notas, tanto no modo interativo
+      *               quanto no modo de lote (senha lida de
+      *               DD_OPERADOR_SENHA neste ultimo, ja que o job
+      *               nao tem operador para responder a um ACCEPT).
+      * 09/08/26 RMS  Incluido catalogo de materias (copybook
+      *               FD_CATALOGO_MATERIA, arquivo CATALOGO_MATERIA.TXT)
+      *               e conferencia da MATERIA digitada contra o
+      *               catalogo antes de calcular a media - ate hoje
+      *               "Matematica", "MATEMATICA" e uma variante mal
+      *               digitada eram aceitas como tres materias
+      *               diferentes, fragmentando o historico de notas.
+      *               Sem o arquivo de catalogo (ambiente ainda nao
+      *               configurado), a conferencia fica desligada e
+      *               qualquer MATERIA digitada continua sendo aceita,
+      *               no mesmo espirito do PARAM-MATERIAS opcional.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e alunos processados)
+      *               no rodape do job, unica forma ate hoje de saber
+      *               se um lote ficou lento sem estar acompanhando o
+      *               terminal.
+      * 09/08/26 RMS  Incluido controle de totais do modo de lote: a
+      *               quantidade de alunos lidos do LOTE-NOTAS agora e
+      *               conferida contra a quantidade de medias gravadas
+      *               no HISTORICO-NOTAS ao final do lote, e cada
+      *               registro rejeitado (nota fora de faixa ou materia
+      *               fora do catalogo) e apontado por aluno/materia na
+      *               hora, em vez de so desaparecer silenciosamente da
+      *               turma - ate hoje um registro rejeitado no meio de
+      *               um lote so seria percebido semanas depois, quando
+      *               a falta da nota do aluno aparecesse.
+      * 09/08/26 RMS  0100-CABECALHO passou a chamar a subrotina
+      *               CABECALHOJOB (compartilhada com ex05.cbl) para
+      *               obter a data do sistema ja formatada DD/MM/AAAA e
+      *               o operador - antes exibia AAAAMMDD cru e cada
+      *               programa duplicava a mesma logica de cabecalho.
+      * 09/08/26 RMS  5300-DETERMINA-CONCEITO so ia ate o conceito D,
+      *               absorvendo qualquer media abaixo da nota minima;
+      *               incluido o conceito E para medias abaixo da
+      *               metade da nota minima vigente (desempenho
+      *               critico, nao apenas insuficiente).
+      * 09/08/26 RMS  5200-TRANSCRICAO-ALUNO relia o historico inteiro
+      *               do aluno mas so exibia a contagem e a media
+      *               geral, nunca a materia/media individual de cada
+      *               lancamento - passou a listar HIST-MATERIA e
+      *               HIST-MEDIA de cada registro lido, alem do total.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULARNOTAS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORICO-NOTAS ASSIGN TO DYNAMIC WS-HISTORICO-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HIST-FS.
+
+           SELECT LOTE-NOTAS ASSIGN TO DYNAMIC WS-LOTE-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-LOTE-FS.
+
+           SELECT PARAM-MATERIAS ASSIGN TO DYNAMIC WS-PARAM-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PARAM-FS.
+
+           SELECT CATALOGO-MATERIAS ASSIGN TO DYNAMIC WS-CATALOGO-DD
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CATALOGO-FS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD HISTORICO-NOTAS.
+          COPY FD_HISTORICO.
+
+       FD LOTE-NOTAS.
+          COPY FD_LOTE_NOTAS.
+
+       FD PARAM-MATERIAS.
+          COPY FD_PARAM_MATERIA.
+
+       FD CATALOGO-MATERIAS.
+          COPY FD_CATALOGO_MATERIA.
+
        WORKING-STORAGE SECTION.
            01 NOME-ALUNO PIC X(50).
            01 MATERIA PIC X(50).
@@ -17,8 +144,328 @@
            01 NOTA-4 PIC 9(3)V9(2).
            01 MEDIA PIC 9(3)V9(2).
            01 OPCAO PIC X.
+              88 CONTINUAR-INTERACAO VALUE 'S' 's'.
+           01 WS-CONFIRMA PIC X VALUE 'S'.
+              88 CONFIRMA-LANCAMENTO VALUE 'S' 's'.
+
+           01 WS-CAB-PARM.
+              COPY CABECALHO_PARM.
+
+           01 WS-HISTORICO-DD PIC X(100) VALUE SPACES.
+           01 WS-HIST-FS PIC XX VALUE SPACES.
+              88 HIST-FS-OK VALUE '00'.
+           01 WS-HIST-ABERTO PIC 9 VALUE 0.
+              88 HIST-ABERTO VALUE 1.
+
+           01 WS-NOTAS-OK PIC 9 VALUE 1.
+              88 NOTAS-VALIDAS VALUE 1.
+              88 NOTAS-INVALIDAS VALUE 0.
+
+           01 WS-MODO-CALCULO PIC X VALUE 'S'.
+              88 MODO-SIMPLES VALUE 'S' 's'.
+              88 MODO-PONDERADA VALUE 'P' 'p'.
+           01 PESO-1 PIC 9V9 VALUE 1.
+           01 PESO-2 PIC 9V9 VALUE 1.
+           01 PESO-3 PIC 9V9 VALUE 1.
+           01 PESO-4 PIC 9V9 VALUE 1.
+           01 WS-SOMA-PESOS PIC 9(2)V9 VALUE 0.
+
+           01 WS-MODO-EXECUCAO PIC X VALUE 'I'.
+              88 MODO-INTERATIVO VALUE 'I' 'i'.
+              88 MODO-LOTE VALUE 'L' 'l'.
+           01 WS-LOTE-DD PIC X(100) VALUE SPACES.
+           01 WS-LOTE-FS PIC XX VALUE SPACES.
+              88 LOTE-FS-OK VALUE '00'.
+
+           01 WS-LOG-PARM.
+              COPY LOGERRO_PARM.
+           01 WS-OPER-PARM.
+              COPY OPERADOR_PARM.
+           01 WS-OPERADOR PIC X(20) VALUE SPACES.
+           01 WS-SENHA PIC X(10) VALUE SPACES.
+           01 WS-OPER-AUTORIZADO PIC 9 VALUE 0.
+              88 OPERADOR-AUTORIZADO VALUE 1.
+           01 WS-LOTE-EOF PIC X VALUE 'N'.
+              88 LOTE-FIM-ARQUIVO VALUE 'F'.
+           01 WS-LOTE-QTD-LIDA PIC 9(05) VALUE 0.
+           01 WS-CTRL-DIFERENCA PIC 9(05) VALUE 0.
+
+           01 WS-TOTAL-ALUNOS PIC 9(05) VALUE 0.
+           01 WS-TOTAL-APROVADOS PIC 9(05) VALUE 0.
+           01 WS-SOMA-MEDIAS PIC 9(07)V9(02) VALUE 0.
+           01 WS-MEDIA-GERAL PIC 9(03)V9(02) VALUE 0.
+           01 WS-MAIOR-MEDIA PIC 9(03)V9(02) VALUE 0.
+           01 WS-MENOR-MEDIA PIC 9(03)V9(02) VALUE 10.
+
+           01 WS-PARAM-DD PIC X(100) VALUE SPACES.
+           01 WS-PARAM-FS PIC XX VALUE SPACES.
+              88 PARAM-FS-OK VALUE '00'.
+           01 WS-PARAM-EOF PIC X VALUE 'N'.
+              88 PARAM-FIM-ARQUIVO VALUE 'F'.
+           01 WS-NOTA-MINIMA-PADRAO PIC 9(3)V9(2) VALUE 6.
+           01 WS-NOTA-MINIMA-ATUAL PIC 9(3)V9(2) VALUE 6.
+           01 WS-TABELA-MATERIAS.
+              05 WS-QTD-MATERIAS PIC 9(03) VALUE 0.
+              05 WS-MATERIA-TAB OCCURS 50 TIMES
+                                 INDEXED BY WS-IDX-MAT.
+                 10 WS-MATERIA-NOME PIC X(50).
+                 10 WS-MATERIA-NOTA-MIN PIC 9(3)V9(2).
+
+           01 WS-TRANS-QTD PIC 9(05) VALUE 0.
+           01 WS-TRANS-SOMA PIC 9(07)V9(02) VALUE 0.
+           01 WS-TRANS-MEDIA PIC 9(03)V9(02) VALUE 0.
+           01 WS-TRANS-EOF PIC X VALUE 'N'.
+              88 TRANS-FIM-ARQUIVO VALUE 'F'.
+
+           01 WS-CONCEITO PIC X VALUE SPACE.
+
+           01 WS-CATALOGO-DD PIC X(100) VALUE SPACES.
+           01 WS-CATALOGO-FS PIC XX VALUE SPACES.
+              88 CATALOGO-FS-OK VALUE '00'.
+           01 WS-CATALOGO-EOF PIC X VALUE 'N'.
+              88 CATALOGO-FIM-ARQUIVO VALUE 'F'.
+           01 WS-TABELA-CATALOGO.
+              05 WS-QTD-CATALOGO PIC 9(03) VALUE 0.
+              05 WS-CATALOGO-TAB OCCURS 100 TIMES
+                                 INDEXED BY WS-IDX-CAT.
+                 10 WS-CATALOGO-NOME PIC X(50).
+           01 WS-MATERIA-OK PIC 9 VALUE 1.
+              88 MATERIA-VALIDA VALUE 1.
+              88 MATERIA-INVALIDA VALUE 0.
+
+           01 WS-HORA-INICIO PIC 9(8) VALUE 0.
+           01 FILLER REDEFINES WS-HORA-INICIO.
+              03 WS-INICIO-HH PIC 9(02).
+              03 WS-INICIO-MM PIC 9(02).
+              03 WS-INICIO-SS PIC 9(02).
+              03 WS-INICIO-CENT PIC 9(02).
+           01 WS-HORA-FIM PIC 9(8) VALUE 0.
+           01 FILLER REDEFINES WS-HORA-FIM.
+              03 WS-FIM-HH PIC 9(02).
+              03 WS-FIM-MM PIC 9(02).
+              03 WS-FIM-SS PIC 9(02).
+              03 WS-FIM-CENT PIC 9(02).
+           01 WS-SEGUNDOS-INICIO PIC 9(07) VALUE 0.
+           01 WS-SEGUNDOS-FIM PIC 9(07) VALUE 0.
+           01 WS-SEGUNDOS-DECORRIDOS PIC 9(07) VALUE 0.
 
        PROCEDURE DIVISION.
+       0000-MAIN.
+            ACCEPT WS-HORA-INICIO FROM TIME
+            PERFORM 0100-CABECALHO THRU 0100-FIM
+            PERFORM 1000-ABRE-HISTORICO THRU 1000-FIM
+            PERFORM 1100-CARREGA-PARAMETROS THRU 1100-FIM
+            PERFORM 1200-CARREGA-CATALOGO THRU 1200-FIM
+
+            DISPLAY "Modo (I)nterativo ou (L)ote? "
+            ACCEPT WS-MODO-EXECUCAO
+
+            PERFORM 0300-VALIDA-OPERADOR THRU 0300-FIM
+
+            IF MODO-LOTE
+                PERFORM 6000-PROCESSA-LOTE THRU 6000-FIM
+            ELSE
+                MOVE 'S' TO OPCAO
+                PERFORM UNTIL NOT CONTINUAR-INTERACAO
+                    PERFORM 0001-INICIO THRU 0001-FIM
+                END-PERFORM
+            END-IF
+
+            PERFORM 7000-RELATORIO-RESUMO THRU 7000-FIM
+            PERFORM 0200-RODAPE THRU 0200-FIM
+
+            CLOSE HISTORICO-NOTAS.
+            STOP RUN.
+
+      ******************************************************************
+      * 0100-CABECALHO  --  EXIBE O CABECALHO DE EXECUCAO DO JOB, COM O
+      *                       NOME DO PROGRAMA E A DATA DO SISTEMA
+      *                       (DD/MM/AAAA, OBTIDA VIA CALL
+      *                       'CABECALHOJOB').
+      ******************************************************************
+       0100-CABECALHO.
+            CALL 'CABECALHOJOB' USING WS-CAB-PARM
+            DISPLAY "***********************************************"
+            DISPLAY "* CALCULARNOTAS - CALCULO DE MEDIAS DE ALUNOS  *"
+            DISPLAY "* EMITIDO EM " CAB-DATA-FORMATADA OF WS-CAB-PARM
+                    " POR " CAB-OPERADOR OF WS-CAB-PARM
+            DISPLAY "***********************************************".
+       0100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 0200-RODAPE  --  EXIBE O RODAPE DE EXECUCAO, MARCANDO O FIM DO
+      *                    JOB.
+      ******************************************************************
+       0200-RODAPE.
+            PERFORM 0250-ESTATISTICAS-EXECUCAO THRU 0250-FIM
+            DISPLAY "***********************************************"
+            DISPLAY "* FIM DA EXECUCAO DO CALCULARNOTAS             *"
+            DISPLAY "***********************************************".
+       0200-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 0250-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                    O INICIO DO JOB E EXIBE O
+      *                                    RESUMO DE HORA INICIO/FIM,
+      *                                    TEMPO DECORRIDO E ALUNOS
+      *                                    PROCESSADOS.
+      ******************************************************************
+       0250-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY "*** ESTATISTICAS DE EXECUCAO ***"
+            DISPLAY "INICIO............: " WS-INICIO-HH ":"
+                    WS-INICIO-MM ":" WS-INICIO-SS
+            DISPLAY "FIM...............: " WS-FIM-HH ":"
+                    WS-FIM-MM ":" WS-FIM-SS
+            DISPLAY "TEMPO DECORRIDO(S): " WS-SEGUNDOS-DECORRIDOS
+            DISPLAY "ALUNOS PROCESSADOS: " WS-TOTAL-ALUNOS.
+       0250-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 0300-VALIDA-OPERADOR  --  CONFERE, VIA VALIDAOPERADOR, SE O
+      *                             OPERADOR ESTA NA LISTA DE OPERADORES
+      *                             AUTORIZADOS A LANCAR NOTAS. NO MODO
+      *                             INTERATIVO A SENHA E DIGITADA; NO
+      *                             MODO DE LOTE ELA VEM DE
+      *                             DD_OPERADOR_SENHA, JA QUE O JOB NAO
+      *                             TEM OPERADOR PARA RESPONDER A UM
+      *                             ACCEPT. O RESULTADO FICA EM
+      *                             WS-OPER-AUTORIZADO PARA O RESTO DA
+      *                             EXECUCAO.
+      ******************************************************************
+       0300-VALIDA-OPERADOR.
+            ACCEPT WS-OPERADOR FROM ENVIRONMENT 'USER'
+            IF WS-OPERADOR = SPACES
+                MOVE 'OPERADOR DESCONHECIDO' TO WS-OPERADOR
+            END-IF
+
+            ACCEPT WS-SENHA FROM ENVIRONMENT 'DD_OPERADOR_SENHA'
+            IF WS-SENHA = SPACES AND MODO-INTERATIVO
+                DISPLAY "Senha do operador: "
+                ACCEPT WS-SENHA
+            END-IF
+
+            MOVE WS-OPERADOR TO OPER-ID OF WS-OPER-PARM
+            MOVE WS-SENHA TO OPER-SENHA OF WS-OPER-PARM
+            CALL 'VALIDAOPERADOR' USING WS-OPER-PARM
+
+            IF OPER-AUTORIZADO OF WS-OPER-PARM
+                MOVE 1 TO WS-OPER-AUTORIZADO
+            ELSE
+                MOVE 0 TO WS-OPER-AUTORIZADO
+                DISPLAY "OPERADOR/SENHA NAO AUTORIZADOS PARA "
+                        "LANCAMENTO DE NOTAS."
+            END-IF.
+       0300-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1000-ABRE-HISTORICO  --  ABRE (OU CRIA) O ARQUIVO HISTORICO-
+      *                           NOTAS UMA UNICA VEZ, NO INICIO DO JOB.
+      ******************************************************************
+       1000-ABRE-HISTORICO.
+            ACCEPT WS-HISTORICO-DD FROM ENVIRONMENT
+                                        'DD_HISTORICO_NOTAS'
+            IF WS-HISTORICO-DD = SPACES
+                MOVE 'HISTORICO_NOTAS.TXT' TO WS-HISTORICO-DD
+            END-IF
+            OPEN EXTEND HISTORICO-NOTAS
+            IF NOT HIST-FS-OK
+                OPEN OUTPUT HISTORICO-NOTAS
+            END-IF
+            SET HIST-ABERTO TO TRUE.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1100-CARREGA-PARAMETROS  --  CARREGA EM MEMORIA A NOTA MINIMA DE
+      *                                APROVACAO DE CADA MATERIA, LIDA DO
+      *                                ARQUIVO PARAM-MATERIA. QUANDO O
+      *                                ARQUIVO NAO EXISTE, A TABELA FICA
+      *                                VAZIA E O PADRAO DE 6 PONTOS E
+      *                                USADO PARA TODAS AS MATERIAS.
+      ******************************************************************
+       1100-CARREGA-PARAMETROS.
+            ACCEPT WS-PARAM-DD FROM ENVIRONMENT 'DD_PARAM_MATERIA'
+            IF WS-PARAM-DD = SPACES
+                MOVE 'MATERIA_NOTA_MINIMA.TXT' TO WS-PARAM-DD
+            END-IF
+
+            OPEN INPUT PARAM-MATERIAS
+            IF PARAM-FS-OK
+                MOVE 'N' TO WS-PARAM-EOF
+                PERFORM UNTIL PARAM-FIM-ARQUIVO
+                    READ PARAM-MATERIAS
+                        AT END
+                            MOVE 'F' TO WS-PARAM-EOF
+                        NOT AT END
+                            IF WS-QTD-MATERIAS < 50
+                                ADD 1 TO WS-QTD-MATERIAS
+                                MOVE PARAM-MATERIA TO
+                                     WS-MATERIA-NOME(WS-QTD-MATERIAS)
+                                MOVE PARAM-NOTA-MINIMA TO
+                                    WS-MATERIA-NOTA-MIN(WS-QTD-MATERIAS)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE PARAM-MATERIAS
+            END-IF.
+       1100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1200-CARREGA-CATALOGO  --  CARREGA EM MEMORIA O CATALOGO DE
+      *                              MATERIAS OFICIALMENTE CADASTRADAS,
+      *                              LIDO DO ARQUIVO CATALOGO-MATERIAS.
+      *                              QUANDO O ARQUIVO NAO EXISTE, A
+      *                              TABELA FICA VAZIA E A CONFERENCIA
+      *                              DE MATERIA EM 5050-VALIDA-MATERIA
+      *                              FICA DESLIGADA.
+      ******************************************************************
+       1200-CARREGA-CATALOGO.
+            ACCEPT WS-CATALOGO-DD FROM ENVIRONMENT 'DD_CATALOGO_MATERIA'
+            IF WS-CATALOGO-DD = SPACES
+                MOVE 'CATALOGO_MATERIA.TXT' TO WS-CATALOGO-DD
+            END-IF
+
+            OPEN INPUT CATALOGO-MATERIAS
+            IF CATALOGO-FS-OK
+                MOVE 'N' TO WS-CATALOGO-EOF
+                PERFORM UNTIL CATALOGO-FIM-ARQUIVO
+                    READ CATALOGO-MATERIAS
+                        AT END
+                            MOVE 'F' TO WS-CATALOGO-EOF
+                        NOT AT END
+                            IF WS-QTD-CATALOGO < 100
+                                ADD 1 TO WS-QTD-CATALOGO
+                                MOVE CATALOGO-NOME-MATERIA TO
+                                     WS-CATALOGO-NOME(WS-QTD-CATALOGO)
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE CATALOGO-MATERIAS
+            END-IF.
+       1200-FIM.
+            EXIT.
+
        0001-INICIO.
             DISPLAY "Digite o nome do aluno: "
             ACCEPT NOME-ALUNO
@@ -33,31 +480,377 @@
             DISPLAY "Digite a quarta nota: "
             ACCEPT NOTA-4
 
-         IF NOTA-1 > 0 AND NOTA-2 > 0 AND NOTA-3 > 0 AND NOTA-4 > 0
-         IF FUNCTION NUMVAL(NOTA-1) = 1 AND FUNCTION NUMVAL(NOTA-2) = 1
-         AND FUNCTION NUMVAL(NOTA-3) = 1 AND FUNCTION NUMVAL(NOTA-4) = 1
-                COMPUTE MEDIA = (NOTA-1 + NOTA-2 + NOTA-3 + NOTA-4) / 4
-            DISPLAY "Média do aluno ", NOME-ALUNO,
-                               " na matéria ", MATERIA, " é: ", MEDIA
-                    IF MEDIA >= 6
-                        DISPLAY "Aluno aprovado!"
-                    ELSE
-                        DISPLAY "Aluno reprovado!"
+            DISPLAY "Media (S)imples ou (P)onderada? "
+            ACCEPT WS-MODO-CALCULO
+            IF MODO-PONDERADA
+                DISPLAY "Digite o peso da primeira nota: "
+                ACCEPT PESO-1
+                DISPLAY "Digite o peso da segunda nota: "
+                ACCEPT PESO-2
+                DISPLAY "Digite o peso da terceira nota: "
+                ACCEPT PESO-3
+                DISPLAY "Digite o peso da quarta nota: "
+                ACCEPT PESO-4
+            END-IF
+
+            DISPLAY "------------------------------------------"
+            DISPLAY "CONFERENCIA DO LANCAMENTO"
+            DISPLAY "ALUNO..: " NOME-ALUNO
+            DISPLAY "MATERIA: " MATERIA
+            DISPLAY "NOTAS..: " NOTA-1 " " NOTA-2 " " NOTA-3 " " NOTA-4
+            DISPLAY "------------------------------------------"
+            DISPLAY "Confirma o lancamento? (S/N)"
+            ACCEPT WS-CONFIRMA
+            IF NOT OPERADOR-AUTORIZADO
+                DISPLAY "Lancamento negado - operador sem "
+                        "autorizacao."
+            ELSE
+                IF CONFIRMA-LANCAMENTO
+                    PERFORM 5000-CALCULA-E-GRAVA THRU 5000-FIM
+                ELSE
+                    DISPLAY "Lancamento cancelado pelo operador."
+                END-IF
+            END-IF
+
+            DISPLAY "Deseja continuar? (S/N)"
+            ACCEPT OPCAO.
+       0001-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5000-CALCULA-E-GRAVA  --  VALIDA AS NOTAS DE UM ALUNO, CALCULA A
+      *                            MEDIA (SIMPLES OU PONDERADA) E GRAVA
+      *                            O RESULTADO NO HISTORICO-NOTAS.
+      *                            REAPROVEITADO PELOS MODOS INTERATIVO
+      *                            E LOTE.
+      ******************************************************************
+       5000-CALCULA-E-GRAVA.
+            SET NOTAS-VALIDAS TO TRUE
+
+            PERFORM 5050-VALIDA-MATERIA THRU 5050-FIM
+            IF MATERIA-INVALIDA
+                DISPLAY "Materia nao cadastrada no catalogo: " MATERIA
+                SET NOTAS-INVALIDAS TO TRUE
+            END-IF
+
+            IF NOTA-1 < 0 OR NOTA-1 > 10
+                DISPLAY "Primeira nota fora da faixa de 0 a 10."
+                SET NOTAS-INVALIDAS TO TRUE
+            END-IF
+            IF NOTA-2 < 0 OR NOTA-2 > 10
+                DISPLAY "Segunda nota fora da faixa de 0 a 10."
+                SET NOTAS-INVALIDAS TO TRUE
+            END-IF
+            IF NOTA-3 < 0 OR NOTA-3 > 10
+                DISPLAY "Terceira nota fora da faixa de 0 a 10."
+                SET NOTAS-INVALIDAS TO TRUE
+            END-IF
+            IF NOTA-4 < 0 OR NOTA-4 > 10
+                DISPLAY "Quarta nota fora da faixa de 0 a 10."
+                SET NOTAS-INVALIDAS TO TRUE
+            END-IF
+
+            IF NOTAS-VALIDAS
+                IF MODO-PONDERADA
+                    COMPUTE WS-SOMA-PESOS =
+                        PESO-1 + PESO-2 + PESO-3 + PESO-4
+                    IF WS-SOMA-PESOS = 0
+                        DISPLAY "Soma dos pesos zerada - assumindo "
+                                "pesos iguais."
+                        MOVE 1 TO PESO-1 PESO-2 PESO-3 PESO-4
+                        MOVE 4 TO WS-SOMA-PESOS
                     END-IF
+                    COMPUTE MEDIA ROUNDED =
+                        (NOTA-1 * PESO-1 + NOTA-2 * PESO-2 +
+                         NOTA-3 * PESO-3 + NOTA-4 * PESO-4)
+                        / WS-SOMA-PESOS
                 ELSE
-                    DISPLAY "Alguma das notas digitadas não é válida."
+                    COMPUTE MEDIA =
+                        (NOTA-1 + NOTA-2 + NOTA-3 + NOTA-4) / 4
+                END-IF
+                PERFORM 5100-BUSCA-NOTA-MINIMA THRU 5100-FIM
+                PERFORM 5300-DETERMINA-CONCEITO THRU 5300-FIM
+                DISPLAY "Média do aluno ", NOME-ALUNO,
+                               " na matéria ", MATERIA, " é: ", MEDIA,
+                               " (conceito ", WS-CONCEITO, ")"
+                MOVE NOME-ALUNO TO HIST-NOME-ALUNO
+                MOVE MATERIA    TO HIST-MATERIA
+                MOVE NOTA-1     TO HIST-NOTA-1
+                MOVE NOTA-2     TO HIST-NOTA-2
+                MOVE NOTA-3     TO HIST-NOTA-3
+                MOVE NOTA-4     TO HIST-NOTA-4
+                MOVE MEDIA      TO HIST-MEDIA
+                MOVE WS-CONCEITO TO HIST-CONCEITO
+                WRITE REG-HISTORICO
+                PERFORM 5200-TRANSCRICAO-ALUNO THRU 5200-FIM
+                ADD 1 TO WS-TOTAL-ALUNOS
+                ADD MEDIA TO WS-SOMA-MEDIAS
+                IF MEDIA > WS-MAIOR-MEDIA
+                    MOVE MEDIA TO WS-MAIOR-MEDIA
                 END-IF
+                IF MEDIA < WS-MENOR-MEDIA
+                    MOVE MEDIA TO WS-MENOR-MEDIA
+                END-IF
+                IF MEDIA >= WS-NOTA-MINIMA-ATUAL
+                    ADD 1 TO WS-TOTAL-APROVADOS
+                    DISPLAY "Aluno aprovado! (nota minima: "
+                            WS-NOTA-MINIMA-ATUAL ")"
+                ELSE
+                    DISPLAY "Aluno reprovado! (nota minima: "
+                            WS-NOTA-MINIMA-ATUAL ")"
+                END-IF
+            ELSE
+                DISPLAY "Corrija as notas informadas e tente novamente."
+                IF MODO-LOTE
+                    DISPLAY "REGISTRO REJEITADO NO LOTE - ALUNO: "
+                            NOME-ALUNO " MATERIA: " MATERIA
+                    MOVE 'CALCULARNOTAS' TO LOG-PROGRAMA
+                                            OF WS-LOG-PARM
+                    MOVE '5000-CALCULA-E-GRAVA' TO LOG-PARAGRAFO
+                                                    OF WS-LOG-PARM
+                    STRING 'REGISTRO REJEITADO NO LOTE - ALUNO: '
+                           NOME-ALUNO ' MATERIA: ' MATERIA
+                           DELIMITED BY SIZE
+                           INTO LOG-MENSAGEM OF WS-LOG-PARM
+                    END-STRING
+                    CALL 'LOGERRO' USING WS-LOG-PARM
+                END-IF
+            END-IF.
+       5000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5050-VALIDA-MATERIA  --  CONFERE SE A MATERIA INFORMADA CONSTA
+      *                            DO CATALOGO CARREGADO EM MEMORIA.
+      *                            QUANDO O CATALOGO ESTA VAZIO (SEM
+      *                            ARQUIVO CADASTRADO), A MATERIA E
+      *                            SEMPRE CONSIDERADA VALIDA.
+      ******************************************************************
+       5050-VALIDA-MATERIA.
+            IF WS-QTD-CATALOGO = 0
+                SET MATERIA-VALIDA TO TRUE
             ELSE
-             DISPLAY "Alguma das notas digitadas não é maior que zero."
+                SET MATERIA-INVALIDA TO TRUE
+                SET WS-IDX-CAT TO 1
+                PERFORM UNTIL WS-IDX-CAT > WS-QTD-CATALOGO
+                    IF WS-CATALOGO-NOME(WS-IDX-CAT) = MATERIA
+                        SET MATERIA-VALIDA TO TRUE
+                        SET WS-IDX-CAT TO WS-QTD-CATALOGO
+                    END-IF
+                    SET WS-IDX-CAT UP BY 1
+                END-PERFORM
+            END-IF.
+       5050-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5100-BUSCA-NOTA-MINIMA  --  PROCURA A NOTA MINIMA DE APROVACAO
+      *                               CADASTRADA PARA A MATERIA CORRENTE;
+      *                               QUANDO A MATERIA NAO ESTA NA
+      *                               TABELA, MANTEM O PADRAO DE 6.
+      ******************************************************************
+       5100-BUSCA-NOTA-MINIMA.
+            MOVE WS-NOTA-MINIMA-PADRAO TO WS-NOTA-MINIMA-ATUAL
+            SET WS-IDX-MAT TO 1
+            PERFORM UNTIL WS-IDX-MAT > WS-QTD-MATERIAS
+                IF WS-MATERIA-NOME(WS-IDX-MAT) = MATERIA
+                    MOVE WS-MATERIA-NOTA-MIN(WS-IDX-MAT) TO
+                         WS-NOTA-MINIMA-ATUAL
+                    SET WS-IDX-MAT TO WS-QTD-MATERIAS
+                END-IF
+                SET WS-IDX-MAT UP BY 1
+            END-PERFORM.
+       5100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5300-DETERMINA-CONCEITO  --  TRADUZ A MEDIA NUMERICA EM CONCEITO
+      *                                (A/B/C/D/E), LEVANDO EM CONTA A
+      *                                NOTA MINIMA DE APROVACAO VIGENTE
+      *                                PARA A MATERIA. ABAIXO DA METADE
+      *                                DA NOTA MINIMA, O CONCEITO CAI DE
+      *                                D PARA E (DESEMPENHO CRITICO).
+      ******************************************************************
+       5300-DETERMINA-CONCEITO.
+            IF MEDIA >= 9
+                MOVE 'A' TO WS-CONCEITO
+            ELSE
+                IF MEDIA >= 7
+                    MOVE 'B' TO WS-CONCEITO
+                ELSE
+                    IF MEDIA >= WS-NOTA-MINIMA-ATUAL
+                        MOVE 'C' TO WS-CONCEITO
+                    ELSE
+                        IF MEDIA >= WS-NOTA-MINIMA-ATUAL / 2
+                            MOVE 'D' TO WS-CONCEITO
+                        ELSE
+                            MOVE 'E' TO WS-CONCEITO
+                        END-IF
+                    END-IF
+                END-IF
+            END-IF.
+       5300-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 5200-TRANSCRICAO-ALUNO  --  RELE O HISTORICO-NOTAS COMPLETO (DE
+      *                               TODAS AS EXECUCOES), LISTA CADA
+      *                               MATERIA/MEDIA JA LANCADA DO ALUNO
+      *                               E EXIBE A MEDIA GERAL ACUMULADA.
+      ******************************************************************
+       5200-TRANSCRICAO-ALUNO.
+            MOVE 0 TO WS-TRANS-QTD
+            MOVE 0 TO WS-TRANS-SOMA
+            CLOSE HISTORICO-NOTAS
+            OPEN INPUT HISTORICO-NOTAS
+            MOVE 'N' TO WS-TRANS-EOF
+            DISPLAY "HISTORICO DO ALUNO " NOME-ALUNO
+            PERFORM UNTIL TRANS-FIM-ARQUIVO
+                READ HISTORICO-NOTAS
+                    AT END
+                        MOVE 'F' TO WS-TRANS-EOF
+                    NOT AT END
+                        IF HIST-NOME-ALUNO = NOME-ALUNO
+                            ADD 1 TO WS-TRANS-QTD
+                            ADD HIST-MEDIA TO WS-TRANS-SOMA
+                            DISPLAY "  " HIST-MATERIA
+                                    " - MEDIA: " HIST-MEDIA
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE HISTORICO-NOTAS
+            OPEN EXTEND HISTORICO-NOTAS
+            IF WS-TRANS-QTD > 0
+                COMPUTE WS-TRANS-MEDIA ROUNDED =
+                    WS-TRANS-SOMA / WS-TRANS-QTD
+                DISPLAY "  MATERIAS LANCADAS.: " WS-TRANS-QTD
+                DISPLAY "  MEDIA GERAL.......: " WS-TRANS-MEDIA
+            ELSE
+                DISPLAY "  NENHUMA MATERIA LANCADA PARA ESTE ALUNO."
+            END-IF.
+       5200-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 6000-PROCESSA-LOTE  --  LE UMA TURMA INTEIRA DO ARQUIVO LOTE-
+      *                          NOTAS E CALCULA A MEDIA SIMPLES DE CADA
+      *                          ALUNO, SEM INTERACAO COM O OPERADOR.
+      ******************************************************************
+       6000-PROCESSA-LOTE.
+            IF NOT OPERADOR-AUTORIZADO
+                DISPLAY "LOTE NEGADO - OPERADOR SEM AUTORIZACAO."
+                MOVE 'CALCULARNOTAS' TO LOG-PROGRAMA OF WS-LOG-PARM
+                MOVE '6000-PROCESSA-LOTE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                MOVE 'LOTE NEGADO - OPERADOR SEM AUTORIZACAO'
+                    TO LOG-MENSAGEM OF WS-LOG-PARM
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                GO TO 6000-FIM
             END-IF
 
-            DISPLAY "Deseja continuar? (S/N)"
-            ACCEPT OPCAO
-            IF OPCAO = "S" OR OPCAO = "s"
-                GO TO 0001-INICIO
+            ACCEPT WS-LOTE-DD FROM ENVIRONMENT 'DD_NOTAS_LOTE'
+            IF WS-LOTE-DD = SPACES
+                MOVE 'LOTE_NOTAS.TXT' TO WS-LOTE-DD
+            END-IF
+
+            OPEN INPUT LOTE-NOTAS
+            IF NOT LOTE-FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-LOTE-DD
+                        ' - FILE STATUS: ' WS-LOTE-FS
+                MOVE 'CALCULARNOTAS' TO LOG-PROGRAMA
+                                        OF WS-LOG-PARM
+                MOVE '6000-PROCESSA-LOTE' TO LOG-PARAGRAFO
+                                             OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-LOTE-DD
+                       ' - FILE STATUS: ' WS-LOTE-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
             ELSE
+                SET MODO-SIMPLES TO TRUE
+                MOVE 'N' TO WS-LOTE-EOF
+                MOVE 0 TO WS-LOTE-QTD-LIDA
+                PERFORM UNTIL LOTE-FIM-ARQUIVO
+                    READ LOTE-NOTAS
+                        AT END
+                            MOVE 'F' TO WS-LOTE-EOF
+                        NOT AT END
+                            ADD 1 TO WS-LOTE-QTD-LIDA
+                            MOVE LOTE-NOME-ALUNO TO NOME-ALUNO
+                            MOVE LOTE-MATERIA    TO MATERIA
+                            MOVE LOTE-NOTA-1     TO NOTA-1
+                            MOVE LOTE-NOTA-2     TO NOTA-2
+                            MOVE LOTE-NOTA-3     TO NOTA-3
+                            MOVE LOTE-NOTA-4     TO NOTA-4
+                            PERFORM 5000-CALCULA-E-GRAVA THRU 5000-FIM
+                    END-READ
+                END-PERFORM
+                CLOSE LOTE-NOTAS
+                PERFORM 6100-CONTROLE-TOTAL THRU 6100-FIM
             END-IF.
+       6000-FIM.
+            EXIT.
 
-                STOP RUN.
+      ******************************************************************
+      * 6100-CONTROLE-TOTAL  --  CONFERE A QUANTIDADE DE ALUNOS LIDOS DO
+      *                            LOTE-NOTAS CONTRA A QUANTIDADE DE
+      *                            MEDIAS EFETIVAMENTE GRAVADAS NO
+      *                            HISTORICO-NOTAS (WS-TOTAL-ALUNOS, SO
+      *                            INCREMENTADO POR UMA GRAVACAO BEM
+      *                            SUCEDIDA EM 5000-CALCULA-E-GRAVA).
+      *                            UMA DIVERGENCIA SIGNIFICA QUE ALGUM
+      *                            ALUNO DO LOTE FOI REJEITADO (JA
+      *                            APONTADO INDIVIDUALMENTE NA HORA) E
+      *                            FICA REGISTRADA TAMBEM NO LOG CENTRAL
+      *                            DE ERROS, PARA NAO DEPENDER DE
+      *                            ALGUEM TER ACOMPANHADO O TERMINAL.
+      ******************************************************************
+       6100-CONTROLE-TOTAL.
+            IF WS-LOTE-QTD-LIDA = WS-TOTAL-ALUNOS
+                DISPLAY "CONTROLE DE LOTE: TOTAIS CONFEREM ("
+                        WS-TOTAL-ALUNOS " REGISTROS)."
+            ELSE
+                COMPUTE WS-CTRL-DIFERENCA =
+                        WS-LOTE-QTD-LIDA - WS-TOTAL-ALUNOS
+                DISPLAY "CONTROLE DE LOTE: DIVERGENCIA - LIDOS: "
+                        WS-LOTE-QTD-LIDA " GRAVADOS: " WS-TOTAL-ALUNOS
+                        " NAO GRAVADOS: " WS-CTRL-DIFERENCA
+                MOVE 'CALCULARNOTAS' TO LOG-PROGRAMA OF WS-LOG-PARM
+                MOVE '6100-CONTROLE-TOTAL' TO LOG-PARAGRAFO
+                                              OF WS-LOG-PARM
+                STRING 'CONTROLE DE LOTE: DIVERGENCIA - LIDOS: '
+                       WS-LOTE-QTD-LIDA ' GRAVADOS: ' WS-TOTAL-ALUNOS
+                       ' NAO GRAVADOS: ' WS-CTRL-DIFERENCA
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+            END-IF.
+       6100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 7000-RELATORIO-RESUMO  --  EXIBE O RESUMO DA TURMA (QUANTIDADE
+      *                             DE APROVADOS, MEDIA GERAL, MAIOR E
+      *                             MENOR MEDIA) AO FINAL DO JOB.
+      ******************************************************************
+       7000-RELATORIO-RESUMO.
+            IF WS-TOTAL-ALUNOS > 0
+                COMPUTE WS-MEDIA-GERAL ROUNDED =
+                    WS-SOMA-MEDIAS / WS-TOTAL-ALUNOS
+                DISPLAY " "
+                DISPLAY "*** RESUMO DA TURMA ***"
+                DISPLAY "ALUNOS CALCULADOS.: " WS-TOTAL-ALUNOS
+                DISPLAY "ALUNOS APROVADOS..: " WS-TOTAL-APROVADOS
+                DISPLAY "MEDIA GERAL........: " WS-MEDIA-GERAL
+                DISPLAY "MAIOR MEDIA........: " WS-MAIOR-MEDIA
+                DISPLAY "MENOR MEDIA........: " WS-MENOR-MEDIA
+            END-IF.
+       7000-FIM.
+            EXIT.
 
        END PROGRAM CALCULARNOTAS.

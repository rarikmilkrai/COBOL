@@ -0,0 +1,75 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:CONFERE SE O OPERADOR/SENHA INFORMADOS CONSTAM DA LISTA
+      *         DE OPERADORES AUTORIZADOS (OPERADORES.TXT) A REALIZAR
+      *         TRANSACOES DE ATUALIZACAO. CHAMADA PELOS PROGRAMAS DE
+      *         MANUTENCAO/LANCAMENTO ANTES DE DEIXAR O OPERADOR PASSAR
+      *         DOS PARAGRAFOS DE ATUALIZACAO; PROGRAMAS DE SOMENTE
+      *         LEITURA NAO PRECISAM CHAMAR ESTA SUBROTINA. SEM O
+      *         ARQUIVO DE OPERADORES (OU SEM OPERADOR/SENHA
+      *         CONFERINDO), O RETORNO E SEMPRE "NAO AUTORIZADO".
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate hoje qualquer operador capaz de
+      *               rodar os programas compilados podia incluir,
+      *               alterar ou inativar estudantes e lancar notas,
+      *               sem nenhuma distincao entre quem so podia
+      *               consultar a relacao de estudantes e quem podia
+      *               de fato mudar o cadastro.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDAOPERADOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPERADORES ASSIGN TO DYNAMIC WS-OPER-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-OPER-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OPERADORES.
+          COPY FD_OPERADOR.
+
+       WORKING-STORAGE SECTION.
+       01 WS-OPER-DD                    PIC X(100) VALUE SPACES.
+       77 WS-OPER-FS                    PIC XX VALUE SPACES.
+          88 OPER-FS-OK                 VALUE '00'.
+       77 WS-OPER-EOF                   PIC X VALUE 'N'.
+          88 OPER-FIM-ARQUIVO           VALUE 'F'.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           COPY OPERADOR_PARM.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            SET OPER-NAO-AUTORIZADO TO TRUE
+
+            ACCEPT WS-OPER-DD FROM ENVIRONMENT 'DD_OPERADORES'
+            IF WS-OPER-DD = SPACES
+                MOVE 'OPERADORES.TXT' TO WS-OPER-DD
+            END-IF
+
+            OPEN INPUT OPERADORES
+            IF OPER-FS-OK
+                MOVE 'N' TO WS-OPER-EOF
+                PERFORM UNTIL OPER-FIM-ARQUIVO OR OPER-AUTORIZADO
+                    READ OPERADORES
+                        AT END
+                            MOVE 'F' TO WS-OPER-EOF
+                        NOT AT END
+                            IF REG-OPER-ID = OPER-ID AND
+                               REG-OPER-SENHA = OPER-SENHA
+                                SET OPER-AUTORIZADO TO TRUE
+                            END-IF
+                    END-READ
+                END-PERFORM
+                CLOSE OPERADORES
+            END-IF
+
+            GOBACK.
+
+       END PROGRAM VALIDAOPERADOR.

@@ -0,0 +1,79 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:REGISTRA UMA MENSAGEM DE ERRO/EXCECAO NO LOG CENTRAL DE
+      *         ERROS (ERRO.LOG), COM DATA, HORA E O NOME DO PROGRAMA
+      *         QUE ACIONOU O ERRO. CHAMADA POR TODO PROGRAMA QUE TENHA
+      *         UM DESVIO DE ERRO, NO LUGAR DE CADA UM MANTER SEU
+      *         PROPRIO DISPLAY SOLTO.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate hoje cada programa so dava um
+      *               DISPLAY do erro no console, sem nenhum registro
+      *               permanente do que deu errado em uma execucao em
+      *               lote (onde ninguem esta olhando o console).
+      * 09/08/26 RMS  Linha de log passou a incluir tambem o paragrafo
+      *               (LOG-PARAGRAFO) onde o erro ocorreu, nao so o
+      *               nome do programa.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGERRO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERRO-LOG ASSIGN TO DYNAMIC WS-LOG-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-LOG-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ERRO-LOG.
+       01 LOG-LINHA                     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-LOG-DD                     PIC X(100) VALUE SPACES.
+       77 WS-LOG-FS                     PIC XX VALUE SPACES.
+          88 LOG-FS-OK                  VALUE '00'.
+       77 WS-DATA-SISTEMA               PIC 9(08) VALUE 0.
+       77 WS-HORA-SISTEMA               PIC 9(08) VALUE 0.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           COPY LOGERRO_PARM.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            ACCEPT WS-LOG-DD FROM ENVIRONMENT 'DD_ERRO_LOG'
+            IF WS-LOG-DD = SPACES
+                MOVE 'ERRO.LOG' TO WS-LOG-DD
+            END-IF
+
+            ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD
+            ACCEPT WS-HORA-SISTEMA FROM TIME
+
+            OPEN EXTEND ERRO-LOG
+            IF NOT LOG-FS-OK
+                OPEN OUTPUT ERRO-LOG
+            END-IF
+
+            MOVE SPACES TO LOG-LINHA
+            STRING WS-DATA-SISTEMA             DELIMITED BY SIZE
+                   ' '                         DELIMITED BY SIZE
+                   WS-HORA-SISTEMA              DELIMITED BY SIZE
+                   ' '                         DELIMITED BY SIZE
+                   FUNCTION TRIM(LOG-PROGRAMA)  DELIMITED BY SIZE
+                   '.'                          DELIMITED BY SIZE
+                   FUNCTION TRIM(LOG-PARAGRAFO) DELIMITED BY SIZE
+                   ' - '                       DELIMITED BY SIZE
+                   FUNCTION TRIM(LOG-MENSAGEM)  DELIMITED BY SIZE
+                   INTO LOG-LINHA
+            END-STRING
+
+            WRITE LOG-LINHA
+
+            CLOSE ERRO-LOG
+
+            GOBACK.
+
+       END PROGRAM LOGERRO.

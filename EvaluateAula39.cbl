@@ -3,6 +3,23 @@
       * Date: 20/03/23
       * Purpose:MOSTRAR O COMANDO EVALUATE
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Corrigido INITIALISE (nao existe neste dialeto)
+      *               para INITIALIZE, que impedia a compilacao;
+      *               completada a tabela de meses para os 12 meses do
+      *               ano (so ia ate marco).
+      * 09/08/26 RMS  WS-STATUS era lido mas nunca usado; virou o
+      *               indicador de calendario letivo do mes informado
+      *               (em aula / em recesso / feriado), cruzado com o
+      *               semestre calculado a partir de WS-MES.
+      * 09/08/26 RMS  WS-STATUS deixou de ser digitado pelo operador e
+      *               passou a ser derivado do proprio WS-MES, pela
+      *               tabela de meses de recesso (janeiro, julho e
+      *               dezembro) - ate hoje o programa perguntava ao
+      *               usuario a resposta que deveria calcular sozinho.
+      *               FERIADO permanece como condicao valida de
+      *               WS-STATUS mas nao e derivavel so pelo mes (um
+      *               feriado e um dia especifico, nao o mes inteiro).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EVALUATEAULA39.
@@ -12,16 +29,19 @@
        01 WS-VARIAVEIS.
            03 WS-MES                       PIC 99.
            03 WS-STATUS                    PIC 99.
+              88 STATUS-EM-AULA               VALUE 1.
+              88 STATUS-EM-RECESSO            VALUE 2.
+              88 STATUS-FERIADO               VALUE 3.
+           03 WS-SEMESTRE                   PIC 9.
+              88 PRIMEIRO-SEMESTRE             VALUE 1.
+              88 SEGUNDO-SEMESTRE              VALUE 2.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            INITIALISE WS-VARIAVEIS
+            INITIALIZE WS-VARIAVEIS
 
             DISPLAY 'INFORME UM NUMERO DE MES: '
             ACCEPT WS-MES
 
-            DISPLAY 'INFORME UM NUMERO DE STATUS: '
-            ACCEPT WS-STATUS
-
             EVALUATE WS-MES
                WHEN 01
                    DISPLAY 'JANEIRO'
@@ -29,11 +49,72 @@
                    DISPLAY 'FEVEREIRO'
                WHEN 03
                    DISPLAY 'MARCO'
+               WHEN 04
+                   DISPLAY 'ABRIL'
+               WHEN 05
+                   DISPLAY 'MAIO'
+               WHEN 06
+                   DISPLAY 'JUNHO'
+               WHEN 07
+                   DISPLAY 'JULHO'
+               WHEN 08
+                   DISPLAY 'AGOSTO'
+               WHEN 09
+                   DISPLAY 'SETEMBRO'
+               WHEN 10
+                   DISPLAY 'OUTUBRO'
+               WHEN 11
+                   DISPLAY 'NOVEMBRO'
+               WHEN 12
+                   DISPLAY 'DEZEMBRO'
                WHEN OTHER
                    DISPLAY 'MES INVALIDO!'
 
             END-EVALUATE
 
+            PERFORM 2000-VERIFICA-CALENDARIO THRU 2000-FIM
 
             STOP RUN.
+
+      ******************************************************************
+      * 2000-VERIFICA-CALENDARIO  --  A PARTIR DO MES INFORMADO,
+      *                                  DETERMINA O SEMESTRE LETIVO E
+      *                                  CRUZA COM O STATUS INFORMADO
+      *                                  (EM AULA / RECESSO / FERIADO).
+      ******************************************************************
+       2000-VERIFICA-CALENDARIO.
+            IF WS-MES >= 1 AND WS-MES <= 6
+                SET PRIMEIRO-SEMESTRE TO TRUE
+            ELSE
+                SET SEGUNDO-SEMESTRE TO TRUE
+            END-IF
+
+            EVALUATE WS-MES
+               WHEN 01
+                   SET STATUS-EM-RECESSO TO TRUE
+               WHEN 07
+                   SET STATUS-EM-RECESSO TO TRUE
+               WHEN 12
+                   SET STATUS-EM-RECESSO TO TRUE
+               WHEN 02 THRU 06
+                   SET STATUS-EM-AULA TO TRUE
+               WHEN 08 THRU 11
+                   SET STATUS-EM-AULA TO TRUE
+               WHEN OTHER
+                   MOVE ZEROS TO WS-STATUS
+            END-EVALUATE
+
+            EVALUATE TRUE
+               WHEN STATUS-EM-AULA
+                   DISPLAY WS-SEMESTRE 'O SEMESTRE - EM AULA'
+               WHEN STATUS-EM-RECESSO
+                   DISPLAY WS-SEMESTRE 'O SEMESTRE - EM RECESSO'
+               WHEN STATUS-FERIADO
+                   DISPLAY WS-SEMESTRE 'O SEMESTRE - FERIADO'
+               WHEN OTHER
+                   DISPLAY 'STATUS INVALIDO!'
+            END-EVALUATE.
+       2000-FIM.
+            EXIT.
+
        END PROGRAM EVALUATEAULA39.

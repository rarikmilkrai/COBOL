@@ -1,25 +1,120 @@
       ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
+      * Author:RARIKMILKRAI SOUZA
+      * Date:27/03/23
+      * Purpose:VALIDACAO DE CPF
       * Tectonics: cobc
+      * Modification History:
+      * 27/03/23 RMS  Criacao.
+      * 09/08/26 RMS  PROGRAM-ID renomeado de YOUR-PROGRAM-NAME para
+      *               VALIDACPF; corrigido WS-NUM1 (nao definido) para
+      *               WS-NUM-1, que impedia a compilacao.
+      * 09/08/26 RMS  Implementado o calculo real dos dois digitos
+      *               verificadores do CPF (modulo 11), recebendo o CPF
+      *               de 11 posicoes via LINKAGE e devolvendo em
+      *               WS-RETURN se e valido ou nao; tambem rejeita CPFs
+      *               com todos os digitos iguais (passam no calculo do
+      *               digito verificador mas nao sao numeros validos).
+      *               Trocado STOP RUN por GOBACK, ja que o programa e
+      *               chamado como subrotina (LINKAGE SECTION) e nao
+      *               deve encerrar o run unit do chamador.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. VALIDACPF.
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
+           01 WS-SOMA PIC 9(4) VALUE 0.
+           01 WS-RESTO PIC 9(4) VALUE 0.
+           01 WS-DV-1 PIC 9 VALUE 0.
+           01 WS-DV-2 PIC 9 VALUE 0.
+           01 WS-PESO PIC 99 VALUE 0.
+           01 WS-IDX PIC 99 VALUE 0.
+           01 WS-TODOS-IGUAIS PIC 9 VALUE 0.
+              88 CPF-TODOS-IGUAIS VALUE 1.
+
        LINKAGE SECTION.
        01 PARAMETRES.
+           02 WS-CPF PIC 9(11) VALUE 0.
+           02 WS-CPF-DIGITOS REDEFINES WS-CPF.
+              03 WS-DIGITO PIC 9 OCCURS 11 TIMES.
            02 WS-RETURN PIC 99 VALUE 0.
-           02 WS-NUM-1  PIC 99 VALUE 0.
-           02 WS-NUM-2  PIC 99 VALUE 0.
+              88 CPF-VALIDO VALUE 0.
+              88 CPF-INVALIDO VALUE 1.
 
        PROCEDURE DIVISION USING PARAMETRES.
        MAIN-PROCEDURE.
-            DISPLAY "PROGRAMA CHAMADO"
+            SET CPF-INVALIDO TO TRUE
+
+            PERFORM 1000-VERIFICA-REPETICAO THRU 1000-FIM
+            IF NOT CPF-TODOS-IGUAIS
+                PERFORM 2000-CALCULA-DIGITO-1 THRU 2000-FIM
+                PERFORM 3000-CALCULA-DIGITO-2 THRU 3000-FIM
+                IF WS-DIGITO(10) = WS-DV-1 AND
+                   WS-DIGITO(11) = WS-DV-2
+                    SET CPF-VALIDO TO TRUE
+                END-IF
+            END-IF
+
+            GOBACK.
+
+      ******************************************************************
+      * 1000-VERIFICA-REPETICAO  --  CPFS COM OS 11 DIGITOS IGUAIS (EX.
+      *                                111.111.111-11) PASSAM NO CALCULO
+      *                                DO DIGITO VERIFICADOR MAS NAO SAO
+      *                                NUMEROS DE CPF VALIDOS.
+      ******************************************************************
+       1000-VERIFICA-REPETICAO.
+            MOVE 1 TO WS-TODOS-IGUAIS
+            PERFORM VARYING WS-IDX FROM 2 BY 1 UNTIL WS-IDX > 11
+                IF WS-DIGITO(WS-IDX) NOT = WS-DIGITO(1)
+                    MOVE 0 TO WS-TODOS-IGUAIS
+                END-IF
+            END-PERFORM.
+       1000-FIM.
+            EXIT.
 
-            COMPUTE WS-RETURN = WS-NUM1 + WS-NUM-2
+      ******************************************************************
+      * 2000-CALCULA-DIGITO-1  --  CALCULA O PRIMEIRO DIGITO VERIFICADOR
+      *                              A PARTIR DOS 9 PRIMEIROS DIGITOS DO
+      *                              CPF, COM PESOS DE 10 A 2.
+      ******************************************************************
+       2000-CALCULA-DIGITO-1.
+            MOVE 0 TO WS-SOMA
+            MOVE 10 TO WS-PESO
+            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+                COMPUTE WS-SOMA = WS-SOMA + WS-DIGITO(WS-IDX) * WS-PESO
+                SUBTRACT 1 FROM WS-PESO
+            END-PERFORM
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA * 10, 11)
+            IF WS-RESTO > 9
+                MOVE 0 TO WS-DV-1
+            ELSE
+                MOVE WS-RESTO TO WS-DV-1
+            END-IF.
+       2000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3000-CALCULA-DIGITO-2  --  CALCULA O SEGUNDO DIGITO VERIFICADOR
+      *                              A PARTIR DOS 10 PRIMEIROS DIGITOS DO
+      *                              CPF (INCLUINDO O PRIMEIRO DIGITO
+      *                              VERIFICADOR), COM PESOS DE 11 A 2.
+      ******************************************************************
+       3000-CALCULA-DIGITO-2.
+            MOVE 0 TO WS-SOMA
+            MOVE 11 TO WS-PESO
+            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > 9
+                COMPUTE WS-SOMA = WS-SOMA + WS-DIGITO(WS-IDX) * WS-PESO
+                SUBTRACT 1 FROM WS-PESO
+            END-PERFORM
+            COMPUTE WS-SOMA = WS-SOMA + WS-DV-1 * WS-PESO
+            COMPUTE WS-RESTO = FUNCTION MOD(WS-SOMA * 10, 11)
+            IF WS-RESTO > 9
+                MOVE 0 TO WS-DV-2
+            ELSE
+                MOVE WS-RESTO TO WS-DV-2
+            END-IF.
+       3000-FIM.
+            EXIT.
 
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+       END PROGRAM VALIDACPF.

@@ -3,6 +3,16 @@
       * Date:24/09/22
       * Purpose:COMANDO CORRESPONDING
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  WS-LAYOUT-1 e WS-LAYOUT-2 tinham campos quase
+      *               iguais mas nao identicos (WS-ESTADO x WS-UF, e
+      *               WS-UF/WS-CIDADE em ordem trocada), o que fazia o
+      *               MOVE simples entre os dois grupos copiar byte a
+      *               byte para os campos errados; unificados os dois
+      *               no layout canonico de contato LAYOUT_CONTATO, e
+      *               trocado o MOVE simples por MOVE CORRESPONDING
+      *               (o comando que da nome ao programa, e que nunca
+      *               tinha sido de fato usado aqui).
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMANDO_CORR.
@@ -10,20 +20,10 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01 WS-LAYOUT-1.
-           03 WS-NOME                  PIC X(30).
-           03 WS-ENDERECO              PIC X(60).
-           03 WS-TELEFONE              PIC X(20).
-           03 WS-E-MAIL                PIC X(50).
-           03 WS-CIDADE                PIC X(30).
-           03 WS-ESTADO                PIC X(30).
+           COPY LAYOUT_CONTATO.
 
        01 WS-LAYOUT-2.
-           03 WS-NOME                  PIC X(30).
-           03 WS-ENDERECO              PIC X(60).
-           03 WS-TELEFONE              PIC X(20).
-           03 WS-E-MAIL                PIC X(50).
-           03 WS-UF                    PIC X(02).
-           03 WS-CIDADE                PIC X(30).
+           COPY LAYOUT_CONTATO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -32,9 +32,9 @@
            MOVE '33333-3333'         TO  WS-TELEFONE OF WS-LAYOUT-1
            MOVE 'EXERCICIO@EXERCICIO'TO  WS-E-MAIL OF WS-LAYOUT-1
            MOVE 'PAULISTA'           TO WS-CIDADE  OF WS-LAYOUT-1
-           MOVE 'RECIFE'             TO WS-ESTADO  OF WS-LAYOUT-1
+           MOVE 'PE'                 TO WS-UF      OF WS-LAYOUT-1
 
-            MOVE WS-LAYOUT-1 TO WS-LAYOUT-2
+            MOVE CORRESPONDING WS-LAYOUT-1 TO WS-LAYOUT-2
 
             DISPLAY 'WS-LAYOUT-1: ' WS-LAYOUT-1
             DISPLAY 'WS-LAYOUT-2: ' WS-LAYOUT-2

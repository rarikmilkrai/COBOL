@@ -0,0 +1,560 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:MANUTENCAO DO CADASTRO DE ESTUDANTES (INCLUIR, ALTERAR
+      *         E INATIVAR REGISTROS NO ARQUIVO INDEXADO ESTUDANTE)
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate hoje o unico jeito de mudar
+      *               STUDENT.DAT era editando o arquivo por fora de
+      *               qualquer programa COBOL.
+      * 09/08/26 RMS  A inclusao de estudante passou a pedir o CPF e
+      *               valida-lo chamando a subrotina VALIDACPF antes de
+      *               gravar o registro.
+      * 09/08/26 RMS  Erros de abertura de arquivo e de regravacao de
+      *               registro agora tambem sao gravados no log
+      *               central de erros via CALL 'LOGERRO'.
+      * 09/08/26 RMS  Toda inclusao/alteracao/inativacao passou a
+      *               gravar a imagem antes/depois de cada campo
+      *               efetivamente mudado na trilha de auditoria
+      *               (CALL 'GRAVAAUDITORIA'), com operador e
+      *               data/hora, para disputa de elegibilidade de
+      *               nota poder mostrar quando e por quem a situacao
+      *               de um estudante foi alterada.
+      * 09/08/26 RMS  Incluido backup sequencial e datado do arquivo
+      *               ESTUDANTE inteiro antes de abrir o arquivo para
+      *               atualizacao - ate hoje, um lote de alteracoes
+      *               ruim so poderia ser desfeito restaurando o que
+      *               por acaso existisse de backup.
+      * 09/08/26 RMS  Incluida senha do operador, conferida pela
+      *               subrotina VALIDAOPERADOR contra a lista de
+      *               operadores autorizados (OPERADORES.TXT), antes
+      *               de liberar INCLUIR/ALTERAR/INATIVAR - ate hoje
+      *               qualquer operador capaz de rodar o programa
+      *               podia mudar o cadastro de estudantes.
+      * 09/08/26 RMS  SELECT de ESTUDANTE/ESTUDANTE-LEITURA passou a
+      *               usar WS-STUDENT-DD, resolvido em tempo de
+      *               execucao a partir de DD_STUDENT (estilo DD de
+      *               JCL), no lugar do caminho absoluto embutido no
+      *               fonte - unico programa de gravacao no cadastro
+      *               que ainda nao seguia a mesma convencao ja usada
+      *               pelos demais programas do cadastro de alunos.
+      * 09/08/26 RMS  1000-INCLUIR parou de deixar o operador digitar o
+      *               CD-STUDENT a mao (CALL 'GERATICKET') - ate hoje
+      *               cada operador "chutava" o proximo numero livre,
+      *               o que gerava colisao ocasional de chave.
+      * 09/08/26 RMS  OPEN I-O ESTUDANTE so tolerava FILE STATUS 00 e
+      *               23 - numa instalacao nova, sem STUDENT.DAT ainda
+      *               criado, o OPEN retornava 35 e o programa abortava
+      *               sem nunca conseguir incluir o primeiro estudante.
+      *               Ao detectar 35, o arquivo agora e criado (OPEN
+      *               OUTPUT/CLOSE) antes de reabrir em I-O.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTENCAOESTUDANTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS CD-STUDENT
+              FILE STATUS IS WS-FS.
+
+           SELECT ESTUDANTE-LEITURA ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS LEIT-CD-STUDENT
+              FILE STATUS IS WS-LEIT-FS.
+
+           SELECT BACKUP-ESTUDANTE ASSIGN TO DYNAMIC WS-BKP-DD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-BKP-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       FD ESTUDANTE-LEITURA.
+       01 REG-ESTUDANTE-LEITURA.
+          03 LEIT-CD-STUDENT               PIC 9(05).
+          03 LEIT-NM-STUDENT               PIC X(20).
+          03 LEIT-COURSE-CODE              PIC X(05).
+          03 LEIT-ENROLLMENT-DATE          PIC 9(08).
+          03 LEIT-STUDENT-STATUS           PIC X(01).
+          03 LEIT-STUDENT-CPF              PIC 9(11).
+          03 FILLER                        PIC X(25).
+
+       FD BACKUP-ESTUDANTE.
+       01 REG-BACKUP                       PIC X(75).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DD            PIC X(100) VALUE SPACES.
+       77 WS-FS                    PIC 99.
+          88 FS-OK                 VALUE 0.
+          88 FS-CHAVE-NAO-ENCONTRADA  VALUE 23.
+          88 FS-CHAVE-DUPLICADA    VALUE 22.
+          88 FS-ARQ-INEXISTENTE    VALUE 35.
+
+       01 WS-TRANSACAO.
+          03 WS-COD-TRANS          PIC X.
+             88 TRANS-INCLUIR      VALUE 'I' 'i'.
+             88 TRANS-ALTERAR      VALUE 'A' 'a'.
+             88 TRANS-INATIVAR     VALUE 'X' 'x'.
+             88 TRANS-SAIR         VALUE 'F' 'f'.
+
+       01 WS-CPF-PARM.
+          03 WS-CPF-PARM-CPF       PIC 9(11) VALUE 0.
+          03 WS-CPF-PARM-RETORNO   PIC 99 VALUE 0.
+             88 CPF-PARM-VALIDO    VALUE 0.
+             88 CPF-PARM-INVALIDO  VALUE 1.
+
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       01 WS-AUD-PARM.
+          COPY AUDITORIA_PARM.
+
+       01 WS-OPER-PARM.
+          COPY OPERADOR_PARM.
+
+       01 WS-TICKET-PARM.
+          COPY TICKET_PARM.
+
+       77 WS-OPERADOR               PIC X(20) VALUE SPACES.
+       77 WS-SENHA                  PIC X(10) VALUE SPACES.
+       77 WS-OPER-AUTORIZADO        PIC 9     VALUE 0.
+          88 OPERADOR-AUTORIZADO    VALUE 1.
+       77 WS-NM-STUDENT-ANTIGO      PIC X(20) VALUE SPACES.
+       77 WS-NM-STUDENT-NOVO        PIC X(20) VALUE SPACES.
+       77 WS-COURSE-CODE-ANTIGO     PIC X(05) VALUE SPACES.
+       77 WS-COURSE-CODE-NOVO       PIC X(05) VALUE SPACES.
+       77 WS-STATUS-ANTIGO          PIC X(01) VALUE SPACE.
+
+       77 WS-LEIT-FS                PIC XX     VALUE SPACES.
+          88 LEIT-FS-OK             VALUE '00'.
+          88 LEIT-FS-ARQ-INEXISTENTE VALUE '35'.
+       77 WS-LEIT-EOF               PIC X      VALUE SPACE.
+       01 WS-BKP-BASE               PIC X(100) VALUE SPACES.
+       01 WS-BKP-DD                 PIC X(150) VALUE SPACES.
+       77 WS-BKP-FS                 PIC XX     VALUE SPACES.
+          88 BKP-FS-OK              VALUE '00'.
+       77 WS-BKP-DATA                PIC 9(08) VALUE ZEROS.
+       77 WS-BKP-HORA                PIC 9(08) VALUE ZEROS.
+       77 WS-BKP-QTD                 PIC 9(05) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            ACCEPT WS-OPERADOR FROM ENVIRONMENT 'USER'
+            IF WS-OPERADOR = SPACES
+                MOVE 'OPERADOR DESCONHECIDO' TO WS-OPERADOR
+            END-IF
+
+            PERFORM 0600-VALIDA-OPERADOR THRU 0600-FIM
+
+            PERFORM 0500-BACKUP-ESTUDANTE THRU 0500-FIM
+
+            OPEN I-O ESTUDANTE
+            IF FS-ARQ-INEXISTENTE
+               DISPLAY 'ESTUDANTE AINDA NAO EXISTE - CRIANDO ARQUIVO.'
+               OPEN OUTPUT ESTUDANTE
+               CLOSE ESTUDANTE
+               OPEN I-O ESTUDANTE
+            END-IF
+            IF NOT FS-OK AND NOT FS-CHAVE-NAO-ENCONTRADA
+               DISPLAY 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+               MOVE 'MANUTENCAOESTUDANTE' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+               MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                        OF WS-LOG-PARM
+               STRING 'ERRO AO ABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM UNTIL TRANS-SAIR
+               DISPLAY ' '
+               DISPLAY '*** MANUTENCAO DE ESTUDANTES ***'
+               DISPLAY '(I)NCLUIR  (A)LTERAR  (X) INATIVAR  (F)IM'
+               ACCEPT WS-COD-TRANS
+
+               EVALUATE TRUE
+                  WHEN TRANS-INCLUIR
+                     PERFORM 0700-EXIGE-AUTORIZACAO THRU 0700-FIM
+                     IF OPERADOR-AUTORIZADO
+                        PERFORM 1000-INCLUIR THRU 1000-FIM
+                     END-IF
+                  WHEN TRANS-ALTERAR
+                     PERFORM 0700-EXIGE-AUTORIZACAO THRU 0700-FIM
+                     IF OPERADOR-AUTORIZADO
+                        PERFORM 2000-ALTERAR THRU 2000-FIM
+                     END-IF
+                  WHEN TRANS-INATIVAR
+                     PERFORM 0700-EXIGE-AUTORIZACAO THRU 0700-FIM
+                     IF OPERADOR-AUTORIZADO
+                        PERFORM 3000-INATIVAR THRU 3000-FIM
+                     END-IF
+                  WHEN TRANS-SAIR
+                     CONTINUE
+                  WHEN OTHER
+                     DISPLAY 'OPCAO INVALIDA.'
+               END-EVALUATE
+            END-PERFORM
+
+            CLOSE ESTUDANTE.
+
+       FIM-DO-PROGRAMA.
+            STOP RUN.
+
+      ******************************************************************
+      * 0500-BACKUP-ESTUDANTE  --  GRAVA UMA COPIA SEQUENCIAL DATADA DO
+      *                              ARQUIVO ESTUDANTE INTEIRO, ANTES DE
+      *                              ABRI-LO PARA ATUALIZACAO, PARA UM
+      *                              LOTE RUIM PODER SER DESFEITO
+      *                              RESTAURANDO O BACKUP PRE-EXECUCAO.
+      *                              SEM ARQUIVO ANTERIOR (PRIMEIRA
+      *                              EXECUCAO), NAO HA NADA A COPIAR.
+      ******************************************************************
+       0500-BACKUP-ESTUDANTE.
+            ACCEPT WS-BKP-BASE FROM ENVIRONMENT 'DD_ESTUDANTE_BKP'
+            IF WS-BKP-BASE = SPACES
+                MOVE 'STUDENT_BKP' TO WS-BKP-BASE
+            END-IF
+
+            ACCEPT WS-BKP-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-BKP-HORA FROM TIME
+
+            MOVE SPACES TO WS-BKP-DD
+            STRING
+                FUNCTION TRIM(WS-BKP-BASE) DELIMITED BY SIZE
+                '_'                        DELIMITED BY SIZE
+                WS-BKP-DATA                DELIMITED BY SIZE
+                '_'                        DELIMITED BY SIZE
+                WS-BKP-HORA                DELIMITED BY SIZE
+                '.DAT'                     DELIMITED BY SIZE
+                INTO WS-BKP-DD
+            END-STRING
+
+            OPEN INPUT ESTUDANTE-LEITURA
+            IF LEIT-FS-ARQ-INEXISTENTE
+                DISPLAY
+                    'ESTUDANTE AINDA NAO EXISTE - SEM BACKUP A FAZER.'
+                GO TO 0500-FIM
+            END-IF
+            IF NOT LEIT-FS-OK
+                DISPLAY 'ERRO AO ABRIR ESTUDANTE PARA BACKUP - '
+                        'FILE STATUS: ' WS-LEIT-FS
+                MOVE 'MANUTENCAOESTUDANTE' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+                MOVE '0500-BACKUP-ESTUDANTE' TO LOG-PARAGRAFO
+                                                 OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ESTUDANTE PARA BACKUP - '
+                       'FILE STATUS: ' WS-LEIT-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            OPEN OUTPUT BACKUP-ESTUDANTE
+            IF NOT BKP-FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-BKP-DD
+                        ' - FILE STATUS: ' WS-BKP-FS
+                MOVE 'MANUTENCAOESTUDANTE' TO LOG-PROGRAMA
+                                              OF WS-LOG-PARM
+                MOVE '0500-BACKUP-ESTUDANTE' TO LOG-PARAGRAFO
+                                                 OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-BKP-DD
+                       ' - FILE STATUS: ' WS-BKP-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                CLOSE ESTUDANTE-LEITURA
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            PERFORM UNTIL WS-LEIT-EOF = 'F'
+               READ ESTUDANTE-LEITURA
+                   AT END MOVE 'F' TO WS-LEIT-EOF
+                   NOT AT END
+                       MOVE REG-ESTUDANTE-LEITURA TO REG-BACKUP
+                       WRITE REG-BACKUP
+                       ADD 1 TO WS-BKP-QTD
+               END-READ
+            END-PERFORM
+
+            CLOSE ESTUDANTE-LEITURA
+            CLOSE BACKUP-ESTUDANTE
+
+            DISPLAY 'BACKUP GERADO.......: ' WS-BKP-DD
+            DISPLAY 'REGISTROS COPIADOS..: ' WS-BKP-QTD.
+       0500-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 0600-VALIDA-OPERADOR  --  PEDE A SENHA DO OPERADOR E CONFERE,
+      *                             VIA VALIDAOPERADOR, SE ELE ESTA NA
+      *                             LISTA DE OPERADORES AUTORIZADOS A
+      *                             INCLUIR/ALTERAR/INATIVAR. O
+      *                             RESULTADO FICA EM WS-OPER-AUTORIZADO
+      *                             PARA O RESTO DA EXECUCAO; QUEM NAO
+      *                             SE AUTENTICA SO CONSEGUE CONSULTAR.
+      ******************************************************************
+       0600-VALIDA-OPERADOR.
+            MOVE 0 TO WS-OPER-AUTORIZADO
+
+            DISPLAY 'SENHA DO OPERADOR....: '
+            ACCEPT WS-SENHA
+
+            MOVE WS-OPERADOR TO OPER-ID OF WS-OPER-PARM
+            MOVE WS-SENHA TO OPER-SENHA OF WS-OPER-PARM
+            CALL 'VALIDAOPERADOR' USING WS-OPER-PARM
+
+            IF OPER-AUTORIZADO OF WS-OPER-PARM
+                MOVE 1 TO WS-OPER-AUTORIZADO
+            ELSE
+                DISPLAY 'OPERADOR/SENHA NAO AUTORIZADOS PARA '
+                        'MANUTENCAO - SOMENTE CONSULTA LIBERADA.'
+            END-IF.
+       0600-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 0700-EXIGE-AUTORIZACAO  --  BARRA A TRANSACAO DE ATUALIZACAO
+      *                               QUANDO O OPERADOR NAO PASSOU PELA
+      *                               VALIDACAO EM 0600-VALIDA-OPERADOR.
+      ******************************************************************
+       0700-EXIGE-AUTORIZACAO.
+            IF NOT OPERADOR-AUTORIZADO
+                DISPLAY 'TRANSACAO NEGADA - OPERADOR SEM AUTORIZACAO '
+                        'DE MANUTENCAO.'
+            END-IF.
+       0700-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1000-INCLUIR  --  CADASTRA UM NOVO ESTUDANTE.
+      ******************************************************************
+       1000-INCLUIR.
+            CALL 'GERATICKET' USING WS-TICKET-PARM
+            MOVE TICKET-NUMERO OF WS-TICKET-PARM TO CD-STUDENT
+            DISPLAY 'CD-STUDENT (NOVO)....: ' CD-STUDENT
+            DISPLAY 'NOME.................: '
+            ACCEPT NM-STUDENT
+            DISPLAY 'CODIGO DO CURSO......: '
+            ACCEPT COURSE-CODE
+            DISPLAY 'DATA DE MATRICULA(AAAAMMDD): '
+            ACCEPT ENROLLMENT-DATE
+            DISPLAY 'CPF (11 DIGITOS)....: '
+            ACCEPT STUDENT-CPF
+            SET STUDENT-ATIVO TO TRUE
+
+            MOVE STUDENT-CPF TO WS-CPF-PARM-CPF
+            CALL 'VALIDACPF' USING WS-CPF-PARM
+
+            IF CPF-PARM-INVALIDO
+                DISPLAY 'CPF INVALIDO - ESTUDANTE NAO INCLUIDO.'
+            ELSE
+                WRITE REG-ESTUDANTE
+                      INVALID KEY
+                          DISPLAY 'CD-STUDENT JA CADASTRADO.'
+                      NOT INVALID KEY
+                          DISPLAY 'ESTUDANTE INCLUIDO COM SUCESSO.'
+                          PERFORM 1100-AUDITA-INCLUSAO THRU 1100-FIM
+                END-WRITE
+            END-IF.
+       1000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 1100-AUDITA-INCLUSAO  --  GRAVA NA TRILHA DE AUDITORIA UM
+      *                            REGISTRO POR CAMPO DO ESTUDANTE
+      *                            RECEM-INCLUIDO (VALOR ANTIGO EM
+      *                            BRANCO, POIS O REGISTRO NAO EXISTIA).
+      ******************************************************************
+       1100-AUDITA-INCLUSAO.
+            MOVE 'I' TO AUD-COD-TRANS
+            MOVE CD-STUDENT TO AUD-CD-STUDENT
+
+            MOVE 'NM-STUDENT' TO AUD-CAMPO
+            MOVE SPACES TO AUD-VALOR-ANTIGO
+            MOVE NM-STUDENT TO AUD-VALOR-NOVO
+            PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+
+            MOVE 'COURSE-CODE' TO AUD-CAMPO
+            MOVE SPACES TO AUD-VALOR-ANTIGO
+            MOVE COURSE-CODE TO AUD-VALOR-NOVO
+            PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+
+            MOVE 'ENROLLMENT-DATE' TO AUD-CAMPO
+            MOVE SPACES TO AUD-VALOR-ANTIGO
+            MOVE ENROLLMENT-DATE TO AUD-VALOR-NOVO
+            PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+
+            MOVE 'STUDENT-STATUS' TO AUD-CAMPO
+            MOVE SPACES TO AUD-VALOR-ANTIGO
+            MOVE STUDENT-STATUS TO AUD-VALOR-NOVO
+            PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+
+            MOVE 'STUDENT-CPF' TO AUD-CAMPO
+            MOVE SPACES TO AUD-VALOR-ANTIGO
+            MOVE STUDENT-CPF TO AUD-VALOR-NOVO
+            PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM.
+       1100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2000-ALTERAR  --  CORRIGE NOME/CURSO DE UM ESTUDANTE EXISTENTE.
+      ******************************************************************
+       2000-ALTERAR.
+            DISPLAY 'CD-STUDENT A ALTERAR: '
+            ACCEPT CD-STUDENT
+
+            READ ESTUDANTE
+                 INVALID KEY
+                     DISPLAY 'ESTUDANTE NAO EXISTE.'
+                 NOT INVALID KEY
+                     MOVE NM-STUDENT TO WS-NM-STUDENT-ANTIGO
+                     MOVE COURSE-CODE TO WS-COURSE-CODE-ANTIGO
+
+                     DISPLAY 'NOME ATUAL...........: ' NM-STUDENT
+                     DISPLAY 'NOVO NOME (BRANCO=MANTEM): '
+                     ACCEPT WS-NM-STUDENT-NOVO
+                     IF WS-NM-STUDENT-NOVO NOT = SPACES
+                         MOVE WS-NM-STUDENT-NOVO TO NM-STUDENT
+                     END-IF
+
+                     DISPLAY 'CURSO ATUAL..........: ' COURSE-CODE
+                     DISPLAY 'NOVO CURSO (BRANCO=MANTEM): '
+                     ACCEPT WS-COURSE-CODE-NOVO
+                     IF WS-COURSE-CODE-NOVO NOT = SPACES
+                         MOVE WS-COURSE-CODE-NOVO TO COURSE-CODE
+                     END-IF
+
+                     REWRITE REG-ESTUDANTE
+                             INVALID KEY
+                                 DISPLAY 'ERRO AO REGRAVAR REGISTRO.'
+                                 MOVE 'MANUTENCAOESTUDANTE'
+                                     TO LOG-PROGRAMA OF WS-LOG-PARM
+                                 MOVE '2000-ALTERAR'
+                                     TO LOG-PARAGRAFO OF WS-LOG-PARM
+                                 STRING 'ERRO AO REGRAVAR REGISTRO -'
+                                        ' ALTERACAO - CD-STUDENT: '
+                                        CD-STUDENT
+                                        DELIMITED BY SIZE
+                                        INTO LOG-MENSAGEM
+                                             OF WS-LOG-PARM
+                                 END-STRING
+                                 CALL 'LOGERRO' USING WS-LOG-PARM
+                             NOT INVALID KEY
+                                 DISPLAY 'ESTUDANTE ALTERADO.'
+                                 PERFORM 2100-AUDITA-ALTERACAO
+                                      THRU 2100-FIM
+                     END-REWRITE
+            END-READ.
+       2000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2100-AUDITA-ALTERACAO  --  GRAVA NA TRILHA DE AUDITORIA UM
+      *                             REGISTRO POR CAMPO EFETIVAMENTE
+      *                             MUDADO NA ALTERACAO (NOME E/OU
+      *                             CURSO, IGNORANDO OS QUE O OPERADOR
+      *                             DEIXOU EM BRANCO PARA MANTER).
+      ******************************************************************
+       2100-AUDITA-ALTERACAO.
+            MOVE 'A' TO AUD-COD-TRANS
+            MOVE CD-STUDENT TO AUD-CD-STUDENT
+
+            IF NM-STUDENT NOT = WS-NM-STUDENT-ANTIGO
+                MOVE 'NM-STUDENT' TO AUD-CAMPO
+                MOVE WS-NM-STUDENT-ANTIGO TO AUD-VALOR-ANTIGO
+                MOVE NM-STUDENT TO AUD-VALOR-NOVO
+                PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+            END-IF
+
+            IF COURSE-CODE NOT = WS-COURSE-CODE-ANTIGO
+                MOVE 'COURSE-CODE' TO AUD-CAMPO
+                MOVE WS-COURSE-CODE-ANTIGO TO AUD-VALOR-ANTIGO
+                MOVE COURSE-CODE TO AUD-VALOR-NOVO
+                PERFORM 9000-GRAVA-AUDITORIA THRU 9000-FIM
+            END-IF.
+       2100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 3000-INATIVAR  --  MARCA UM ESTUDANTE COMO TRANCADO (NAO
+      *                     REMOVE O REGISTRO DO ARQUIVO).
+      ******************************************************************
+       3000-INATIVAR.
+            DISPLAY 'CD-STUDENT A INATIVAR: '
+            ACCEPT CD-STUDENT
+
+            READ ESTUDANTE
+                 INVALID KEY
+                     DISPLAY 'ESTUDANTE NAO EXISTE.'
+                 NOT INVALID KEY
+                     MOVE STUDENT-STATUS TO WS-STATUS-ANTIGO
+                     SET STUDENT-TRANCADO TO TRUE
+
+                     REWRITE REG-ESTUDANTE
+                             INVALID KEY
+                                 DISPLAY 'ERRO AO REGRAVAR REGISTRO.'
+                                 MOVE 'MANUTENCAOESTUDANTE'
+                                     TO LOG-PROGRAMA OF WS-LOG-PARM
+                                 MOVE '3000-INATIVAR'
+                                     TO LOG-PARAGRAFO OF WS-LOG-PARM
+                                 STRING 'ERRO AO REGRAVAR REGISTRO -'
+                                        ' INATIVACAO - CD-STUDENT: '
+                                        CD-STUDENT
+                                        DELIMITED BY SIZE
+                                        INTO LOG-MENSAGEM
+                                             OF WS-LOG-PARM
+                                 END-STRING
+                                 CALL 'LOGERRO' USING WS-LOG-PARM
+                             NOT INVALID KEY
+                                 DISPLAY 'ESTUDANTE INATIVADO.'
+                                 MOVE 'X' TO AUD-COD-TRANS
+                                 MOVE CD-STUDENT TO AUD-CD-STUDENT
+                                 MOVE 'STUDENT-STATUS' TO AUD-CAMPO
+                                 MOVE WS-STATUS-ANTIGO
+                                     TO AUD-VALOR-ANTIGO
+                                 MOVE STUDENT-STATUS TO AUD-VALOR-NOVO
+                                 PERFORM 9000-GRAVA-AUDITORIA
+                                      THRU 9000-FIM
+                     END-REWRITE
+            END-READ.
+       3000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 9000-GRAVA-AUDITORIA  --  CHAMA A SUBROTINA GRAVAAUDITORIA
+      *                            PARA O CAMPO/VALORES JA MONTADOS
+      *                            PELO PARAGRAFO CHAMADOR EM
+      *                            WS-AUD-PARM (AUD-COD-TRANS,
+      *                            AUD-CD-STUDENT, AUD-CAMPO,
+      *                            AUD-VALOR-ANTIGO E AUD-VALOR-NOVO).
+      ******************************************************************
+       9000-GRAVA-AUDITORIA.
+            MOVE WS-OPERADOR TO AUD-OPERADOR
+            CALL 'GRAVAAUDITORIA' USING WS-AUD-PARM.
+       9000-FIM.
+            EXIT.
+
+       END PROGRAM MANUTENCAOESTUDANTE.

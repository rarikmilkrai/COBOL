@@ -3,6 +3,18 @@
       * Date:30/08/22
       * Purpose: COMANDO ACCEPT
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Adicionado cabecalho de execucao com operador e
+      *               data do sistema, no mesmo moldes do 0100-CABECALHO
+      *               de DESAFIONOTASDOALUNOS.
+      * 09/08/26 RMS  Data do sistema passou a ser exibida formatada
+      *               DD/MM/AAAA (antes saia AAAAMMDD cru), tanto no
+      *               cabecalho quanto na demonstracao de ACCEPT FROM
+      *               DATE mais abaixo; a obtencao/formatacao da data e
+      *               do operador foi fatorada na subrotina
+      *               CABECALHOJOB, tambem chamada por
+      *               DESAFIONOTASDOALUNOS, no lugar de cada programa
+      *               montar o proprio cabecalho na mao.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ex05.
@@ -10,16 +22,35 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77 WS-MOSTRA                PIC X(20) VALUE SPACES.
+       01 WS-CAB-PARM.
+          COPY CABECALHO_PARM.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
+            PERFORM 0100-CABECALHO THRU 0100-FIM
 
       *      DISPLAY 'DIGITE ALGO: '
       *     ACCEPT WS-MOSTRA
       *      DISPLAY 'WS-MOSTRA: ' WS-MOSTRA ' ' 45 'TEXTO...'
 
-             ACCEPT WS-MOSTRA FROM DATE YYYYMMDD
+             MOVE CAB-DATA-FORMATADA OF WS-CAB-PARM TO WS-MOSTRA
              DISPLAY WS-MOSTRA
 
             STOP RUN.
+
+      ******************************************************************
+      * 0100-CABECALHO  --  EXIBE O CABECALHO DE EXECUCAO DO JOB, COM O
+      *                       OPERADOR E A DATA DO SISTEMA (DD/MM/AAAA),
+      *                       AMBOS OBTIDOS VIA CALL 'CABECALHOJOB'.
+      ******************************************************************
+       0100-CABECALHO.
+            CALL 'CABECALHOJOB' USING WS-CAB-PARM
+            DISPLAY '***********************************************'
+            DISPLAY '* EX05 - COMANDO ACCEPT                        *'
+            DISPLAY '* EMITIDO EM ' CAB-DATA-FORMATADA OF WS-CAB-PARM
+                    ' POR ' CAB-OPERADOR OF WS-CAB-PARM
+            DISPLAY '***********************************************'.
+       0100-FIM.
+            EXIT.
+
        END PROGRAM ex05.

@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:MONTA OS DOIS DADOS COMUNS A QUALQUER CABECALHO DE
+      *         EXECUCAO DE JOB - A DATA DO SISTEMA JA FORMATADA
+      *         DD/MM/AAAA E O OPERADOR (VIA ENVIRONMENT 'USER', COM
+      *         FALLBACK QUANDO NAO CONFIGURADO). O PROGRAMA CHAMADOR
+      *         CONTINUA RESPONSAVEL PELO RESTANTE DO BANNER (NOME DO
+      *         PROGRAMA, BORDAS, ETC).
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ex05.cbl e DESAFIONOTASDOALUNOS.cbl cada
+      *               um montava o proprio 0100-CABECALHO na mao,
+      *               exibindo a data do sistema sem formatacao
+      *               (AAAAMMDD cru); unificados aqui, como subrotina
+      *               CALLavel, no mesmo espirito de LOGERRO/VALIDACPF.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CABECALHOJOB.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-DATA-AAAAMMDD             PIC 9(08) VALUE 0.
+       01 FILLER REDEFINES WS-DATA-AAAAMMDD.
+          03 WS-DATA-AAAA               PIC 9(04).
+          03 WS-DATA-MM                 PIC 9(02).
+          03 WS-DATA-DD                 PIC 9(02).
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           COPY CABECALHO_PARM.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            ACCEPT WS-DATA-AAAAMMDD FROM DATE YYYYMMDD
+
+            STRING WS-DATA-DD   DELIMITED BY SIZE
+                   '/'          DELIMITED BY SIZE
+                   WS-DATA-MM   DELIMITED BY SIZE
+                   '/'          DELIMITED BY SIZE
+                   WS-DATA-AAAA DELIMITED BY SIZE
+                   INTO CAB-DATA-FORMATADA
+            END-STRING
+
+            ACCEPT CAB-OPERADOR FROM ENVIRONMENT 'USER'
+            IF CAB-OPERADOR = SPACES
+                MOVE 'OPERADOR DESCONHECIDO' TO CAB-OPERADOR
+            END-IF
+
+            GOBACK.
+
+       END PROGRAM CABECALHOJOB.

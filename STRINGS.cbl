@@ -3,6 +3,21 @@
       * Date:22/03
       * Purpose: TRABALHANDO COM STRINGS
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Completado o layout de dados pessoais LAYOUT001,
+      *               que ate entao nao existia (o programa nunca
+      *               compilou); corrigido WS-TM1 (nao definido) para
+      *               WS-TM-1.
+      * 09/08/26 RMS  Chamada a subrotina VALIDACEP apos o preenchimento
+      *               do endereco, para conferir se o CEP informado
+      *               pertence a faixa de numeracao da UF informada.
+      * 09/08/26 RMS  Chamada a subrotina VALIDATELEFONE para validar e
+      *               formatar o telefone, no lugar da concatenacao
+      *               manual dos pedacos de WS-TELEFONE.
+      * 09/08/26 RMS  Nome completo passou a ser separado em primeiro
+      *               nome/ultimo nome pela subrotina PARSENOME, no
+      *               lugar de preencher WS-PRIMEIRO-NOME/WS-ULTIMO-NOME
+      *               (campos do layout LAYOUT001) direto na mao.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. STRINGS.
@@ -11,12 +26,34 @@
        WORKING-STORAGE SECTION.
        77 WS-TM-1                  PIC 99.
        77 WS-TM-2                  PIC 99.
-       COPY 'LAYOUT001'
+       COPY 'LAYOUT001'.
+
+       01 WS-CEP-PARM.
+          03 WS-CEP-PARM-CEP       PIC 9(08) VALUE 0.
+          03 WS-CEP-PARM-UF        PIC X(02) VALUE SPACES.
+          03 WS-CEP-PARM-RETORNO   PIC 99 VALUE 0.
+             88 CEP-PARM-VALIDO    VALUE 0.
+             88 CEP-PARM-INVALIDO  VALUE 1.
+
+       01 WS-TEL-PARM.
+          03 WS-TEL-PARM-TELEFONE   PIC X(11) VALUE SPACES.
+          03 WS-TEL-PARM-FORMATADO  PIC X(20) VALUE SPACES.
+          03 WS-TEL-PARM-RETORNO    PIC 99 VALUE 0.
+             88 TEL-PARM-VALIDO     VALUE 0.
+             88 TEL-PARM-INVALIDO   VALUE 1.
+
+       01 WS-NOME-PARM.
+          03 WS-NOME-PARM-COMPLETO  PIC X(50) VALUE SPACES.
+          03 WS-NOME-PARM-PRIMEIRO  PIC X(20) VALUE SPACES.
+          03 WS-NOME-PARM-ULTIMO    PIC X(20) VALUE SPACES.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
-            MOVE 'RARIK'           TO WS-PRIMEIRO-NOME
-            MOVE 'SOUZA'           TO WS-ULTIMO-NOME
+            MOVE 'RARIK SOUZA'      TO WS-NOME-PARM-COMPLETO
+            CALL 'PARSENOME' USING WS-NOME-PARM
+            MOVE WS-NOME-PARM-PRIMEIRO TO WS-PRIMEIRO-NOME
+            MOVE WS-NOME-PARM-ULTIMO   TO WS-ULTIMO-NOME
             MOVE '55555555555'     TO WS-TELEFONE
             MOVE 'KJJKJKJK'        TO WS-RUA
             MOVE 'KLKLKK'          TO WS-BAIRRO
@@ -26,7 +63,15 @@
             MOVE 'BRASILEIRA'      TO WS-NACIONALIDADE
             MOVE 'DEVELOPER'       TO WS-PROFISSAO
 
-            MOVE ZEROS             TO WS-TM1
+            MOVE WS-CEP             TO WS-CEP-PARM-CEP
+            MOVE WS-UF              TO WS-CEP-PARM-UF
+            CALL 'VALIDACEP' USING WS-CEP-PARM
+            IF CEP-PARM-INVALIDO
+                DISPLAY 'AVISO: CEP ' WS-CEP
+                        ' NAO PERTENCE A UF ' WS-UF
+            END-IF
+
+            MOVE ZEROS             TO WS-TM-1
             INSPECT FUNCTION REVERSE(WS-PRIMEIRO-NOME)
                     TALLYING WS-TM-1 FOR LEADING ' '
 
@@ -34,12 +79,13 @@
               (1:(FUNCTION LENGTH(WS-PRIMEIRO-NOME) - WS-TM-1)) ' '
                                         WS-ULTIMO-NOME
 
-            DISPLAY '2 - TELEFONE ....:' '+'WS-PAIS ' '
-                                           '('WS-DDD')'
-                                           ''
-                                           WS-PREFIXO
-                                           '-'
-                                           WS-SUFIXO
+            MOVE WS-TELEFONE        TO WS-TEL-PARM-TELEFONE
+            CALL 'VALIDATELEFONE' USING WS-TEL-PARM
+            IF TEL-PARM-INVALIDO
+                DISPLAY '2 - TELEFONE ....: INVALIDO (' WS-TELEFONE ')'
+            ELSE
+                DISPLAY '2 - TELEFONE ....:' WS-TEL-PARM-FORMATADO
+            END-IF
             DISPLAY '3 - ENDERECO......:'WS-ENDERECO
             DISPLAY '4 - NACIONALIDADE.:'WS-NACIONALIDADE
             DISPLAY '5 - PROFISSAO.....:'WS-PROFISSAO

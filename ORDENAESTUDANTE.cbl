@@ -0,0 +1,217 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:ORDENAR POR CD-STUDENT UM EXTRATO BRUTO DE ESTUDANTES
+      *         (SEM GARANTIA DE ORDEM) E GRAVAR O RESULTADO NO ARQUIVO
+      *         INDEXADO ESTUDANTE, PARA QUE UM EXTRATO CARREGADO FORA
+      *         DE ORDEM NAO PRODUZA UMA LISTAGEM (INDEXADORESEQUENCIA)
+      *         OU UM LOTE DE NOTAS EM SEQUENCIA ERRADA.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - a carga do arquivo indexado dependia da
+      *               ordem do extrato de origem; um extrato fora de
+      *               ordem carregava o indexado fora de ordem sem
+      *               nenhum aviso.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e registros
+      *               ordenados) ao final do job.
+      * 09/08/26 RMS  Incluido FILE STATUS em ESTUDANTE-EXTRATO e
+      *               ESTUDANTE, e conferido o FILE STATUS na reabertura
+      *               de ESTUDANTE em 5000-CONTA-REGISTROS - sem isso,
+      *               uma falha ao reabrir o indexado recem-gravado pelo
+      *               SORT abendava o job em vez de acusar o erro.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDENAESTUDANTE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTUDANTE-EXTRATO ASSIGN TO DYNAMIC WS-EXTRATO-DD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-EXTRATO-FS.
+
+           SELECT ESTUDANTE-ORDENACAO ASSIGN TO DYNAMIC WS-WORK-DD.
+
+           SELECT ESTUDANTE ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS CD-STUDENT
+              FILE STATUS IS WS-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESTUDANTE-EXTRATO.
+       01 REG-EXTRATO.
+          03 EXT-CD-STUDENT           PIC 9(05).
+          03 EXT-NM-STUDENT           PIC X(20).
+          03 EXT-COURSE-CODE          PIC X(05).
+          03 EXT-ENROLLMENT-DATE      PIC 9(08).
+          03 EXT-STUDENT-STATUS       PIC X(01).
+          03 EXT-STUDENT-CPF          PIC 9(11).
+          03 FILLER                   PIC X(25).
+
+       SD ESTUDANTE-ORDENACAO.
+       01 REG-ORDENACAO.
+          03 ORD-CD-STUDENT           PIC 9(05).
+          03 ORD-NM-STUDENT           PIC X(20).
+          03 ORD-COURSE-CODE          PIC X(05).
+          03 ORD-ENROLLMENT-DATE      PIC 9(08).
+          03 ORD-STUDENT-STATUS       PIC X(01).
+          03 ORD-STUDENT-CPF          PIC 9(11).
+          03 FILLER                   PIC X(25).
+
+       FD ESTUDANTE.
+          COPY FD_ESTUDANTE.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXTRATO-DD            PIC X(100) VALUE SPACES.
+       01 WS-WORK-DD               PIC X(100) VALUE SPACES.
+       01 WS-STUDENT-DD            PIC X(100) VALUE SPACES.
+       77 WS-EXTRATO-FS            PIC 99 VALUE ZERO.
+          88 EXTRATO-FS-OK         VALUE 0.
+       77 WS-FS                    PIC 99 VALUE ZERO.
+          88 FS-OK                 VALUE 0.
+       77 WS-SORT-RETURN           PIC 9(04) VALUE ZERO.
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
+
+       77 WS-QTD-LIDA               PIC 9(07)  VALUE ZEROS.
+       77 WS-CONT-EOF               PIC X      VALUE 'N'.
+          88 CONT-FIM-ARQUIVO       VALUE 'F'.
+       01 WS-HORA-INICIO            PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-INICIO.
+          03 WS-INICIO-HH           PIC 9(02).
+          03 WS-INICIO-MM           PIC 9(02).
+          03 WS-INICIO-SS           PIC 9(02).
+          03 WS-INICIO-CENT         PIC 9(02).
+       01 WS-HORA-FIM               PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-FIM.
+          03 WS-FIM-HH              PIC 9(02).
+          03 WS-FIM-MM              PIC 9(02).
+          03 WS-FIM-SS              PIC 9(02).
+          03 WS-FIM-CENT            PIC 9(02).
+       77 WS-SEGUNDOS-INICIO        PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-FIM           PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-DECORRIDOS    PIC 9(07)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-HORA-INICIO FROM TIME
+
+            ACCEPT WS-EXTRATO-DD FROM ENVIRONMENT 'DD_STUDENT_EXTRATO'
+            IF WS-EXTRATO-DD = SPACES
+                MOVE 'STUDENT_EXTRATO.TXT' TO WS-EXTRATO-DD
+            END-IF
+
+            MOVE 'SORTWORK.TMP' TO WS-WORK-DD
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.DAT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            DISPLAY
+             '*** ORDENANDO EXTRATO DE ESTUDANTES POR CD-STUDENT ***'
+
+            SORT ESTUDANTE-ORDENACAO
+                 ON ASCENDING KEY ORD-CD-STUDENT
+                 USING ESTUDANTE-EXTRATO
+                 GIVING ESTUDANTE
+
+            MOVE SORT-RETURN TO WS-SORT-RETURN
+
+            IF WS-SORT-RETURN = ZERO
+               DISPLAY 'EXTRATO ORDENADO E CARREGADO EM ' WS-STUDENT-DD
+               PERFORM 5000-CONTA-REGISTROS THRU 5000-FIM
+            ELSE
+               DISPLAY
+                   'ERRO NA ORDENACAO DO EXTRATO - SORT-RETURN: '
+                   WS-SORT-RETURN
+               MOVE 'ORDENAESTUDANTE' TO LOG-PROGRAMA OF WS-LOG-PARM
+               MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO OF WS-LOG-PARM
+               STRING 'ERRO NA ORDENACAO DO EXTRATO - SORT-RETURN: '
+                      WS-SORT-RETURN
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               MOVE 4 TO RETURN-CODE
+            END-IF
+
+            PERFORM 9000-ESTATISTICAS-EXECUCAO THRU 9000-FIM
+
+            STOP RUN.
+
+      ******************************************************************
+      * 5000-CONTA-REGISTROS  --  RELE O ARQUIVO ESTUDANTE JA ORDENADO
+      *                             (EM MODO SEQUENCIAL) SO PARA CONTAR
+      *                             QUANTOS REGISTROS FORAM GRAVADOS
+      *                             PELO SORT, PARA A ESTATISTICA DE
+      *                             EXECUCAO DO JOB.
+      ******************************************************************
+       5000-CONTA-REGISTROS.
+            MOVE 'N' TO WS-CONT-EOF
+            OPEN INPUT ESTUDANTE
+            IF NOT FS-OK
+               DISPLAY 'ERRO AO REABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+               MOVE 'ORDENAESTUDANTE' TO LOG-PROGRAMA OF WS-LOG-PARM
+               MOVE '5000-CONTA-REGISTROS' TO LOG-PARAGRAFO
+                                              OF WS-LOG-PARM
+               STRING 'ERRO AO REABRIR ESTUDANTE - FILE STATUS: ' WS-FS
+                      DELIMITED BY SIZE
+                      INTO LOG-MENSAGEM OF WS-LOG-PARM
+               END-STRING
+               CALL 'LOGERRO' USING WS-LOG-PARM
+               MOVE 4 TO RETURN-CODE
+               GO TO 5000-FIM
+            END-IF
+            PERFORM UNTIL CONT-FIM-ARQUIVO
+                READ ESTUDANTE NEXT RECORD
+                    AT END
+                        SET CONT-FIM-ARQUIVO TO TRUE
+                    NOT AT END
+                        ADD 1 TO WS-QTD-LIDA
+                END-READ
+            END-PERFORM
+            CLOSE ESTUDANTE.
+       5000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 9000-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                   O INICIO DO JOB E EXIBE O
+      *                                   RESUMO DE HORA INICIO/FIM,
+      *                                   TEMPO DECORRIDO E REGISTROS
+      *                                   ORDENADOS.
+      ******************************************************************
+       9000-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY '*** ESTATISTICAS DE EXECUCAO ***'
+            DISPLAY 'INICIO............: ' WS-INICIO-HH ':'
+                     WS-INICIO-MM ':' WS-INICIO-SS
+            DISPLAY 'FIM...............: ' WS-FIM-HH ':'
+                     WS-FIM-MM ':' WS-FIM-SS
+            DISPLAY 'TEMPO DECORRIDO(S): ' WS-SEGUNDOS-DECORRIDOS
+            DISPLAY 'REGISTROS LIDOS...: ' WS-QTD-LIDA.
+       9000-FIM.
+            EXIT.
+
+       END PROGRAM ORDENAESTUDANTE.

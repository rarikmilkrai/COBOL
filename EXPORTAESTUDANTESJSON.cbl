@@ -0,0 +1,295 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:EXPORTAR O CADASTRO DE ESTUDANTES (STUDENT) EM FORMATO
+      *         JSON, PARA O ARQUIVO DE INTERFACE QUE O PORTAL DA
+      *         SECRETARIA ACADEMICA IMPORTA (EVITA A REDIGITACAO
+      *         MANUAL DA LISTAGEM QUE HOJE SO EXISTE NO MAINFRAME).
+      *         BASEADO NA LISTAGEM DE ARQUIVOCOMOEXEMPLO, SUBSTITUINDO
+      *         A SAIDA DE TELA/CSV POR UM ARRAY JSON.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      * 09/08/26 RMS  Incluidas estatisticas de execucao (hora de
+      *               inicio/fim, tempo decorrido e registros
+      *               exportados) ao final do job.
+      * 09/08/26 RMS  NM-STUDENT/COURSE-CODE sao digitados livremente
+      *               em MANUTENCAOESTUDANTE e podiam conter aspas,
+      *               quebrando o parse do array JSON inteiro - passou
+      *               a escapar aspas duplas e barras invertidas antes
+      *               de montar cada linha de JSON-LINHA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTAESTUDANTESJSON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT ASSIGN TO DYNAMIC WS-STUDENT-DD
+              ORGANIZATION IS SEQUENTIAL
+              FILE STATUS IS WS-FS.
+
+           SELECT JSON-STUDENT ASSIGN TO DYNAMIC WS-JSON-DD
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-JSON-FS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD STUDENT.
+          COPY FD_ESTUDANTE.
+
+       FD JSON-STUDENT.
+       01 JSON-LINHA                        PIC X(150).
+
+       WORKING-STORAGE SECTION.
+       01 WS-STUDENT-DD                     PIC X(100) VALUE SPACES.
+       01 WS-JSON-DD                        PIC X(100) VALUE SPACES.
+       01 WS-LOG-PARM.
+           COPY LOGERRO_PARM.
+       01 WS-DADOS                          PIC X(75) VALUE SPACES.
+
+       01 FILLER REDEFINES WS-DADOS.
+          03 WS-CD-STUDENT                  PIC 9(05).
+          03 WS-NM-STUDENT                  PIC X(20).
+          03 WS-COURSE-CODE                 PIC X(05).
+          03 WS-ENROLLMENT-DATE             PIC 9(08).
+          03 WS-STUDENT-STATUS              PIC X(01).
+          03 FILLER                         PIC X(36).
+
+       77 WS-EOF                            PIC A      VALUE SPACE.
+       77 WS-FS                             PIC X(02)  VALUE SPACES.
+          88 FS-OK                          VALUE '00'.
+       77 WS-JSON-FS                        PIC X(02)  VALUE SPACES.
+          88 JSON-FS-OK                     VALUE '00'.
+       77 WS-CD-STUDENT-ED                  PIC ZZZZ9.
+       77 WS-QTD-EXPORTADOS                 PIC 9(05)  VALUE ZEROS.
+       77 WS-PRIMEIRO-REGISTRO              PIC 9      VALUE 1.
+          88 PRIMEIRO-REGISTRO              VALUE 1.
+
+       77 WS-NM-STUDENT-JSON                PIC X(40)  VALUE SPACES.
+       77 WS-COURSE-CODE-JSON               PIC X(10)  VALUE SPACES.
+       77 WS-JSON-ESC-ENTRADA               PIC X(20)  VALUE SPACES.
+       77 WS-JSON-ESC-SAIDA                 PIC X(40)  VALUE SPACES.
+       77 WS-JSON-ESC-IDX                   PIC 9(03)  VALUE 1.
+       77 WS-JSON-ESC-IDX-SAIDA             PIC 9(03)  VALUE 1.
+       77 WS-JSON-ESC-TAM                   PIC 9(03)  VALUE ZEROS.
+       77 WS-JSON-ESC-CHAR                  PIC X      VALUE SPACE.
+
+       01 WS-HORA-INICIO                    PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-INICIO.
+          03 WS-INICIO-HH                   PIC 9(02).
+          03 WS-INICIO-MM                   PIC 9(02).
+          03 WS-INICIO-SS                   PIC 9(02).
+          03 WS-INICIO-CENT                 PIC 9(02).
+       01 WS-HORA-FIM                       PIC 9(08)  VALUE ZEROS.
+       01 FILLER REDEFINES WS-HORA-FIM.
+          03 WS-FIM-HH                      PIC 9(02).
+          03 WS-FIM-MM                      PIC 9(02).
+          03 WS-FIM-SS                      PIC 9(02).
+          03 WS-FIM-CENT                    PIC 9(02).
+       77 WS-SEGUNDOS-INICIO                PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-FIM                   PIC 9(07)  VALUE ZEROS.
+       77 WS-SEGUNDOS-DECORRIDOS            PIC 9(07)  VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+            ACCEPT WS-HORA-INICIO FROM TIME
+
+            ACCEPT WS-STUDENT-DD FROM ENVIRONMENT 'DD_STUDENT'
+            IF WS-STUDENT-DD = SPACES
+                MOVE 'C:\CURSOCOBOL\COBOL\01 - BASICO\BIN\STUDENT.TXT'
+                                                    TO WS-STUDENT-DD
+            END-IF
+
+            ACCEPT WS-JSON-DD FROM ENVIRONMENT 'DD_STUDENT_JSON'
+            IF WS-JSON-DD = SPACES
+                MOVE 'STUDENT.JSON' TO WS-JSON-DD
+            END-IF
+
+            OPEN INPUT STUDENT
+            IF NOT FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-STUDENT-DD
+                        ' - FILE STATUS: ' WS-FS
+                MOVE 'EXPORTAESTUDANTESJSON' TO LOG-PROGRAMA
+                                                 OF WS-LOG-PARM
+                MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                         OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-STUDENT-DD
+                       ' - FILE STATUS: ' WS-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            OPEN OUTPUT JSON-STUDENT
+            IF NOT JSON-FS-OK
+                DISPLAY 'ERRO AO ABRIR ' WS-JSON-DD
+                        ' - FILE STATUS: ' WS-JSON-FS
+                MOVE 'EXPORTAESTUDANTESJSON' TO LOG-PROGRAMA
+                                                 OF WS-LOG-PARM
+                MOVE 'MAIN-PROCEDURE' TO LOG-PARAGRAFO
+                                         OF WS-LOG-PARM
+                STRING 'ERRO AO ABRIR ' WS-JSON-DD
+                       ' - FILE STATUS: ' WS-JSON-FS
+                       DELIMITED BY SIZE
+                       INTO LOG-MENSAGEM OF WS-LOG-PARM
+                END-STRING
+                CALL 'LOGERRO' USING WS-LOG-PARM
+                MOVE 4 TO RETURN-CODE
+                CLOSE STUDENT
+                GO TO FIM-DO-PROGRAMA
+            END-IF
+
+            MOVE SPACES TO JSON-LINHA
+            MOVE '[' TO JSON-LINHA
+            WRITE JSON-LINHA
+
+            PERFORM UNTIL WS-EOF = 'F'
+               READ STUDENT INTO WS-DADOS
+                   AT END MOVE 'F' TO WS-EOF
+                   NOT AT END
+                       PERFORM 2000-GRAVA-JSON THRU 2000-FIM
+               END-READ
+            END-PERFORM
+
+            MOVE SPACES TO JSON-LINHA
+            MOVE ']' TO JSON-LINHA
+            WRITE JSON-LINHA
+
+            CLOSE STUDENT
+            CLOSE JSON-STUDENT
+
+            DISPLAY 'ARQUIVO JSON GERADO..: ' WS-JSON-DD
+            DISPLAY 'REGISTROS EXPORTADOS.: ' WS-QTD-EXPORTADOS.
+
+       FIM-DO-PROGRAMA.
+            PERFORM 9000-ESTATISTICAS-EXECUCAO THRU 9000-FIM
+            STOP RUN.
+
+      ******************************************************************
+      * 2000-GRAVA-JSON  --  MONTA E GRAVA UM OBJETO JSON COM OS DADOS
+      *                        DO ESTUDANTE CORRENTE, PRECEDIDO POR
+      *                        VIRGULA A PARTIR DO SEGUNDO REGISTRO
+      *                        (O ARRAY E MONTADO EM FLUXO, SEM SABER
+      *                        DE ANTEMAO QUAL SERA O ULTIMO REGISTRO).
+      ******************************************************************
+       2000-GRAVA-JSON.
+            MOVE WS-CD-STUDENT TO WS-CD-STUDENT-ED
+            MOVE SPACES TO JSON-LINHA
+
+            MOVE WS-NM-STUDENT TO WS-JSON-ESC-ENTRADA
+            PERFORM 2100-ESCAPA-ASPAS-JSON THRU 2100-FIM
+            MOVE WS-JSON-ESC-SAIDA TO WS-NM-STUDENT-JSON
+
+            MOVE WS-COURSE-CODE TO WS-JSON-ESC-ENTRADA
+            PERFORM 2100-ESCAPA-ASPAS-JSON THRU 2100-FIM
+            MOVE WS-JSON-ESC-SAIDA TO WS-COURSE-CODE-JSON
+
+            IF PRIMEIRO-REGISTRO
+                MOVE 0 TO WS-PRIMEIRO-REGISTRO
+                STRING
+                    '  {"cd_student":'
+                        DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CD-STUDENT-ED) DELIMITED BY SIZE
+                    ',"nm_student":"'  DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-NM-STUDENT-JSON) DELIMITED BY SIZE
+                    '","course_code":"' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-COURSE-CODE-JSON) DELIMITED BY SIZE
+                    '","student_status":"' DELIMITED BY SIZE
+                    WS-STUDENT-STATUS               DELIMITED BY SIZE
+                    '"}' DELIMITED BY SIZE
+                    INTO JSON-LINHA
+                END-STRING
+            ELSE
+                STRING
+                    '  ,{"cd_student":' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-CD-STUDENT-ED) DELIMITED BY SIZE
+                    ',"nm_student":"'  DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-NM-STUDENT-JSON) DELIMITED BY SIZE
+                    '","course_code":"' DELIMITED BY SIZE
+                    FUNCTION TRIM(WS-COURSE-CODE-JSON) DELIMITED BY SIZE
+                    '","student_status":"' DELIMITED BY SIZE
+                    WS-STUDENT-STATUS               DELIMITED BY SIZE
+                    '"}' DELIMITED BY SIZE
+                    INTO JSON-LINHA
+                END-STRING
+            END-IF
+
+            WRITE JSON-LINHA
+            ADD 1 TO WS-QTD-EXPORTADOS.
+       2000-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 2100-ESCAPA-ASPAS-JSON  --  ESCAPA ASPAS DUPLAS E BARRAS
+      *                               INVERTIDAS DE WS-JSON-ESC-ENTRADA
+      *                               PARA WS-JSON-ESC-SAIDA, CARACTER A
+      *                               CARACTER, PARA O CAMPO PODER SER
+      *                               COLOCADO COM SEGURANCA DENTRO DE
+      *                               UMA STRING JSON ENTRE ASPAS - SEM
+      *                               ISSO, UM NOME DE ALUNO DIGITADO
+      *                               COM ASPAS QUEBRARIA O PARSE DO
+      *                               ARQUIVO INTEIRO, NAO SO DO
+      *                               REGISTRO COM O CARACTER
+      *                               PROBLEMATICO.
+      ******************************************************************
+       2100-ESCAPA-ASPAS-JSON.
+            MOVE SPACES TO WS-JSON-ESC-SAIDA
+            MOVE 1 TO WS-JSON-ESC-IDX-SAIDA
+            MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-JSON-ESC-ENTRADA))
+                TO WS-JSON-ESC-TAM
+            PERFORM VARYING WS-JSON-ESC-IDX FROM 1 BY 1
+                    UNTIL WS-JSON-ESC-IDX > WS-JSON-ESC-TAM
+                MOVE WS-JSON-ESC-ENTRADA(WS-JSON-ESC-IDX:1)
+                    TO WS-JSON-ESC-CHAR
+                IF WS-JSON-ESC-CHAR = '"' OR WS-JSON-ESC-CHAR = '\'
+                    MOVE '\' TO
+                        WS-JSON-ESC-SAIDA(WS-JSON-ESC-IDX-SAIDA:1)
+                    ADD 1 TO WS-JSON-ESC-IDX-SAIDA
+                END-IF
+                MOVE WS-JSON-ESC-CHAR
+                    TO WS-JSON-ESC-SAIDA(WS-JSON-ESC-IDX-SAIDA:1)
+                ADD 1 TO WS-JSON-ESC-IDX-SAIDA
+            END-PERFORM.
+       2100-FIM.
+            EXIT.
+
+      ******************************************************************
+      * 9000-ESTATISTICAS-EXECUCAO  --  CALCULA O TEMPO DECORRIDO DESDE
+      *                                   O INICIO DO JOB E EXIBE O
+      *                                   RESUMO DE HORA INICIO/FIM,
+      *                                   TEMPO DECORRIDO E REGISTROS
+      *                                   EXPORTADOS.
+      ******************************************************************
+       9000-ESTATISTICAS-EXECUCAO.
+            ACCEPT WS-HORA-FIM FROM TIME
+
+            COMPUTE WS-SEGUNDOS-INICIO =
+                    WS-INICIO-HH * 3600 + WS-INICIO-MM * 60
+                    + WS-INICIO-SS
+            COMPUTE WS-SEGUNDOS-FIM =
+                    WS-FIM-HH * 3600 + WS-FIM-MM * 60 + WS-FIM-SS
+
+            IF WS-SEGUNDOS-FIM >= WS-SEGUNDOS-INICIO
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO
+            ELSE
+                COMPUTE WS-SEGUNDOS-DECORRIDOS =
+                        WS-SEGUNDOS-FIM - WS-SEGUNDOS-INICIO + 86400
+            END-IF
+
+            DISPLAY '*** ESTATISTICAS DE EXECUCAO ***'
+            DISPLAY 'INICIO............: ' WS-INICIO-HH ':'
+                     WS-INICIO-MM ':' WS-INICIO-SS
+            DISPLAY 'FIM...............: ' WS-FIM-HH ':'
+                     WS-FIM-MM ':' WS-FIM-SS
+            DISPLAY 'TEMPO DECORRIDO(S): ' WS-SEGUNDOS-DECORRIDOS
+            DISPLAY 'REGISTROS LIDOS...: ' WS-QTD-EXPORTADOS.
+       9000-FIM.
+            EXIT.
+
+       END PROGRAM EXPORTAESTUDANTESJSON.

@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:FD_OPERADOR
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO ARQUIVO DE OPERADORES AUTORIZADOS A REALIZAR
+      *         TRANSACOES DE ATUALIZACAO (MANUTENCAO DE ESTUDANTES E
+      *         LANCAMENTO DE NOTAS), USADO PELA SUBROTINA
+      *         VALIDAOPERADOR. PROGRAMAS DE SOMENTE LEITURA NAO
+      *         CONSULTAM ESTE ARQUIVO.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+       01 REG-OPERADOR.
+          03 REG-OPER-ID                    PIC X(20).
+          03 REG-OPER-SENHA                 PIC X(10).

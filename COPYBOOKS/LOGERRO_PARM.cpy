@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:LOGERRO_PARM
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:GRUPO DE PARAMETROS DA SUBROTINA LOGERRO, COMPARTILHADO
+      *         POR TODO PROGRAMA QUE REGISTRA UM ERRO NO LOG CENTRAL DE
+      *         ERROS/EXCECOES.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      * 09/08/26 RMS  Incluido LOG-PARAGRAFO, para o registro tambem
+      *               dizer em que paragrafo do programa o erro
+      *               ocorreu, nao so em qual programa.
+      ******************************************************************
+           02 LOG-PROGRAMA                PIC X(30) VALUE SPACES.
+           02 LOG-PARAGRAFO               PIC X(30) VALUE SPACES.
+           02 LOG-MENSAGEM                PIC X(80) VALUE SPACES.

@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:FD_LOTE_NOTAS
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO ARQUIVO DE ENTRADA PARA O MODO DE LOTE DO
+      *         PROGRAMA CALCULARNOTAS (UM ALUNO/MATERIA POR LINHA).
+      * Modification History:
+      * 09/08/26 RMS  Criacao - permite calcular as medias de uma turma
+      *               inteira de uma so vez, sem digitar aluno a aluno.
+      ******************************************************************
+       01 REG-LOTE-NOTAS.
+          03 LOTE-NOME-ALUNO                PIC X(50).
+          03 LOTE-MATERIA                   PIC X(50).
+          03 LOTE-NOTA-1                    PIC 9(3)V9(2).
+          03 LOTE-NOTA-2                    PIC 9(3)V9(2).
+          03 LOTE-NOTA-3                    PIC 9(3)V9(2).
+          03 LOTE-NOTA-4                    PIC 9(3)V9(2).

@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Copybook:LAYOUT_CONTATO
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT CANONICO DE CONTATO (NOME/ENDERECO/TELEFONE/
+      *         E-MAIL/CIDADE/UF), COMPARTILHADO POR TODO PROGRAMA QUE
+      *         PRECISE REPRESENTAR OS DADOS DE CONTATO DE UMA PESSOA.
+      *         DEVE SER INCLUIDO LOGO APOS UM CABECALHO 01 PROPRIO,
+      *         PARA PERMITIR MAIS DE UMA OCORRENCIA NO MESMO PROGRAMA
+      *         (VEJA COMANDO_CORR.cbl).
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate entao COMANDO_CORR.cbl tinha dois
+      *               layouts de contato quase iguais (WS-LAYOUT-1 e
+      *               WS-LAYOUT-2), um com WS-ESTADO (nome do estado)
+      *               e outro com WS-UF (sigla), em ordem de campos
+      *               diferente; unificados neste layout unico, usando
+      *               a sigla da UF (ja adotada em VALIDACEP) como
+      *               campo canonico.
+      ******************************************************************
+           03 WS-NOME                  PIC X(30).
+           03 WS-ENDERECO              PIC X(60).
+           03 WS-TELEFONE              PIC X(20).
+           03 WS-E-MAIL                PIC X(50).
+           03 WS-CIDADE                PIC X(30).
+           03 WS-UF                    PIC X(02).

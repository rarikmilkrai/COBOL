@@ -0,0 +1,13 @@
+      ******************************************************************
+      * Copybook:FD_PARAM_MATERIA
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO ARQUIVO DE PARAMETROS COM A NOTA MINIMA DE
+      *         APROVACAO POR MATERIA, USADO PELO PROGRAMA CALCULARNOTAS
+      *         NO LUGAR DO LIMITE FIXO DE 6 PONTOS.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+       01 REG-PARAM-MATERIA.
+          03 PARAM-MATERIA                  PIC X(50).
+          03 PARAM-NOTA-MINIMA              PIC 9(3)V9(2).

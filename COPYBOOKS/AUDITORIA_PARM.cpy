@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:AUDITORIA_PARM
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:GRUPO DE PARAMETROS DA SUBROTINA GRAVAAUDITORIA,
+      *         COMPARTILHADO POR TODO PROGRAMA DE MANUTENCAO QUE
+      *         PRECISE REGISTRAR A IMAGEM ANTES/DEPOIS DE UM CAMPO
+      *         ALTERADO NO CADASTRO DE ESTUDANTES.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+           02 AUD-OPERADOR                PIC X(20) VALUE SPACES.
+           02 AUD-COD-TRANS               PIC X(01) VALUE SPACE.
+           02 AUD-CD-STUDENT              PIC 9(05) VALUE ZEROS.
+           02 AUD-CAMPO                   PIC X(15) VALUE SPACES.
+           02 AUD-VALOR-ANTIGO            PIC X(20) VALUE SPACES.
+           02 AUD-VALOR-NOVO              PIC X(20) VALUE SPACES.

@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Copybook:FD_ESTUDANTE
+      * Author:RARIKMILKRAI SOUZA
+      * Date:25/03/23
+      * Purpose:LAYOUT DO REGISTRO DO ARQUIVO DE ESTUDANTES (ESTUDANTE/
+      *         STUDENT), COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM
+      *         OU GRAVAM O CADASTRO DE ALUNOS.
+      * Modification History:
+      * 25/03/23 RMS  Criacao - CD-STUDENT/NM-STUDENT + FILLER de
+      *                folga para crescimento futuro do layout.
+      * 09/08/26 RMS  Incluidos COURSE-CODE, ENROLLMENT-DATE e
+      *                STUDENT-STATUS para identificar o curso do
+      *                aluno, a data da matricula e a situacao
+      *                (ativo/trancado/formado).
+      * 09/08/26 RMS  Incluido STUDENT-CPF, retirado da folga do
+      *                FILLER, para o cadastro validar o CPF do aluno
+      *                na inclusao (VALIDACPF).
+      ******************************************************************
+       01 REG-ESTUDANTE.
+          03 CD-STUDENT                     PIC 9(05).
+          03 NM-STUDENT                     PIC X(20).
+          03 COURSE-CODE                    PIC X(05).
+          03 ENROLLMENT-DATE                PIC 9(08).
+          03 STUDENT-STATUS                 PIC X(01).
+             88 STUDENT-ATIVO                  VALUE 'A'.
+             88 STUDENT-TRANCADO               VALUE 'T'.
+             88 STUDENT-FORMADO                VALUE 'F'.
+          03 STUDENT-CPF                    PIC 9(11).
+          03 FILLER                         PIC X(25).

@@ -0,0 +1,23 @@
+      ******************************************************************
+      * Copybook:FD_HISTORICO
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO HISTORICO DE NOTAS LANCADAS PELO PROGRAMA
+      *         CALCULARNOTAS (UM REGISTRO POR CALCULO DE MEDIA).
+      * Modification History:
+      * 09/08/26 RMS  Criacao - antes o resultado do calculo so era
+      *               exibido no terminal e se perdia ao fechar a
+      *               sessao.
+      * 09/08/26 RMS  Incluido HIST-CONCEITO, com o conceito (letra)
+      *               correspondente a media, para constar no historico
+      *               junto com a nota numerica.
+      ******************************************************************
+       01 REG-HISTORICO.
+          03 HIST-NOME-ALUNO                PIC X(50).
+          03 HIST-MATERIA                   PIC X(50).
+          03 HIST-NOTA-1                    PIC 9(3)V9(2).
+          03 HIST-NOTA-2                    PIC 9(3)V9(2).
+          03 HIST-NOTA-3                    PIC 9(3)V9(2).
+          03 HIST-NOTA-4                    PIC 9(3)V9(2).
+          03 HIST-MEDIA                     PIC 9(3)V9(2).
+          03 HIST-CONCEITO                  PIC X(01).

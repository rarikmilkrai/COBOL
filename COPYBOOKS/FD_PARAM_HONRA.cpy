@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Copybook:FD_PARAM_HONRA
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO ARQUIVO DE PARAMETRO COM A MEDIA DE CORTE PARA
+      *         O QUADRO DE HONRA, USADO PELO PROGRAMA RELATORIOGPA NO
+      *         LUGAR DO LIMITE FIXO DE 9,00 PONTOS.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+       01 REG-PARAM-HONRA.
+          03 PARAM-HONRA-CORTE              PIC 9(3)V9(2).

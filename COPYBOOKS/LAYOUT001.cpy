@@ -0,0 +1,28 @@
+      ******************************************************************
+      * Copybook:LAYOUT001
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DE DADOS PESSOAIS (PESSOA/PERSON), COMPARTILHADO
+      *         POR TODOS OS PROGRAMAS QUE PRECISAM DE NOME, TELEFONE E
+      *         ENDERECO DE UMA PESSOA.
+      * Modification History:
+      * 09/08/26 RMS  Criacao - layout usado ate entao apenas por nome
+      *               em STRINGS.cbl, mas nunca havia sido escrito.
+      ******************************************************************
+       01 REG-PESSOA.
+          03 WS-PRIMEIRO-NOME               PIC X(20).
+          03 WS-ULTIMO-NOME                 PIC X(20).
+          03 WS-TELEFONE                    PIC X(11).
+          03 WS-TELEFONE-DETALHE REDEFINES WS-TELEFONE.
+             05 WS-PAIS                     PIC X(02).
+             05 WS-DDD                      PIC X(02).
+             05 WS-PREFIXO                  PIC X(04).
+             05 WS-SUFIXO                   PIC X(03).
+          03 WS-ENDERECO.
+             05 WS-RUA                      PIC X(30).
+             05 WS-BAIRRO                   PIC X(20).
+             05 WS-CIDADE                   PIC X(20).
+             05 WS-UF                       PIC X(02).
+             05 WS-CEP                      PIC X(08).
+          03 WS-NACIONALIDADE               PIC X(20).
+          03 WS-PROFISSAO                   PIC X(20).

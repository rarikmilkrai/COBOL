@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook:OPERADOR_PARM
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:GRUPO DE PARAMETROS DA SUBROTINA VALIDAOPERADOR,
+      *         COMPARTILHADO POR TODO PROGRAMA DE ATUALIZACAO QUE
+      *         PRECISE CONFERIR SE O OPERADOR E SENHA INFORMADOS ESTAO
+      *         NA LISTA DE OPERADORES AUTORIZADOS A REALIZAR
+      *         TRANSACOES DE MANUTENCAO.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+           02 OPER-ID                     PIC X(20) VALUE SPACES.
+           02 OPER-SENHA                  PIC X(10) VALUE SPACES.
+           02 OPER-RETORNO                PIC 99    VALUE 1.
+              88 OPER-AUTORIZADO          VALUE 0.
+              88 OPER-NAO-AUTORIZADO      VALUE 1.

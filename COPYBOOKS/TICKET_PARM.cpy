@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook:TICKET_PARM
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:GRUPO DE PARAMETROS DA SUBROTINA GERATICKET,
+      *         COMPARTILHADO POR TODO PROGRAMA QUE PRECISE DE UM
+      *         NUMERO DE TICKET/DOCUMENTO SEQUENCIAL UNICO, EM VEZ DE
+      *         CADA UM GERAR (OU DIGITAR) O PROPRIO NUMERO NA MAO.
+      *         PIC 9(05) POR ORA, POIS O UNICO CONSUMIDOR ATUAL E O
+      *         CD-STUDENT DO CADASTRO DE ALUNOS, DE MESMA LARGURA.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+           02 TICKET-NUMERO               PIC 9(05) VALUE 0.

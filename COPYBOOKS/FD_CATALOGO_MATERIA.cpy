@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook:FD_CATALOGO_MATERIA
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:LAYOUT DO CATALOGO DE MATERIAS (CODIGO E NOME OFICIAL),
+      *         USADO PELO PROGRAMA CALCULARNOTAS PARA CONFERIR SE A
+      *         MATERIA INFORMADA NO LANCAMENTO DE NOTAS E UMA DAS
+      *         MATERIAS CADASTRADAS, EM VEZ DE ACEITAR QUALQUER TEXTO
+      *         DIGITADO PELO OPERADOR.
+      * Modification History:
+      * 09/08/26 RMS  Criacao.
+      ******************************************************************
+       01 REG-CATALOGO-MATERIA.
+          03 CATALOGO-COD-MATERIA           PIC X(10).
+          03 CATALOGO-NOME-MATERIA          PIC X(50).

@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook:CABECALHO_PARM
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:GRUPO DE PARAMETROS DA SUBROTINA CABECALHOJOB,
+      *         COMPARTILHADO POR TODO PROGRAMA QUE EXIBE UM CABECALHO
+      *         DE EXECUCAO COM DATA DO SISTEMA (FORMATADA DD/MM/AAAA)
+      *         E OPERADOR.
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ex05.cbl e DESAFIONOTASDOALUNOS.cbl cada
+      *               um montava o proprio 0100-CABECALHO na mao, cada
+      *               um exibindo a data do sistema sem formatacao
+      *               (AAAAMMDD cru).
+      ******************************************************************
+           02 CAB-DATA-FORMATADA          PIC X(10) VALUE SPACES.
+           02 CAB-OPERADOR                PIC X(20) VALUE SPACES.

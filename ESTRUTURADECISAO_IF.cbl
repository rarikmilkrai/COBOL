@@ -3,6 +3,25 @@
       * Date:16/03/23
       * Purpose: ESTRUTURA DE DECISAO IF
       * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  WS-LINHA/WS-CODIGO/WS-CAMPO/WS-DADO eram campos
+      *               genericos, validados com comparacoes sem sentido
+      *               de negocio (LINHA>30, CODIGO=2, CAMPO NOT LESS
+      *               DADO); substituidos por uma edicao de tela real
+      *               (nome, idade, CPF e e-mail de um cliente).
+      *               Corrigido tambem INITIALISE (nao existe neste
+      *               dialeto) para INITIALIZE.
+      * 09/08/26 RMS  P000-ERRO chamava P900-FIM (STOP RUN) a cada
+      *               campo invalido, derrubando o job inteiro no
+      *               primeiro erro em vez de mostrar todos os campos
+      *               invalidos de uma vez; agora so sinaliza
+      *               WS-HOUVE-ERRO e a validacao continua ate o fim.
+      * 09/08/26 RMS  P000-ERRO passou a gravar cada erro no log
+      *               central de erros via CALL 'LOGERRO', com o texto
+      *               de WS-ERRO-MSG (definido pelo chamador antes de
+      *               PERFORM P000-ERRO), no lugar do DISPLAY generico
+      *               'ERRO DE PROCESSAMENTO.' que nao dizia qual
+      *               campo tinha falhado.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ESTRUTURADECISAO_IF.
@@ -14,11 +33,17 @@
            03 WS-NUM-2                     PIC S9(04)V99.
            03 WS-TEXTO                     PIC  X(20).
            03 WS-STATUS                    PIC 9.
-           03 WS-LINHA                     PIC 99.
-           03 WS-CODIGO                    PIC 9.
-           03 WS-CAMPO                     PIC 99.
-           03 WS-DADO                      PIC 99.
-
+           03 WS-NOME-CLIENTE              PIC X(20).
+           03 WS-IDADE                     PIC 999.
+           03 WS-CPF                       PIC 9(11).
+           03 WS-EMAIL                     PIC X(30).
+       77 WS-TM-ARROBAS                    PIC 99 VALUE 0.
+       77 WS-HOUVE-ERRO                    PIC 9  VALUE 0.
+          88 HOUVE-ERRO                       VALUE 1.
+       77 WS-ERRO-MSG                      PIC X(50) VALUE SPACES.
+
+       01 WS-LOG-PARM.
+          COPY LOGERRO_PARM.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -30,17 +55,25 @@
 
        P000-ERRO.
             DISPLAY 'ERRO DE PROCESSAMENTO.'
-            PERFORM P900-FIM
+            SET HOUVE-ERRO TO TRUE
+            MOVE 'ESTRUTURADECISAO_IF' TO LOG-PROGRAMA OF WS-LOG-PARM
+            MOVE 'P500-CALC' TO LOG-PARAGRAFO OF WS-LOG-PARM
+            MOVE WS-ERRO-MSG TO LOG-MENSAGEM OF WS-LOG-PARM
+            CALL 'LOGERRO' USING WS-LOG-PARM
             .
 
        P100-INICIALIZA.
-            INITIALISE WS-VARIAVEIS.
+            INITIALIZE WS-VARIAVEIS
+            MOVE ZEROS TO WS-HOUVE-ERRO.
 
 
        P500-CALC.
 
             COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                                      ON SIZE ERROR PERFORM P000-ERRO
+                ON SIZE ERROR
+                    MOVE 'ERRO DE TAMANHO NO CALCULO DE WS-NUM-1'
+                        TO WS-ERRO-MSG
+                    PERFORM P000-ERRO
             END-COMPUTE
 
             MOVE 'TEXTO'              TO WS-TEXTO
@@ -49,6 +82,7 @@
                 DISPLAY 'CAMPO NUMERICO.'
             ELSE
                 DISPLAY 'CAMPO NAO NUMERICO.'
+                MOVE 'WS-NUM-2 NAO NUMERICO' TO WS-ERRO-MSG
                 PERFORM P000-ERRO
             END-IF
 
@@ -62,30 +96,55 @@
             IF WS-STATUS = 3 THEN
                 DISPLAY 'OUTRO'.
             IF WS-STATUS GREATER 3
+               MOVE 'WS-STATUS FORA DA FAIXA (1-3)' TO WS-ERRO-MSG
                PERFORM P000-ERRO.
 
-            DISPLAY 'INFORME O NUMERO DA LINHA: '
-            ACCEPT WS-LINHA
-
-            DISPLAY 'INFORME O NUMERO DO CODIGO: '
-            ACCEPT WS-CODIGO
-
-            DISPLAY 'INFORME O NUMERO DO CAMPO: '
-            ACCEPT WS-CAMPO
-
-            DISPLAY ' INFORME O NUMERO DO DADO: '
-            ACCEPT WS-DADO
-
+            DISPLAY 'INFORME O NOME DO CLIENTE: '
+            ACCEPT WS-NOME-CLIENTE
+            IF WS-NOME-CLIENTE = SPACES
+                DISPLAY 'ERRO: NOME E OBRIGATORIO.'
+                MOVE 'NOME DO CLIENTE EM BRANCO' TO WS-ERRO-MSG
+                PERFORM P000-ERRO
+            END-IF
 
-            IF WS-LINHA GREATER 30
-                DISPLAY 'OK, LINHA MAIOR QUE 30.'
+            DISPLAY 'INFORME A IDADE: '
+            ACCEPT WS-IDADE
+            IF WS-IDADE IS NOT NUMERIC OR WS-IDADE > 120
+                DISPLAY 'ERRO: IDADE INVALIDA.'
+                MOVE 'IDADE INVALIDA' TO WS-ERRO-MSG
+                PERFORM P000-ERRO
+            END-IF
 
-            IF WS-CODIGO = 2
-                DISPLAY 'OK, CODIGO CORRETO!'.
+            DISPLAY 'INFORME O CPF (11 DIGITOS): '
+            ACCEPT WS-CPF
+            IF WS-CPF IS NOT NUMERIC OR WS-CPF = ZEROS
+                DISPLAY 'ERRO: CPF INVALIDO.'
+                MOVE 'CPF INVALIDO' TO WS-ERRO-MSG
+                PERFORM P000-ERRO
+            END-IF
 
-            IF WS-CAMPO NOT LESS WS-DADO
-                DISPLAY 'OK!'
+            DISPLAY 'INFORME O E-MAIL: '
+            ACCEPT WS-EMAIL
+            IF WS-EMAIL = SPACES
+                DISPLAY 'ERRO: E-MAIL E OBRIGATORIO.'
+                MOVE 'E-MAIL EM BRANCO' TO WS-ERRO-MSG
+                PERFORM P000-ERRO
+            ELSE
+                MOVE ZEROS TO WS-TM-ARROBAS
+                INSPECT WS-EMAIL TALLYING WS-TM-ARROBAS FOR ALL '@'
+                IF WS-TM-ARROBAS = 0
+                    DISPLAY 'ERRO: E-MAIL SEM @.'
+                    MOVE 'E-MAIL SEM @' TO WS-ERRO-MSG
+                    PERFORM P000-ERRO
+                END-IF
+            END-IF
 
+            IF HOUVE-ERRO
+                DISPLAY 'CADASTRO REJEITADO - CORRIJA OS CAMPOS '
+                        'INDICADOS ACIMA.'
+            ELSE
+                DISPLAY 'OK, DADOS DO CLIENTE VALIDOS!'
+            END-IF
             .
 
        P900-FIM.

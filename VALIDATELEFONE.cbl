@@ -0,0 +1,65 @@
+      ******************************************************************
+      * Author:RARIKMILKRAI SOUZA
+      * Date:09/08/26
+      * Purpose:VALIDACAO E FORMATACAO DO TELEFONE DO LAYOUT DE PESSOA
+      *         (LAYOUT001), QUEBRADO EM PAIS/DDD/PREFIXO/SUFIXO.
+      * Tectonics: cobc
+      * Modification History:
+      * 09/08/26 RMS  Criacao - ate hoje STRINGS.cbl montava a exibicao
+      *               do telefone na mao, sem checar se o numero era
+      *               valido; extraida a logica para uma subrotina, no
+      *               mesmo moldes de VALIDACPF/VALIDACEP, para poder
+      *               ser reaproveitada por outros programas que usem
+      *               o telefone do LAYOUT001.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATELEFONE.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 PARAMETRES.
+           02 TEL-TELEFONE PIC X(11) VALUE SPACES.
+           02 TEL-TELEFONE-DETALHE REDEFINES TEL-TELEFONE.
+              03 TEL-PAIS         PIC X(02).
+              03 TEL-DDD          PIC X(02).
+              03 TEL-PREFIXO      PIC X(04).
+              03 TEL-SUFIXO       PIC X(03).
+           02 TEL-FORMATADO PIC X(20) VALUE SPACES.
+           02 TEL-RETORNO PIC 99 VALUE 0.
+              88 TEL-VALIDO       VALUE 0.
+              88 TEL-INVALIDO     VALUE 1.
+
+       PROCEDURE DIVISION USING PARAMETRES.
+       MAIN-PROCEDURE.
+            SET TEL-INVALIDO TO TRUE
+            MOVE SPACES TO TEL-FORMATADO
+
+            IF TEL-TELEFONE IS NUMERIC
+               AND TEL-DDD >= '11' AND TEL-DDD <= '99'
+                SET TEL-VALIDO TO TRUE
+                PERFORM 1000-FORMATA THRU 1000-FIM
+            END-IF
+
+            GOBACK.
+
+      ******************************************************************
+      * 1000-FORMATA  --  MONTA O TELEFONE NO FORMATO
+      *                     +PP (DD) PPPP-SSS.
+      ******************************************************************
+       1000-FORMATA.
+            STRING '+'         DELIMITED BY SIZE
+                   TEL-PAIS    DELIMITED BY SIZE
+                   ' ('        DELIMITED BY SIZE
+                   TEL-DDD     DELIMITED BY SIZE
+                   ') '        DELIMITED BY SIZE
+                   TEL-PREFIXO DELIMITED BY SIZE
+                   '-'         DELIMITED BY SIZE
+                   TEL-SUFIXO  DELIMITED BY SIZE
+                   INTO TEL-FORMATADO
+            END-STRING.
+       1000-FIM.
+            EXIT.
+
+       END PROGRAM VALIDATELEFONE.
